@@ -0,0 +1,134 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID.    CARGAHRIS.
+        AUTHOR.        THIAGO.
+      **************************************************
+      * CARGA EM LOTE DE ADMISSOES RECEBIDAS DO SISTEMA *
+      * DE RECURSOS HUMANOS (HRIS), UMA INCLUSAO POR   *
+      * FUNCIONARIO NOVO VIA O MESMO PROGRAMA INCLUIR  *
+      * USADO PELO PROGMAIN                            *
+      **************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+          DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-HRIS          ASSIGN TO HRISIN
+                                     ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-HRIS.
+       01  REG-HRIS                 PIC X(80).
+      *
+       WORKING-STORAGE SECTION.
+       77  WK-EOF-HRIS               PIC X           VALUE 'N'.
+           88  FIM-HRIS                              VALUE 'S'.
+      *
+       01  WK-HRIS-DADOS.
+           05  WK-HRIS-CODFUN        PIC X(04).
+           05  WK-HRIS-NOMEFUN       PIC X(30).
+           05  WK-HRIS-SALARIOFUN    PIC 9(06)V99.
+           05  WK-HRIS-DEPTOFUN      PIC X(03).
+           05  WK-HRIS-ADMISSFUN     PIC X(11).
+           05  WK-HRIS-IDADEFUN      PIC 99.
+      *
+       01  WK-INCLUIR-ACCEPT.
+           05  WK-INCLUIR-FUNCAO     PIC X           VALUE 'I'.
+           05  WK-INCLUIR-CODFUN     PIC X(04).
+           05  WK-INCLUIR-NOMEFUN    PIC X(30).
+           05  WK-INCLUIR-SALARIOFUN PIC 9(06)V99.
+           05  WK-INCLUIR-DEPTOFUN   PIC X(03).
+           05  WK-INCLUIR-ADMISSFUN  PIC X(11).
+           05  WK-INCLUIR-IDADEFUN   PIC 99.
+       77  WK-INCLUIR-EMAILFUN       PIC X(30).
+       77  WK-REGISTRO-INCOMPLETO    PIC X           VALUE 'N'.
+           88  REGISTRO-INCOMPLETO                   VALUE 'S'.
+      *
+       77  WK-STATUS-RETORNO         PIC X           VALUE 'N'.
+           88  TRANSACAO-OK                          VALUE 'S'.
+           88  TRANSACAO-FALHOU                      VALUE 'N'.
+      *
+       77  WK-QTDE-LIDA              PIC 9(05)       VALUE ZEROS.
+       77  WK-QTDE-INCLUIDA          PIC 9(05)       VALUE ZEROS.
+       77  WK-QTDE-RECUSADA          PIC 9(05)       VALUE ZEROS.
+      *
+      *    CARGA DO HRIS SEMPRE GRAVA DE VERDADE - NAO FAZ SENTIDO UMA
+      *    ADMISSAO SAIR DO HRIS PARA RODAR EM MODO DE VALIDACAO.
+       77  WK-MODO-EXECUCAO          PIC X           VALUE 'P'.
+      *
+       PROCEDURE DIVISION.
+       000-PRINCIPAL SECTION.
+       001-PRINCIPAL.
+          PERFORM 100-INICIAR.
+          PERFORM 200-PROCESSAR UNTIL FIM-HRIS.
+          PERFORM 900-FINALIZAR.
+          STOP RUN.
+       *******************************************************
+       100-INICIAR SECTION.
+       101-INICIAR.
+          OPEN INPUT ARQ-HRIS.
+          PERFORM 110-LER-ADMISSAO.
+       *******************************************************
+       110-LER-ADMISSAO.
+      *    CADA ADMISSAO OCUPA DOIS REGISTROS DO ARQUIVO DO HRIS:
+      *    OS DADOS CADASTRAIS E, LOGO EM SEGUIDA, O EMAIL - O MESMO
+      *    ESQUEMA DE DOIS REGISTROS POR TRANSACAO QUE O PROGMAIN
+      *    USA PARA LER UMA INCLUSAO DO SYSIN.
+          MOVE 'N' TO WK-REGISTRO-INCOMPLETO.
+          READ ARQ-HRIS INTO WK-HRIS-DADOS
+             AT END
+                SET FIM-HRIS TO TRUE
+          END-READ.
+          IF  NOT FIM-HRIS
+             READ ARQ-HRIS INTO WK-INCLUIR-EMAILFUN
+                AT END
+                   SET FIM-HRIS TO TRUE
+                   SET REGISTRO-INCOMPLETO TO TRUE
+             END-READ
+          END-IF.
+       *******************************************************
+       200-PROCESSAR SECTION.
+       201-PROCESSAR.
+      *    CADA PAR DE REGISTROS VIRA UMA CHAMADA AO INCLUIR,
+      *    REAPROVEITANDO AS MESMAS VALIDACOES E O MESMO PONTO DE
+      *    COMMIT (UM POR FUNCIONARIO) JA USADOS QUANDO A INCLUSAO
+      *    VEM DO SYSIN DO PROGMAIN.
+          IF   REGISTRO-INCOMPLETO
+             DISPLAY 'REGISTRO DE ADMISSAO INCOMPLETO NO FINAL DO '
+                     'ARQUIVO DO HRIS - IGNORADO'
+          ELSE
+             ADD 1 TO WK-QTDE-LIDA
+             MOVE 'I'                   TO WK-INCLUIR-FUNCAO
+             MOVE WK-HRIS-CODFUN        TO WK-INCLUIR-CODFUN
+             MOVE WK-HRIS-NOMEFUN       TO WK-INCLUIR-NOMEFUN
+             MOVE WK-HRIS-SALARIOFUN    TO WK-INCLUIR-SALARIOFUN
+             MOVE WK-HRIS-DEPTOFUN      TO WK-INCLUIR-DEPTOFUN
+             MOVE WK-HRIS-ADMISSFUN     TO WK-INCLUIR-ADMISSFUN
+             MOVE WK-HRIS-IDADEFUN      TO WK-INCLUIR-IDADEFUN
+
+             SET TRANSACAO-FALHOU       TO TRUE
+             CALL "INCLUIR" USING WK-INCLUIR-ACCEPT,
+                                   WK-INCLUIR-EMAILFUN,
+                                   WK-STATUS-RETORNO,
+                                   WK-MODO-EXECUCAO
+
+             IF   TRANSACAO-OK
+                 ADD 1 TO WK-QTDE-INCLUIDA
+             ELSE
+                 ADD 1 TO WK-QTDE-RECUSADA
+             END-IF
+          END-IF.
+
+          PERFORM 110-LER-ADMISSAO.
+       *******************************************************
+       900-FINALIZAR SECTION.
+       901-FINALIZAR.
+          CLOSE ARQ-HRIS.
+          DISPLAY '================================================'.
+          DISPLAY 'RESUMO DA CARGA DE ADMISSOES DO HRIS'.
+          DISPLAY '  REGISTROS LIDOS ..... ' WK-QTDE-LIDA.
+          DISPLAY '  INCLUIDOS COM SUCESSO ' WK-QTDE-INCLUIDA.
+          DISPLAY '  RECUSADOS ............ ' WK-QTDE-RECUSADA.
+          DISPLAY '================================================'.
+          EXIT.
