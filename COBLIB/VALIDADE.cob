@@ -0,0 +1,55 @@
+       IDENTIFICATION                        DIVISION.
+       PROGRAM-ID.                           VALIDADE.
+      *****************************************************
+      * CONFERE SE A IDADE INFORMADA E COMPATIVEL COM A   *
+      * DATA DE ADMISSAO (NAO PODE TER SIDO CONTRATADO    *
+      * COM MENOS DE WK-IDADE-MINIMA ANOS DE IDADE)       *
+      *****************************************************
+       ENVIRONMENT                           DIVISION.
+      *
+       DATA                                  DIVISION.
+       WORKING-STORAGE                       SECTION.
+       77  WK-IDADE-MINIMA                PIC 99     VALUE 14.
+       01  WK-ADMISSFUN-PARTES.
+           05  FILLER                     PIC X(6).
+           05  WK-ANO-ADMISSAO            PIC 9(4).
+       77  WK-ANO-ATUAL                    PIC 9(4)   VALUE ZEROS.
+       77  WK-ANOS-DESDE-ADMISSAO          PIC 9(4)   VALUE ZEROS.
+       77  WK-IDADE-MINIMA-HOJE            PIC 9(4)   VALUE ZEROS.
+       01  WK-DATA-ATUAL.
+           05  WK-DATA-ATUAL-ANO           PIC 9(4).
+           05  FILLER                     PIC X(18).
+      *
+       LINKAGE                               SECTION.
+       01  LK-ADMISSFUN-TEXT                PIC X(11).
+       01  LK-IDADEFUN                      PIC 99.
+           COPY CPYVALLK REPLACING ==LK-CAMPO-VALIDO== BY
+                                       ==LK-IDADE-CONSISTENTE==
+                                   ==CAMPO-VALIDO== BY
+                                       ==IDADE-CONSISTENTE==.
+      *
+       PROCEDURE                             DIVISION USING
+                                                 LK-ADMISSFUN-TEXT,
+                                                 LK-IDADEFUN,
+                                                 LK-IDADE-CONSISTENTE.
+
+       PERFORM CONFERE-IDADE-ADMISSAO.
+       GOBACK.
+
+       CONFERE-IDADE-ADMISSAO.
+           MOVE 'N'                     TO LK-IDADE-CONSISTENTE.
+           MOVE LK-ADMISSFUN-TEXT(1:10) TO WK-ADMISSFUN-PARTES.
+
+           MOVE FUNCTION CURRENT-DATE TO WK-DATA-ATUAL.
+           MOVE WK-DATA-ATUAL-ANO     TO WK-ANO-ATUAL.
+
+           COMPUTE WK-ANOS-DESDE-ADMISSAO =
+                   WK-ANO-ATUAL - WK-ANO-ADMISSAO.
+
+           IF   WK-ANOS-DESDE-ADMISSAO  NOT < 0
+               COMPUTE WK-IDADE-MINIMA-HOJE =
+                       WK-IDADE-MINIMA + WK-ANOS-DESDE-ADMISSAO
+               IF   LK-IDADEFUN         NOT < WK-IDADE-MINIMA-HOJE
+                   SET IDADE-CONSISTENTE TO TRUE
+               END-IF
+           END-IF.
