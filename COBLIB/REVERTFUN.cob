@@ -0,0 +1,226 @@
+       IDENTIFICATION                DIVISION.
+       PROGRAM-ID.                   REVERTFUN.
+      ******************************************************
+      * PROGRAMA DE DESFAZIMENTO (UNDO) DA ULTIMA ALTERACAO*
+      * DE UM FUNCIONARIO, A PARTIR DO REGISTRO MAIS       *
+      * RECENTE DE FUNCIONARIOS_HIST. O VALOR ANTIGO       *
+      * GRAVADO NA ALTERACAO VIRA O VALOR NOVO GRAVADO AQUI*
+      ******************************************************
+       ENVIRONMENT                   DIVISION.
+       CONFIGURATION                 SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       DATA                          DIVISION.
+      *
+       WORKING-STORAGE               SECTION.
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+           EXEC SQL
+               INCLUDE BOOKFUNC
+           END-EXEC.
+      * Grava historico de alteracao (o desfazimento tambem gera uma
+      * linha nova de historico, para poder ser desfeito de novo)
+       COPY CPYHIST.
+       COPY CPYRETRY.
+      *
+      *    Copia do CODFUN recebido na LINKAGE SECTION - o cursor
+      *    abaixo precisa de uma host variable ja declarada na
+      *    WORKING-STORAGE SECTION, antes dele, para o precompilador
+      *    resolver (uma host variable da LINKAGE SECTION, declarada
+      *    so mais adiante no fonte, nao pode ser referenciada aqui).
+       77  WK-CODFUN-ACCEPT          PIC X(04)  VALUE SPACES.
+      *
+       EXEC SQL
+           DECLARE CUR-ULTHIST CURSOR FOR
+               SELECT CAMPOALT, VALORANTIGO
+                 FROM EAD719.FUNCIONARIOS_HIST
+                WHERE CODFUN = :WK-CODFUN-ACCEPT
+                ORDER BY DATAALT DESC
+       END-EXEC.
+      *
+       77  RETORNO-SQLCODE           PIC -999   VALUE ZEROS.
+       77  WK-HIST-ENCONTRADO        PIC X      VALUE 'N'.
+           88  HIST-ENCONTRADO                  VALUE 'S'.
+       77  WK-CAMPO-RECONHECIDO      PIC X      VALUE 'N'.
+           88  CAMPO-RECONHECIDO                VALUE 'S'.
+       77  WK-SALARIO-EDITADO        PIC ZZZ.ZZ9,99 VALUE ZEROS.
+       77  DB2-NASCFUN               PIC X(11)  VALUE SPACES.
+       COPY CPYSQLMSG.
+       COPY CPYLASTU.
+      *
+       LINKAGE                       SECTION.
+       01  LK-CODFUN-ACCEPT          PIC X(04).
+       COPY CPYSTAT.
+      *
+       PROCEDURE                     DIVISION USING LK-CODFUN-ACCEPT,
+                                                    LK-STATUS-RETORNO.
+           COPY GRAVAHIST.
+      *
+       PERFORM REVERTE-ULTIMA-ALTERACAO.
+       GOBACK.
+      *
+       REVERTE-ULTIMA-ALTERACAO.
+           SET TRANSACAO-FALHOU      TO TRUE.
+           MOVE 'N'                 TO WK-HIST-ENCONTRADO.
+           MOVE LK-CODFUN-ACCEPT     TO WK-CODFUN-ACCEPT.
+
+           EXEC SQL
+               OPEN CUR-ULTHIST
+           END-EXEC.
+
+           EXEC SQL
+               FETCH CUR-ULTHIST
+                 INTO :DB2-HIST-CAMPO, :DB2-HIST-ANTIGO
+           END-EXEC.
+
+           IF   SQLCODE                  = 0
+               SET HIST-ENCONTRADO TO TRUE
+           END-IF.
+
+           EXEC SQL
+               CLOSE CUR-ULTHIST
+           END-EXEC.
+
+           IF   NOT HIST-ENCONTRADO
+               DISPLAY 'FUNCIONARIO ' LK-CODFUN-ACCEPT
+                       ' NAO TEM ALTERACAO REGISTRADA PARA DESFAZER!'
+           ELSE
+               PERFORM APLICA-REVERSAO
+           END-IF.
+      *
+       APLICA-REVERSAO.
+           MOVE 'S'                  TO WK-CAMPO-RECONHECIDO.
+           MOVE ZERO TO WK-SQL-TENTATIVA.
+
+           EXEC SQL
+               VALUES (CURRENT SQLID) INTO :WK-LASTUPD-USER
+           END-EXEC.
+
+      *    CADA CAMPO ALTERAVEL TEM SEU PROPRIO UPDATE, JA QUE O NOME
+      *    DA COLUNA NAO PODE VIR POR VARIAVEL EM SQL ESTATICO.
+           EVALUATE DB2-HIST-CAMPO
+               WHEN 'NOMEFUN'
+                   MOVE DB2-HIST-ANTIGO(1:30) TO DB2-NOMEFUN-TEXT
+                   CALL "CONTNOME" USING DB2-NOMEFUN
+                   PERFORM UNTIL
+                           WK-SQL-TENTATIVA NOT < WK-SQL-MAX-TENTATIVAS
+                       EXEC SQL
+                           UPDATE EAD719.FUNCIONARIOS
+                           SET NOMEFUN = :DB2-NOMEFUN,
+                               LASTUPD-DATE = CURRENT DATE,
+                               LASTUPD-USER = :WK-LASTUPD-USER
+                               WHERE CODFUN = :LK-CODFUN-ACCEPT
+                       END-EXEC
+                       PERFORM TRATA-TENTATIVA-RETRY
+                   END-PERFORM
+               WHEN 'SALARIOFUN'
+                   MOVE DB2-HIST-ANTIGO(1:10) TO WK-SALARIO-EDITADO
+                   MOVE WK-SALARIO-EDITADO    TO DB2-SALARIOFUN
+                   PERFORM UNTIL
+                           WK-SQL-TENTATIVA NOT < WK-SQL-MAX-TENTATIVAS
+                       EXEC SQL
+                           UPDATE EAD719.FUNCIONARIOS
+                           SET SALARIOFUN = :DB2-SALARIOFUN,
+                               LASTUPD-DATE = CURRENT DATE,
+                               LASTUPD-USER = :WK-LASTUPD-USER
+                               WHERE CODFUN = :LK-CODFUN-ACCEPT
+                       END-EXEC
+                       PERFORM TRATA-TENTATIVA-RETRY
+                   END-PERFORM
+               WHEN 'DEPTOFUN'
+                   MOVE DB2-HIST-ANTIGO(1:3)  TO DB2-DEPTOFUN
+                   PERFORM UNTIL
+                           WK-SQL-TENTATIVA NOT < WK-SQL-MAX-TENTATIVAS
+                       EXEC SQL
+                           UPDATE EAD719.FUNCIONARIOS
+                           SET DEPTOFUN = :DB2-DEPTOFUN,
+                               LASTUPD-DATE = CURRENT DATE,
+                               LASTUPD-USER = :WK-LASTUPD-USER
+                               WHERE CODFUN = :LK-CODFUN-ACCEPT
+                       END-EXEC
+                       PERFORM TRATA-TENTATIVA-RETRY
+                   END-PERFORM
+               WHEN 'ADMISSFUN'
+                   MOVE DB2-HIST-ANTIGO(1:11) TO DB2-ADMISSFUN
+                   PERFORM UNTIL
+                           WK-SQL-TENTATIVA NOT < WK-SQL-MAX-TENTATIVAS
+                       EXEC SQL
+                           UPDATE EAD719.FUNCIONARIOS
+                           SET ADMISSFUN = :DB2-ADMISSFUN,
+                               LASTUPD-DATE = CURRENT DATE,
+                               LASTUPD-USER = :WK-LASTUPD-USER
+                               WHERE CODFUN = :LK-CODFUN-ACCEPT
+                       END-EXEC
+                       PERFORM TRATA-TENTATIVA-RETRY
+                   END-PERFORM
+               WHEN 'NASCFUN'
+                   MOVE DB2-HIST-ANTIGO(1:11) TO DB2-NASCFUN
+                   PERFORM UNTIL
+                           WK-SQL-TENTATIVA NOT < WK-SQL-MAX-TENTATIVAS
+                       EXEC SQL
+                           UPDATE EAD719.FUNCIONARIOS
+                           SET NASCFUN = :DB2-NASCFUN,
+                               LASTUPD-DATE = CURRENT DATE,
+                               LASTUPD-USER = :WK-LASTUPD-USER
+                               WHERE CODFUN = :LK-CODFUN-ACCEPT
+                       END-EXEC
+                       PERFORM TRATA-TENTATIVA-RETRY
+                   END-PERFORM
+               WHEN 'EMAILFUN'
+                   MOVE DB2-HIST-ANTIGO(1:30) TO DB2-EMAILFUN-TEXT
+                   CALL "CONTMAIL" USING DB2-EMAILFUN
+                   PERFORM UNTIL
+                           WK-SQL-TENTATIVA NOT < WK-SQL-MAX-TENTATIVAS
+                       EXEC SQL
+                           UPDATE EAD719.FUNCIONARIOS
+                           SET EMAILFUN = :DB2-EMAILFUN,
+                               LASTUPD-DATE = CURRENT DATE,
+                               LASTUPD-USER = :WK-LASTUPD-USER
+                               WHERE CODFUN = :LK-CODFUN-ACCEPT
+                       END-EXEC
+                       PERFORM TRATA-TENTATIVA-RETRY
+                   END-PERFORM
+               WHEN OTHER
+                   MOVE 'N' TO WK-CAMPO-RECONHECIDO
+           END-EVALUATE.
+
+           IF   NOT CAMPO-RECONHECIDO
+               DISPLAY 'CAMPO ' DB2-HIST-CAMPO
+                       ' DO HISTORICO NAO E RECONHECIDO PARA DESFAZER!'
+           ELSE
+               MOVE DB2-HIST-ANTIGO    TO DB2-HIST-NOVO
+               MOVE LK-CODFUN-ACCEPT   TO DB2-HIST-CODFUN
+
+               EVALUATE SQLCODE
+               WHEN 0
+                  PERFORM GRAVA-HISTORICO
+                  EXEC SQL COMMIT END-EXEC
+                  SET TRANSACAO-OK TO TRUE
+                  DISPLAY 'ULTIMA ALTERACAO DO FUNCIONARIO '
+                          LK-CODFUN-ACCEPT ' (' DB2-HIST-CAMPO
+                          ') FOI DESFEITA'
+               WHEN 100
+                  DISPLAY 'FUNCIONARIO ' LK-CODFUN-ACCEPT
+                          ' NAO EXISTE'
+               WHEN OTHER
+                  EXEC SQL ROLLBACK END-EXEC
+                  MOVE SQLCODE TO RETORNO-SQLCODE
+                  CALL "DECODSQL" USING RETORNO-SQLCODE, WK-SQLCODE-MSG
+                  DISPLAY 'ERRO ' RETORNO-SQLCODE ' - ' WK-SQLCODE-MSG
+                          ' NO DESFAZIMENTO DO FUNCIONARIO '
+                          LK-CODFUN-ACCEPT
+               END-EVALUATE
+           END-IF.
+      *
+      *    UM DEADLOCK OU TIMEOUT (-911/-913) E TRATADO COMO
+      *    TRANSITORIO: REPETE O MESMO UPDATE ANTES DE DESISTIR.
+       TRATA-TENTATIVA-RETRY.
+           IF   SQLCODE = -911 OR SQLCODE = -913
+               ADD 1 TO WK-SQL-TENTATIVA
+               DISPLAY 'AVISO: DEADLOCK/TIMEOUT (' SQLCODE
+                       ') - TENTATIVA ' WK-SQL-TENTATIVA
+           ELSE
+               MOVE WK-SQL-MAX-TENTATIVAS TO WK-SQL-TENTATIVA
+           END-IF.
