@@ -0,0 +1,46 @@
+       IDENTIFICATION                        DIVISION.
+       PROGRAM-ID.                           CALCNASC.
+      *****************************************************
+      * MONTA UMA DATA DE NASCIMENTO (DD/MM/AAAA) A PARTIR*
+      * DA IDADE INFORMADA NO SYSIN. COMO SO A IDADE EM   *
+      * ANOS COMPLETOS E CONHECIDA (NAO O DIA NEM O MES DE*
+      * NASCIMENTO), O ANO E CALCULADO SOBRE A DATA ATUAL *
+      * E O DIA/MES SAO FIXADOS EM 01/01 - PRECISAO        *
+      * SUFICIENTE PARA CALCIDAD RECALCULAR A IDADE MAIS  *
+      * TARDE SEM DEPENDER DO VALOR DIGITADO FICAR         *
+      * DESATUALIZADO NO CADASTRO.                        *
+      *****************************************************
+       ENVIRONMENT                           DIVISION.
+      *
+       DATA                                  DIVISION.
+       WORKING-STORAGE                       SECTION.
+       77  WK-ANO-ATUAL                    PIC 9(4)   VALUE ZEROS.
+       77  WK-ANO-NASC                     PIC 9(4)   VALUE ZEROS.
+       01  WK-DATA-ATUAL.
+           05  WK-HOJE-ANO                 PIC 9(4).
+           05  FILLER                      PIC X(18).
+       01  WK-NASCFUN-MONTADO.
+           05  WK-NASC-DIA                 PIC 99     VALUE 01.
+           05  FILLER                      PIC X      VALUE '/'.
+           05  WK-NASC-MES                 PIC 99     VALUE 01.
+           05  FILLER                      PIC X      VALUE '/'.
+           05  WK-NASC-ANO                 PIC 9(4).
+           05  FILLER                      PIC X      VALUE SPACE.
+      *
+       LINKAGE                               SECTION.
+       01  LK-IDADEFUN-ACCEPT               PIC 99.
+       01  LK-NASCFUN-TEXT                  PIC X(11).
+      *
+       PROCEDURE                             DIVISION USING
+                                                 LK-IDADEFUN-ACCEPT,
+                                                 LK-NASCFUN-TEXT.
+
+       PERFORM MONTA-NASCFUN.
+       GOBACK.
+
+       MONTA-NASCFUN.
+           MOVE FUNCTION CURRENT-DATE TO WK-DATA-ATUAL.
+           MOVE WK-HOJE-ANO          TO WK-ANO-ATUAL.
+           COMPUTE WK-ANO-NASC = WK-ANO-ATUAL - LK-IDADEFUN-ACCEPT.
+           MOVE WK-ANO-NASC          TO WK-NASC-ANO.
+           MOVE WK-NASCFUN-MONTADO   TO LK-NASCFUN-TEXT.
