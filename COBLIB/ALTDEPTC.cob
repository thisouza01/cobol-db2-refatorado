@@ -0,0 +1,97 @@
+       IDENTIFICATION                DIVISION.
+       PROGRAM-ID.                   ALTDEPTC.
+      ***********************************************
+      * PROGRAMA DE ALTERACAO DO CADASTRO DO        *
+      * DEPARTAMENTO (DESCRICAO E LIMITE DE VAGAS)  *
+      ***********************************************
+       ENVIRONMENT                   DIVISION.
+       CONFIGURATION                 SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       DATA                          DIVISION.
+      *
+       WORKING-STORAGE               SECTION.
+      * Vari√°veis de controle SQL
+       COPY SQLVARS.
+       COPY CPYRETRY.
+       COPY CPYDEPTO.
+      * Indica se a DESCDEPTO ou o LIMITEFUN (ou ambos) deixou de ser
+      * atualizado com sucesso, para que o segundo UPDATE nao apague
+      * o resultado de uma falha ocorrida no primeiro.
+       77  WK-FALHA-PARCIAL          PIC X(01)  VALUE 'N'.
+           88  HOUVE-FALHA-PARCIAL              VALUE 'S'.
+      *
+       LINKAGE                       SECTION.
+       01  LK-DEPTO-ACCEPT.
+              05 LK-DEPTO-COD           PIC X(03).
+              05 LK-DEPTO-DESC          PIC X(30).
+              05 LK-DEPTO-LIMITE        PIC 9(04).
+       COPY CPYSTAT.
+      *
+       PROCEDURE                     DIVISION USING LK-DEPTO-ACCEPT,
+                                                    LK-STATUS-RETORNO.
+      * Tratamento de SQLCODE
+           COPY SQLTREAT.
+      *
+           PERFORM ALTERA-DEPARTAMENTO-CAD.
+           GOBACK.
+      *
+       ALTERA-DEPARTAMENTO-CAD.
+           SET TRANSACAO-FALHOU      TO TRUE.
+           MOVE LK-DEPTO-COD         TO DB2-DEPTO-COD.
+
+           IF   LK-DEPTO-DESC        NOT = SPACES
+               MOVE LK-DEPTO-DESC    TO DB2-DEPTO-DESC
+               MOVE ZERO TO WK-SQL-TENTATIVA
+               MOVE 'RETRY-TRANSITORIO' TO WK-SQL-STATUS
+               PERFORM UNTIL WK-SQL-STATUS NOT = 'RETRY-TRANSITORIO'
+                   EXEC SQL
+                       UPDATE EAD719.DEPARTAMENTOS
+                       SET DESCDEPTO = :DB2-DEPTO-DESC
+                           WHERE DEPTOFUN = :DB2-DEPTO-COD
+                   END-EXEC
+                   PERFORM TRATA-SQLCODE
+               END-PERFORM
+               PERFORM 210-TRATA-RETORNO
+           END-IF.
+
+           IF   LK-DEPTO-LIMITE      > ZEROS
+               MOVE LK-DEPTO-LIMITE  TO DB2-DEPTO-LIMITE
+               MOVE ZERO TO WK-SQL-TENTATIVA
+               MOVE 'RETRY-TRANSITORIO' TO WK-SQL-STATUS
+               PERFORM UNTIL WK-SQL-STATUS NOT = 'RETRY-TRANSITORIO'
+                   EXEC SQL
+                       UPDATE EAD719.DEPARTAMENTOS
+                       SET LIMITEFUN = :DB2-DEPTO-LIMITE
+                           WHERE DEPTOFUN = :DB2-DEPTO-COD
+                   END-EXEC
+                   PERFORM TRATA-SQLCODE
+               END-PERFORM
+               PERFORM 210-TRATA-RETORNO
+           END-IF.
+
+           IF   HOUVE-FALHA-PARCIAL
+               SET TRANSACAO-FALHOU  TO TRUE
+           END-IF.
+      *
+       210-TRATA-RETORNO.
+           EVALUATE WK-SQL-STATUS
+               WHEN 'SUCESSO'
+                   EXEC SQL COMMIT END-EXEC
+                   SET TRANSACAO-OK TO TRUE
+                   DISPLAY 'DEPARTAMENTO ' DB2-DEPTO-COD
+                           ' ATUALIZADO COM SUCESSO!'
+               WHEN 'NAO-ENCONTRADO'
+                   MOVE 'S' TO WK-FALHA-PARCIAL
+                   DISPLAY 'DEPARTAMENTO ' DB2-DEPTO-COD
+                           ' NAO EXISTE!'
+               WHEN 'ERRO-TRANSITORIO'
+                   MOVE 'S' TO WK-FALHA-PARCIAL
+                   EXEC SQL ROLLBACK END-EXEC
+                   DISPLAY 'DEPARTAMENTO ' DB2-DEPTO-COD
+                           ' NAO ATUALIZADO - TENTE NOVAMENTE MAIS '
+                           'TARDE'
+               WHEN OTHER
+                   MOVE 'S' TO WK-FALHA-PARCIAL
+           END-EVALUATE.
