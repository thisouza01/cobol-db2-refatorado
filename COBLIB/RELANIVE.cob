@@ -0,0 +1,115 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID.    RELANIVE.
+        AUTHOR.        THIAGO.
+      **************************************************
+      * RELATORIO DE AVISO DE ANIVERSARIO DE ADMISSAO  *
+      * (FUNCIONARIOS ATIVOS CUJO DIA/MES DE ADMISSAO  *
+      * COINCIDE COM A DATA DE RODADA DO LOTE)         *
+      **************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+          DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-RELANIVE      ASSIGN TO RELANIVE
+                                     ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-RELANIVE.
+       01  REG-RELANIVE.
+           05  RA-CODFUN            PIC X(04).
+           05  FILLER               PIC X(02)       VALUE SPACES.
+           05  RA-NOMEFUN           PIC X(30).
+           05  FILLER               PIC X(02)       VALUE SPACES.
+           05  RA-ADMISSFUN         PIC X(10).
+           05  FILLER               PIC X(02)       VALUE SPACES.
+           05  RA-ANOS-DE-CASA      PIC 999.
+      *
+       WORKING-STORAGE SECTION.
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+      * Vari√°veis de controle SQL
+       COPY SQLVARS.
+      *
+       EXEC SQL
+           DECLARE CUR-RELANIVE CURSOR FOR
+               SELECT CODFUN, NOMEFUN, ADMISSFUN
+                 FROM EAD719.FUNCIONARIOS
+                WHERE STATUSFUN = 'A'
+                ORDER BY CODFUN
+       END-EXEC.
+      *
+       01  WK-DATA-ATUAL.
+           05  WK-DATA-ATUAL-AAAAMMDD.
+               10  WK-HOJE-AAAA     PIC 9(04).
+               10  WK-HOJE-MM       PIC 9(02).
+               10  WK-HOJE-DD       PIC 9(02).
+           05  FILLER               PIC X(14).
+      *
+       01  WK-ADMISSFUN-PARTES.
+           05  WK-ADM-DIA           PIC 99.
+           05  FILLER               PIC X.
+           05  WK-ADM-MES           PIC 99.
+           05  FILLER               PIC X.
+           05  WK-ADM-ANO           PIC 9(04).
+      *
+       77  WK-QTDE-ANIVERSARIANTES  PIC 9(05)       VALUE ZEROS.
+      *
+       PROCEDURE DIVISION.
+       000-PRINCIPAL SECTION.
+       001-PRINCIPAL.
+          PERFORM 100-INICIAR.
+          PERFORM 200-PROCESSAR.
+          PERFORM 900-FINALIZAR.
+          STOP RUN.
+       *******************************************************
+       100-INICIAR SECTION.
+       101-INICIAR.
+          MOVE FUNCTION CURRENT-DATE TO WK-DATA-ATUAL.
+          OPEN OUTPUT ARQ-RELANIVE.
+          EXEC SQL
+             OPEN CUR-RELANIVE
+          END-EXEC.
+       *******************************************************
+       200-PROCESSAR SECTION.
+       201-PROCESSAR.
+      *    O DIA E O MES DA ADMISSAO SAO COMPARADOS COM A DATA DE
+      *    RODADA: QUEM FAZ ANIVERSARIO DE CASA HOJE ENTRA NO AVISO.
+          PERFORM UNTIL SQLCODE NOT = 0
+             EXEC SQL
+                FETCH CUR-RELANIVE
+                  INTO :DB2-CODFUN, :DB2-NOMEFUN, :DB2-ADMISSFUN
+             END-EXEC
+             IF   SQLCODE = 0
+                PERFORM 210-VERIFICA-ANIVERSARIO
+             END-IF
+          END-PERFORM.
+       *******************************************************
+       210-VERIFICA-ANIVERSARIO.
+          MOVE DB2-ADMISSFUN(1:10) TO WK-ADMISSFUN-PARTES.
+          IF   WK-ADM-DIA = WK-HOJE-DD
+           AND WK-ADM-MES = WK-HOJE-MM
+              PERFORM 220-GRAVA-REGISTRO
+          END-IF.
+       *******************************************************
+       220-GRAVA-REGISTRO.
+          MOVE SPACES           TO REG-RELANIVE.
+          MOVE DB2-CODFUN       TO RA-CODFUN.
+          MOVE DB2-NOMEFUN-TEXT TO RA-NOMEFUN.
+          MOVE DB2-ADMISSFUN    TO RA-ADMISSFUN.
+          COMPUTE RA-ANOS-DE-CASA = WK-HOJE-AAAA - WK-ADM-ANO.
+          WRITE REG-RELANIVE.
+          ADD 1 TO WK-QTDE-ANIVERSARIANTES.
+       *******************************************************
+       900-FINALIZAR SECTION.
+       901-FINALIZAR.
+          EXEC SQL
+             CLOSE CUR-RELANIVE
+          END-EXEC.
+          CLOSE ARQ-RELANIVE.
+          DISPLAY WK-QTDE-ANIVERSARIANTES
+                  ' FUNCIONARIO(S) COM ANIVERSARIO DE ADMISSAO HOJE'.
+          EXIT.
