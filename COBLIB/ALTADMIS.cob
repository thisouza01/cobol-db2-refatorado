@@ -18,40 +18,123 @@
                INCLUDE BOOKFUNC
            END-EXEC.
 
-      * Vari√°veis de controle SQL 
+      * Vari√°veis de controle SQL
        COPY SQLVARS.
+       COPY CPYRETRY.
+       COPY CPYHIST.
+       COPY CPYSQLMSG.
+       COPY CPYLASTU.
+      *
+       77  WK-ADMISSFUN-ANTIGO       PIC X(11).
+           COPY CPYVALOK REPLACING ==WK-CAMPO-VALIDO== BY
+                                       ==WK-ADMISSFUN-VALIDA==
+                                   ==CAMPO-VALIDO== BY
+                                       ==ADMISSFUN-VALIDA==.
+      * IDADE ATUAL DO FUNCIONARIO (CALCULADA A PARTIR DE NASCFUN),
+      * USADA SO PARA CONFERIR A NOVA ADMISSFUN CONTRA ELA - NAO E
+      * GRAVADA.
+       77  WK-NASCFUN-ATUAL          PIC X(11)  VALUE SPACES.
+       77  WK-IDADEFUN-ATUAL         PIC 99     VALUE ZEROS.
+           COPY CPYVALOK REPLACING ==WK-CAMPO-VALIDO== BY
+                                       ==WK-IDADE-CONSISTENTE==
+                                   ==CAMPO-VALIDO== BY
+                                       ==IDADE-CONSISTENTE==.
       *
        LINKAGE                       SECTION.
        01 LK-ADMISSFUN-ACCEPT        PIC X(11).
        01 LK-CODFUN                  PIC X(04).
+       COPY CPYSTAT.
       *
        PROCEDURE                     DIVISION USING LK-CODFUN,
-                                                    LK-ADMISSFUN-ACCEPT.
-      * Tratamento de SQLCODE 
-           COPY SQLTREAT.                                                       
+                                                    LK-ADMISSFUN-ACCEPT,
+                                                    LK-STATUS-RETORNO.
+      * Tratamento de SQLCODE
+           COPY SQLTREAT.
+      * Grava historico de alteracao
+           COPY GRAVAHIST.
       *
            PERFORM ALTERA-ADMISSAO.
            GOBACK.
       *
        ALTERA-ADMISSAO.
-           MOVE LK-ADMISSFUN-ACCEPT TO DB2-ADMISSFUN.
-           EXEC SQL
-               UPDATE IBMUSER.FUNCIONARIOS
-               SET ADMISSFUN = :DB2-ADMISSFUN
-                   WHERE CODFUN = :LK-CODFUN
-           END-EXEC.
+           SET TRANSACAO-FALHOU    TO TRUE.
+      *   REJEITA DATAS QUE NAO SEJAM UMA DATA REAL OU QUE CAIAM NO
+      *   FUTURO ANTES DE TOCAR NO BANCO DE DADOS.
+           CALL "VALADMIS" USING LK-ADMISSFUN-ACCEPT,
+                                 WK-ADMISSFUN-VALIDA.
+
+           IF   NOT ADMISSFUN-VALIDA
+               DISPLAY 'DATA DE ADMISSAO ' LK-ADMISSFUN-ACCEPT
+                       ' INVALIDA!'
+           ELSE
+               EXEC SQL
+                   SELECT ADMISSFUN, NASCFUN
+                     INTO :WK-ADMISSFUN-ANTIGO, :WK-NASCFUN-ATUAL
+                     FROM EAD719.FUNCIONARIOS
+                    WHERE CODFUN = :LK-CODFUN
+               END-EXEC
+
+      *        CONFERE A NOVA ADMISSFUN CONTRA A IDADE ATUAL DO
+      *        FUNCIONARIO (CALCULADA DE NASCFUN) - NAO PODE IMPLICAR
+      *        TER SIDO CONTRATADO COM MENOS DE WK-IDADE-MINIMA ANOS,
+      *        A MESMA CONSISTENCIA QUE ALTIDADE JA CONFERE NO SENTIDO
+      *        INVERSO.
+               CALL "CALCIDAD" USING WK-NASCFUN-ATUAL,
+                                     WK-IDADEFUN-ATUAL
+
+               CALL "VALIDADE" USING LK-ADMISSFUN-ACCEPT,
+                                     WK-IDADEFUN-ATUAL,
+                                     WK-IDADE-CONSISTENTE
+
+               IF   NOT IDADE-CONSISTENTE
+                   DISPLAY 'DATA DE ADMISSAO ' LK-ADMISSFUN-ACCEPT
+                           ' INCOMPATIVEL COM A IDADE DO FUNCIONARIO '
+                           LK-CODFUN '!'
+               ELSE
+
+               MOVE WK-ADMISSFUN-ANTIGO TO DB2-HIST-ANTIGO
+
+               MOVE LK-ADMISSFUN-ACCEPT TO DB2-ADMISSFUN
+
+               EXEC SQL
+                   VALUES (CURRENT SQLID) INTO :WK-LASTUPD-USER
+               END-EXEC
+
+               MOVE ZERO TO WK-SQL-TENTATIVA
+               MOVE 'RETRY-TRANSITORIO' TO WK-SQL-STATUS
+               PERFORM UNTIL WK-SQL-STATUS NOT = 'RETRY-TRANSITORIO'
+                   EXEC SQL
+                       UPDATE EAD719.FUNCIONARIOS
+                       SET ADMISSFUN = :DB2-ADMISSFUN,
+                           LASTUPD-DATE = CURRENT DATE,
+                           LASTUPD-USER = :WK-LASTUPD-USER
+                           WHERE CODFUN = :LK-CODFUN
+                   END-EXEC
+
+                   PERFORM TRATA-SQLCODE
+               END-PERFORM
+
+               MOVE DB2-ADMISSFUN       TO DB2-HIST-NOVO
+               MOVE LK-CODFUN           TO DB2-HIST-CODFUN
+               MOVE 'ADMISSFUN'         TO DB2-HIST-CAMPO
 
-           PERFORM TRATA-SQLCODE.
-
-           EVALUATE WK-SQL-STATUS
-           WHEN 'SUCESSO'
-              EXEC SQL COMMIT END-EXEC              
-              DISPLAY 'ADMISSAO DO FUNCIONARIO ' LK-CODFUN
-                      ' FOI ALTERADO PARA ' DB2-ADMISSFUN
-           WHEN 'NAO-ENCONTRADO'
-              DISPLAY 'ERRO NA VALIDACAO DO CODIGO DO FUNCIONARIO'
-           WHEN OTHER
-                EXEC SQL ROLLBACK END-EXEC
-                STOP RUN  
-           END-EVALUATE.
+               EVALUATE WK-SQL-STATUS
+               WHEN 'SUCESSO'
+                  SET TRANSACAO-OK TO TRUE
+                  PERFORM GRAVA-HISTORICO
+                  EXEC SQL COMMIT END-EXEC
+                  DISPLAY 'ADMISSAO DO FUNCIONARIO ' LK-CODFUN
+                          ' FOI ALTERADO PARA ' DB2-ADMISSFUN
+               WHEN 'NAO-ENCONTRADO'
+                  DISPLAY 'ERRO NA VALIDACAO DO CODIGO DO FUNCIONARIO'
+               WHEN 'ERRO-TRANSITORIO'
+                  EXEC SQL ROLLBACK END-EXEC
+                  DISPLAY 'ADMISSAO DO FUNCIONARIO ' LK-CODFUN
+                          ' NAO ALTERADA - TENTE NOVAMENTE MAIS TARDE'
+               WHEN OTHER
+                    EXEC SQL ROLLBACK END-EXEC
+                    STOP RUN
+               END-EVALUATE
+               END-IF
+           END-IF.
       
