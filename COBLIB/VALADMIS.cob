@@ -0,0 +1,74 @@
+       IDENTIFICATION                        DIVISION.
+       PROGRAM-ID.                           VALADMIS.
+      *****************************************************
+      * VALIDA A DATA DE ADMISSAO (FORMATO DD/MM/AAAA) E  *
+      * REJEITA DATAS FUTURAS EM RELACAO A DATA DE RODADA *
+      *****************************************************
+       ENVIRONMENT                           DIVISION.
+      *
+       DATA                                  DIVISION.
+       WORKING-STORAGE                       SECTION.
+       01  WK-ADMISSFUN-PARTES.
+           05  WK-DIA                     PIC 99.
+           05  FILLER                     PIC X.
+           05  WK-MES                     PIC 99.
+           05  FILLER                     PIC X.
+           05  WK-ANO                     PIC 9(4).
+       77  WK-MAX-DIA                     PIC 99     VALUE ZEROS.
+       77  WK-DATA-NUM                    PIC 9(08)  VALUE ZEROS.
+       77  WK-HOJE                        PIC 9(08)  VALUE ZEROS.
+       01  WK-DATA-ATUAL.
+           05  WK-DATA-ATUAL-AAAAMMDD     PIC 9(08).
+           05  FILLER                     PIC X(14).
+      *
+       LINKAGE                               SECTION.
+       01  LK-ADMISSFUN-TEXT                PIC X(11).
+           COPY CPYVALLK REPLACING ==LK-CAMPO-VALIDO== BY
+                                       ==LK-DATA-VALIDA==
+                                   ==CAMPO-VALIDO== BY
+                                       ==DATA-VALIDA==.
+      *
+       PROCEDURE                             DIVISION USING
+                                                 LK-ADMISSFUN-TEXT,
+                                                 LK-DATA-VALIDA.
+
+       PERFORM VALIDA-ADMISSAO.
+       GOBACK.
+
+       VALIDA-ADMISSAO.
+           MOVE 'N'                     TO LK-DATA-VALIDA.
+           MOVE LK-ADMISSFUN-TEXT(1:10) TO WK-ADMISSFUN-PARTES.
+
+           IF   LK-ADMISSFUN-TEXT(3:1)  = '/'
+            AND LK-ADMISSFUN-TEXT(6:1)  = '/'
+            AND WK-MES                  >= 1
+            AND WK-MES                  <= 12
+               PERFORM CALCULA-MAX-DIA
+               IF   WK-DIA               >= 1
+                AND WK-DIA               <= WK-MAX-DIA
+                   COMPUTE WK-DATA-NUM = WK-ANO * 10000
+                                       + WK-MES * 100
+                                       + WK-DIA
+                   MOVE FUNCTION CURRENT-DATE TO WK-DATA-ATUAL
+                   MOVE WK-DATA-ATUAL-AAAAMMDD TO WK-HOJE
+                   IF   WK-DATA-NUM         NOT > WK-HOJE
+                       SET DATA-VALIDA TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+
+       CALCULA-MAX-DIA.
+           EVALUATE WK-MES
+               WHEN 4 WHEN 6 WHEN 9 WHEN 11
+                   MOVE 30 TO WK-MAX-DIA
+               WHEN 2
+                   IF   FUNCTION MOD(WK-ANO, 4) = 0
+                    AND (FUNCTION MOD(WK-ANO, 100) NOT = 0
+                     OR  FUNCTION MOD(WK-ANO, 400) = 0)
+                       MOVE 29 TO WK-MAX-DIA
+                   ELSE
+                       MOVE 28 TO WK-MAX-DIA
+                   END-IF
+               WHEN OTHER
+                   MOVE 31 TO WK-MAX-DIA
+           END-EVALUATE.
