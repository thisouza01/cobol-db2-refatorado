@@ -17,45 +17,108 @@
            EXEC SQL
                INCLUDE BOOKFUNC
            END-EXEC.
-      * Vari√°veis de controle SQL 
-       COPY SQLVARS.           
+      * Vari√°veis de controle SQL
+       COPY SQLVARS.
+       COPY CPYRETRY.
+       COPY CPYHIST.
+       COPY CPYSQLMSG.
+       COPY CPYLASTU.
+      *
+       77  WK-EMAIL-ANTIGO           PIC X(30)  VALUE SPACES.
+           COPY CPYVALOK REPLACING ==WK-CAMPO-VALIDO== BY
+                                       ==WK-EMAIL-VALIDO==
+                                   ==CAMPO-VALIDO== BY
+                                       ==EMAIL-VALIDO==.
       *
        LINKAGE                       SECTION.
        01 LK-EMAILFUN-ACCEPT         PIC X(30).
        01 LK-CODFUN                  PIC X(04).
+       COPY CPYSTAT.
       *
        PROCEDURE                     DIVISION USING LK-CODFUN,
-                                                    LK-EMAILFUN-ACCEPT.
-      * Tratamento de SQLCODE 
-           COPY SQLTREAT.                                                           
+                                                    LK-EMAILFUN-ACCEPT,
+                                                    LK-STATUS-RETORNO.
+      * Tratamento de SQLCODE
+           COPY SQLTREAT.
+      * Grava historico de alteracao
+           COPY GRAVAHIST.
       *
            PERFORM ALTERA-EMAIL.
            GOBACK.
       *
        ALTERA-EMAIL.
-           MOVE LK-EMAILFUN-ACCEPT TO DB2-EMAILFUN-TEXT.
-      *   Conta quantidade de caracteres e atualiza DB2-EMAILFUN-LEN.     
-           CALL "CONTMAIL" USING DB2-EMAILFUN.
-           EXEC SQL
-               UPDATE IBMUSER.FUNCIONARIOS
-               SET EMAILFUN = :DB2-EMAILFUN
-                     WHERE CODFUN = :LK-CODFUN
-           END-EXEC.
-           PERFORM TRATA-SQLCODE.
-
-           EVALUATE WS-SQL-STATUS
-              WHEN 'SUCESSO'
-                  EXEC SQL COMMIT END-EXEC                                
-                  DISPLAY 'FUNCIONARIO ' DB2-CODFUN 
-                          ' ALTERADO COM SUCESSO!'
-              WHEN 'FK-INVALIDA'
-                  EXEC SQL ROLLBACK END-EXEC                          
-                  DISPLAY 'DEPARTAMENTO ' DB2-DEPTOFUN 
-                          ' NAO EXISTE!'
-              WHEN 'NAO-ENCONTRADO'
-                  DISPLAY 'ERRO NA VALIDACAO DOS DADOS'            
-              WHEN OTHER
-                    EXEC SQL ROLLBACK END-EXEC
-                    STOP RUN 
-           END-EVALUATE.
+           SET TRANSACAO-FALHOU    TO TRUE.
+      *   ALTERAR REPASSA SPACES QUANDO O OPERADOR PEDIU EXPLICITA-
+      *   MENTE PARA APAGAR O EMAIL (SENTINELA *LIMPAR*) - NESSE CASO
+      *   O CAMPO EM BRANCO E ACEITO SEM PASSAR PELA VALIDACAO DE
+      *   FORMATO, QUE SO SE APLICA A UM EMAIL DE VERDADE.
+           IF   LK-EMAILFUN-ACCEPT = SPACES
+               SET EMAIL-VALIDO TO TRUE
+           ELSE
+      *       REJEITA ENDERECOS OBVIAMENTE MAL FORMADOS ANTES DE
+      *       TOCAR NO BANCO DE DADOS.
+               CALL "VALEMAIL" USING LK-EMAILFUN-ACCEPT,
+                                     WK-EMAIL-VALIDO
+           END-IF.
+
+           IF   NOT EMAIL-VALIDO
+               DISPLAY 'EMAIL ' LK-EMAILFUN-ACCEPT ' INVALIDO!'
+           ELSE
+               EXEC SQL
+                   SELECT EMAILFUN INTO :WK-EMAIL-ANTIGO
+                     FROM EAD719.FUNCIONARIOS
+                    WHERE CODFUN = :LK-CODFUN
+               END-EXEC
+
+               MOVE WK-EMAIL-ANTIGO    TO DB2-HIST-ANTIGO
+
+               MOVE LK-EMAILFUN-ACCEPT TO DB2-EMAILFUN-TEXT
+      *        Conta quantidade de caracteres e atualiza
+      *        DB2-EMAILFUN-LEN.
+               CALL "CONTMAIL" USING DB2-EMAILFUN
+
+               EXEC SQL
+                   VALUES (CURRENT SQLID) INTO :WK-LASTUPD-USER
+               END-EXEC
+
+               MOVE ZERO TO WK-SQL-TENTATIVA
+               MOVE 'RETRY-TRANSITORIO' TO WK-SQL-STATUS
+               PERFORM UNTIL WK-SQL-STATUS NOT = 'RETRY-TRANSITORIO'
+                   EXEC SQL
+                       UPDATE EAD719.FUNCIONARIOS
+                       SET EMAILFUN = :DB2-EMAILFUN,
+                           LASTUPD-DATE = CURRENT DATE,
+                           LASTUPD-USER = :WK-LASTUPD-USER
+                             WHERE CODFUN = :LK-CODFUN
+                   END-EXEC
+
+                   PERFORM TRATA-SQLCODE
+               END-PERFORM
+
+               MOVE LK-EMAILFUN-ACCEPT TO DB2-HIST-NOVO
+               MOVE LK-CODFUN          TO DB2-HIST-CODFUN
+               MOVE 'EMAILFUN'         TO DB2-HIST-CAMPO
+
+               EVALUATE WK-SQL-STATUS
+                  WHEN 'SUCESSO'
+                      SET TRANSACAO-OK TO TRUE
+                      PERFORM GRAVA-HISTORICO
+                      EXEC SQL COMMIT END-EXEC
+                      DISPLAY 'FUNCIONARIO ' LK-CODFUN
+                              ' ALTERADO COM SUCESSO!'
+                  WHEN 'NAO-ENCONTRADO'
+                      DISPLAY 'ERRO NA VALIDACAO DOS DADOS'
+                  WHEN 'JA-EXISTE'
+                      DISPLAY 'EMAIL ' DB2-EMAILFUN-TEXT
+                              ' JA PERTENCE A OUTRO FUNCIONARIO!'
+                  WHEN 'ERRO-TRANSITORIO'
+                      EXEC SQL ROLLBACK END-EXEC
+                      DISPLAY 'FUNCIONARIO ' LK-CODFUN
+                              ' NAO ALTERADO - TENTE NOVAMENTE MAIS '
+                              'TARDE'
+                  WHEN OTHER
+                        EXEC SQL ROLLBACK END-EXEC
+                        STOP RUN
+               END-EVALUATE
+           END-IF.
       
