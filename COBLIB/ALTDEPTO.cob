@@ -18,43 +18,117 @@
                INCLUDE BOOKFUNC
            END-EXEC.
 
-      * Vari√°veis de controle SQL 
+      * Vari√°veis de controle SQL
        COPY SQLVARS.
+       COPY CPYRETRY.
+       COPY CPYHIST.
+       COPY CPYSQLMSG.
+      *
+       77  WK-DEPTOFUN-ANTIGO        PIC X(03).
+           COPY CPYVALOK REPLACING ==WK-CAMPO-VALIDO== BY
+                                       ==WK-VAGA-DISPONIVEL==
+                                   ==CAMPO-VALIDO== BY
+                                       ==VAGA-DISPONIVEL==.
+           COPY CPYVALOK REPLACING ==WK-CAMPO-VALIDO== BY
+                                       ==WK-DEPTO-VALIDO==
+                                   ==CAMPO-VALIDO== BY
+                                       ==DEPTO-VALIDO==.
+       77  WK-CODIGOS-DEPTO-VALIDOS  PIC X(80)     VALUE SPACES.
+       COPY CPYLASTU.
       *
        LINKAGE                       SECTION.
        01 LK-DEPTOFUN-ACCEPT         PIC X(03).
        01 LK-CODFUN                  PIC X(04).
+       COPY CPYSTAT.
       *
        PROCEDURE                     DIVISION USING LK-CODFUN,
-                                                    LK-DEPTOFUN-ACCEPT.
-      * Tratamento de SQLCODE 
-           COPY SQLTREAT.                                                     
+                                                    LK-DEPTOFUN-ACCEPT,
+                                                    LK-STATUS-RETORNO.
+      * Tratamento de SQLCODE
+           COPY SQLTREAT.
+      * Grava historico de alteracao
+           COPY GRAVAHIST.
       *
            PERFORM ALTERA-DEPARTAMENTO.
            GOBACK.
       *
        ALTERA-DEPARTAMENTO.
-           MOVE LK-DEPTOFUN-ACCEPT TO DB2-DEPTOFUN.
+           SET TRANSACAO-FALHOU    TO TRUE.
            EXEC SQL
-               UPDATE IBMUSER.FUNCIONARIOS
-               SET DEPTOFUN = :DB2-DEPTOFUN
-                   WHERE CODFUN = :LK-CODFUN
+               SELECT DEPTOFUN INTO :WK-DEPTOFUN-ANTIGO
+                 FROM EAD719.FUNCIONARIOS
+                WHERE CODFUN = :LK-CODFUN
            END-EXEC.
+           MOVE WK-DEPTOFUN-ANTIGO TO DB2-HIST-ANTIGO.
+
+           MOVE LK-DEPTOFUN-ACCEPT TO DB2-DEPTOFUN.
+
+      *   O DEPARTAMENTO DE DESTINO PRECISA EXISTIR ANTES DE CONFERIR
+      *   VAGA - CASO CONTRARIO, VALVAGA SO ENXERGARIA "SEM VAGA" E A
+      *   MENSAGEM FICARIA CONFUSA PARA UM DEPARTAMENTO INEXISTENTE.
+           CALL "VALDEPTO" USING LK-DEPTOFUN-ACCEPT, WK-DEPTO-VALIDO.
+
+      *   NAO ADIANTA TRANSFERIR O FUNCIONARIO PARA UM DEPARTAMENTO
+      *   QUE JA ESTA NO LIMITE DE VAGAS CADASTRADO.
+           CALL "VALVAGA" USING LK-DEPTOFUN-ACCEPT, WK-VAGA-DISPONIVEL.
+
+           IF   NOT DEPTO-VALIDO
+      *        LISTA OS CODIGOS DE DEPARTAMENTO CADASTRADOS PARA O
+      *        OPERADOR JA CORRIGIR O SYSIN NO PROXIMO ENVIO, EM VEZ
+      *        DE TER QUE CONSULTAR A TABELA DE DEPARTAMENTOS A PARTE.
+               CALL "LISTADEPT" USING WK-CODIGOS-DEPTO-VALIDOS
+               DISPLAY 'DEPARTAMENTO ' LK-DEPTOFUN-ACCEPT
+                       ' NAO EXISTE! DEPARTAMENTOS CADASTRADOS: '
+                       WK-CODIGOS-DEPTO-VALIDOS
+           ELSE
+           IF   NOT VAGA-DISPONIVEL
+               DISPLAY 'DEPARTAMENTO ' LK-DEPTOFUN-ACCEPT
+                       ' SEM VAGA DISPONIVEL!'
+           ELSE
+               EXEC SQL
+                   VALUES (CURRENT SQLID) INTO :WK-LASTUPD-USER
+               END-EXEC
+
+               MOVE ZERO TO WK-SQL-TENTATIVA
+               MOVE 'RETRY-TRANSITORIO' TO WK-SQL-STATUS
+               PERFORM UNTIL WK-SQL-STATUS NOT = 'RETRY-TRANSITORIO'
+                   EXEC SQL
+                       UPDATE EAD719.FUNCIONARIOS
+                       SET DEPTOFUN = :DB2-DEPTOFUN,
+                           LASTUPD-DATE = CURRENT DATE,
+                           LASTUPD-USER = :WK-LASTUPD-USER
+                           WHERE CODFUN = :LK-CODFUN
+                   END-EXEC
+
+                   PERFORM TRATA-SQLCODE
+               END-PERFORM
+
+               MOVE DB2-DEPTOFUN       TO DB2-HIST-NOVO
+               MOVE LK-CODFUN          TO DB2-HIST-CODFUN
+               MOVE 'DEPTOFUN'         TO DB2-HIST-CAMPO
 
-            PERFORM TRATA-SQLCODE.
-
-           EVALUATE WK-SQL-STATUS
-           WHEN 'SUCESSO'
-              EXEC SQL COMMIT END-EXEC              
-              DISPLAY 'DEPARTAMENTO DO FUNCIONARIO ' LK-CODFUN
-                      ' FOI ALTERADO PARA ' DB2-DEPTOFUN
-           WHEN 'NAO-ENCONTRADO'
-              DISPLAY 'ERRO NA VALIDACAO DO CODIGO DO FUNCIONARIO'
-           WHEN 'FK-INVALIDA'
-              DISPLAY 'DEPARTAMENTO ' LK-DEPTOFUN-ACCEPT
-                      ' NAO EXISTE!'
-           WHEN OTHER
-              EXEC SQL ROLLBACK END-EXEC
-              STOP RUN  
-           END-EVALUATE.
+               EVALUATE WK-SQL-STATUS
+               WHEN 'SUCESSO'
+                  SET TRANSACAO-OK TO TRUE
+                  PERFORM GRAVA-HISTORICO
+                  EXEC SQL COMMIT END-EXEC
+                  DISPLAY 'DEPARTAMENTO DO FUNCIONARIO ' LK-CODFUN
+                          ' FOI ALTERADO PARA ' DB2-DEPTOFUN
+               WHEN 'NAO-ENCONTRADO'
+                  DISPLAY 'ERRO NA VALIDACAO DO CODIGO DO FUNCIONARIO'
+               WHEN 'FK-INVALIDA'
+                  CALL "LISTADEPT" USING WK-CODIGOS-DEPTO-VALIDOS
+                  DISPLAY 'DEPARTAMENTO ' LK-DEPTOFUN-ACCEPT
+                          ' NAO EXISTE! DEPARTAMENTOS CADASTRADOS: '
+                          WK-CODIGOS-DEPTO-VALIDOS
+               WHEN 'ERRO-TRANSITORIO'
+                  EXEC SQL ROLLBACK END-EXEC
+                  DISPLAY 'DEPARTAMENTO DO FUNCIONARIO ' LK-CODFUN
+                          ' NAO ALTERADO - TENTE NOVAMENTE MAIS TARDE'
+               WHEN OTHER
+                  EXEC SQL ROLLBACK END-EXEC
+                  STOP RUN
+               END-EVALUATE
+           END-IF
+           END-IF.
       
