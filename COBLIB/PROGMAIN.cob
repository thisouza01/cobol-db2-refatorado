@@ -4,6 +4,11 @@
       **************************************************
       * INCLUSAO, EXCLUSAO E ALTERACAO DE FUNCIONARIOS *
       **************************************************
+      * ALTERACOES:
+      * - PROCESSAMENTO EM LOTE (MULTIPLAS TRANSACOES POR SYSIN)
+      * - CHECKPOINT/RESTART DO PROCESSAMENTO EM LOTE
+      * - MANUTENCAO DE DEPARTAMENTOS (FUNCOES C/M/X)
+      * - JANELA DO LOTE (INICIO/FIM/DECORRIDO/REGISTROS POR SEGUNDO)
       *
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
@@ -11,9 +16,40 @@
           DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT ARQ-SYSIN         ASSIGN TO SYSIN
+                                     ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARQ-CHECKPOINT    ASSIGN TO CHECKPT
+                                     ORGANIZATION IS LINE SEQUENTIAL
+                                     FILE STATUS IS WK-CKPT-STATUS.
+           SELECT ARQ-ERRLOG        ASSIGN TO ERRLOG
+                                     ORGANIZATION IS LINE SEQUENTIAL.
       *
        DATA DIVISION.
        FILE SECTION.
+       FD  ARQ-SYSIN.
+       01  REG-SYSIN                PIC X(80).
+       01  REG-SYSIN-DEPTO REDEFINES REG-SYSIN.
+           05  RS-DEPTO-FUNCAO      PIC X.
+           05  RS-DEPTO-ACCEPT.
+               10  RS-DEPTO-COD     PIC X(03).
+               10  RS-DEPTO-DESC    PIC X(30).
+               10  RS-DEPTO-LIMITE  PIC 9(04).
+      *
+       FD  ARQ-CHECKPOINT.
+       01  REG-CHECKPOINT.
+           05  CKPT-FUNCAO          PIC X.
+           05  CKPT-CODFUN          PIC X(4).
+      *
+       FD  ARQ-ERRLOG.
+       01  REG-ERRLOG.
+           05  EL-SEQUENCIA         PIC 9(06).
+           05  FILLER               PIC X(02)       VALUE SPACES.
+           05  EL-FUNCAO            PIC X(01).
+           05  FILLER               PIC X(02)       VALUE SPACES.
+           05  EL-CODFUN            PIC X(04).
+           05  FILLER               PIC X(02)       VALUE SPACES.
+           05  EL-MENSAGEM          PIC X(40).
+      *
        WORKING-STORAGE SECTION.
            EXEC SQL
               INCLUDE BOOKFUNC
@@ -22,38 +58,414 @@
               INCLUDE SQLCA
            END-EXEC.
        77  WK-SQLCODE-EDIT           PIC -999        VALUE ZEROS.
-       
+
+       77  WK-EOF-SYSIN              PIC X           VALUE 'N'.
+           88  FIM-SYSIN                             VALUE 'S'.
+
+       77  WK-CKPT-STATUS            PIC X(2)        VALUE SPACES.
+       77  WK-MODO-RESTART           PIC X           VALUE 'N'.
+           88  EM-RESTART                            VALUE 'S'.
+
+       77  WK-STATUS-RETORNO         PIC X           VALUE 'N'.
+           88  TRANSACAO-OK                          VALUE 'S'.
+           88  TRANSACAO-FALHOU                      VALUE 'N'.
+
+      *    CONTADORES DO RESUMO DE FIM DE LOTE, UM PAR SUCESSO/FALHA
+      *    POR FUNCAO DE TRANSACAO SUPORTADA.
+       77  WK-CONT-INC-OK            PIC 9(05)       VALUE ZEROS.
+       77  WK-CONT-INC-FALHA         PIC 9(05)       VALUE ZEROS.
+       77  WK-CONT-ALT-OK            PIC 9(05)       VALUE ZEROS.
+       77  WK-CONT-ALT-FALHA         PIC 9(05)       VALUE ZEROS.
+       77  WK-CONT-EXC-OK            PIC 9(05)       VALUE ZEROS.
+       77  WK-CONT-EXC-FALHA         PIC 9(05)       VALUE ZEROS.
+       77  WK-CONT-CON-OK            PIC 9(05)       VALUE ZEROS.
+       77  WK-CONT-CON-FALHA         PIC 9(05)       VALUE ZEROS.
+       77  WK-CONT-DEPTO-INC-OK      PIC 9(05)       VALUE ZEROS.
+       77  WK-CONT-DEPTO-INC-FALHA   PIC 9(05)       VALUE ZEROS.
+       77  WK-CONT-DEPTO-ALT-OK      PIC 9(05)       VALUE ZEROS.
+       77  WK-CONT-DEPTO-ALT-FALHA   PIC 9(05)       VALUE ZEROS.
+       77  WK-CONT-DEPTO-EXC-OK      PIC 9(05)       VALUE ZEROS.
+       77  WK-CONT-DEPTO-EXC-FALHA   PIC 9(05)       VALUE ZEROS.
+       77  WK-CONT-REV-OK            PIC 9(05)       VALUE ZEROS.
+       77  WK-CONT-REV-FALHA         PIC 9(05)       VALUE ZEROS.
+       77  WK-CONT-FUNCAO-INVALIDA   PIC 9(05)       VALUE ZEROS.
+       77  WK-CONT-TOTAL-OK          PIC 9(06)       VALUE ZEROS.
+       77  WK-CONT-TOTAL-FALHA       PIC 9(06)       VALUE ZEROS.
+
+       77  WK-PARM-FUNCAO-FILTRO     PIC X           VALUE SPACES.
+       77  WK-MODO-EXECUCAO          PIC X           VALUE 'P'.
+           88  WK-MODO-VALIDACAO                     VALUE 'V'.
+           88  WK-MODO-PRODUCAO                       VALUE 'P'.
+
+      *    JANELA DO LOTE: HORARIO DE INICIO E FIM, PARA CALCULAR O
+      *    TEMPO TOTAL DECORRIDO E A VAZAO DE
+      *    REGISTROS POR SEGUNDO NO RESUMO DE FIM DE LOTE. SO AS
+      *    PARTES DE HORA/MINUTO/SEGUNDO SAO USADAS NA CONTA - UM
+      *    LOTE QUE ATRAVESSA A MEIA-NOITE E UM CASO RARO O
+      *    SUFICIENTE PARA NAO JUSTIFICAR TRATAR VIRADA DE DIA AQUI.
+       01  WK-TIMESTAMP-INICIO.
+           05  WK-TS-INI-DATA        PIC 9(8).
+           05  WK-TS-INI-HORA        PIC 9(2).
+           05  WK-TS-INI-MIN         PIC 9(2).
+           05  WK-TS-INI-SEG         PIC 9(2).
+           05  FILLER                PIC X(9).
+       01  WK-TIMESTAMP-FIM.
+           05  WK-TS-FIM-DATA        PIC 9(8).
+           05  WK-TS-FIM-HORA        PIC 9(2).
+           05  WK-TS-FIM-MIN         PIC 9(2).
+           05  WK-TS-FIM-SEG         PIC 9(2).
+           05  FILLER                PIC X(9).
+       77  WK-SEGUNDOS-INICIO        PIC 9(7)        VALUE ZEROS.
+       77  WK-SEGUNDOS-FIM           PIC 9(7)        VALUE ZEROS.
+       77  WK-SEGUNDOS-DECORRIDOS    PIC 9(7)        VALUE ZEROS.
+       77  WK-TOTAL-REGISTROS        PIC 9(7)        VALUE ZEROS.
+       77  WK-REGISTROS-POR-SEG      PIC ZZZZ9,99    VALUE ZEROS.
+
        COPY CPYACEP.
+       COPY CPYAUDIT.
+      *
+       LINKAGE SECTION.
+      *    PARM DA JCL (EX.: PARM='SOMENTE=I') CHEGA AQUI NO FORMATO
+      *    PADRAO DE PARM DE PROGRAMA COBOL BATCH: UM HALFWORD BINARIO
+      *    COM O TAMANHO, SEGUIDO DO TEXTO DO PARAMETRO.
+       01  LK-PARM.
+           05  LK-PARM-TAM           PIC S9(4)       COMP.
+           05  LK-PARM-TEXTO         PIC X(20).
+      *
+       PROCEDURE DIVISION USING LK-PARM.
+      * Grava auditoria da transacao (AUDITFUN)
+           COPY GRAVAUDIT.
       *
-       PROCEDURE DIVISION.
        000-PRINCIPAL SECTION.
        001-PRINCIPAL.
           PERFORM 101-INICIAR.
-          PERFORM 201-PROCESSAR.
+          PERFORM 201-PROCESSAR UNTIL FIM-SYSIN.
           PERFORM 901-FINALIZAR.
           STOP RUN.
        *******************************************************
        100-INICIAR SECTION.
        101-INICIAR.
-          ACCEPT WK-ACCEPT FROM SYSIN.
-          ACCEPT WK-ACCEPT FROM SYSIN.
-          ACCEPT WK-EMAILFUN-ACCEPT FROM SYSIN.
+          PERFORM 103-MARCA-INICIO-LOTE.
+          PERFORM 102-TRATA-PARM.
+          OPEN INPUT ARQ-SYSIN.
+          OPEN OUTPUT ARQ-ERRLOG.
+          PERFORM 120-VERIFICA-CHECKPOINT.
+          PERFORM 110-LER-TRANSACAO.
+       *******************************************************
+       102-TRATA-PARM.
+      *    PALAVRAS-CHAVE DE PARM SUPORTADAS POR ORA: SOMENTE=X, PARA
+      *    RESTRINGIR O LOTE A UMA UNICA FUNCAO DE TRANSACAO SEM
+      *    PRECISAR SEPARAR UM SYSIN DIFERENTE SO COM ELA, E VALIDAR,
+      *    PARA RODAR O LOTE INTEIRO EM MODO DE VALIDACAO (NENHUMA
+      *    TRANSACAO E EFETIVAMENTE GRAVADA NO BANCO).
+          IF  LK-PARM-TAM > 0
+             IF  LK-PARM-TEXTO(1:8) = 'SOMENTE='
+                MOVE LK-PARM-TEXTO(9:1) TO WK-PARM-FUNCAO-FILTRO
+                DISPLAY 'PROGMAIN COM PARM: PROCESSANDO SOMENTE A '
+                        'FUNCAO ' WK-PARM-FUNCAO-FILTRO
+             END-IF
+             IF  LK-PARM-TEXTO(1:7) = 'VALIDAR'
+                SET WK-MODO-VALIDACAO TO TRUE
+                DISPLAY 'PROGMAIN COM PARM: RODANDO EM MODO DE '
+                        'VALIDACAO - NADA SERA GRAVADO'
+             END-IF
+          END-IF.
+       *******************************************************
+       103-MARCA-INICIO-LOTE.
+          MOVE FUNCTION CURRENT-DATE TO WK-TIMESTAMP-INICIO.
+          COMPUTE WK-SEGUNDOS-INICIO =
+                  (WK-TS-INI-HORA * 3600)
+                + (WK-TS-INI-MIN  * 60)
+                +  WK-TS-INI-SEG.
+       *******************************************************
+       110-LER-TRANSACAO.
+      *    O PRIMEIRO REGISTRO DA TRANSACAO E LIDO EM BRANCO PARA
+      *    IDENTIFICAR A FUNCAO ANTES DE MONTAR O RESTO DOS DADOS.
+          READ ARQ-SYSIN
+             AT END
+                SET FIM-SYSIN TO TRUE
+          END-READ.
+          IF  NOT FIM-SYSIN
+             EVALUATE RS-DEPTO-FUNCAO
+                WHEN 'C'
+                WHEN 'M'
+                WHEN 'X'
+                   PERFORM 111-LER-TRANSACAO-DEPTO
+                WHEN OTHER
+                   PERFORM 112-LER-TRANSACAO-FUNCIONARIO
+             END-EVALUATE
+          END-IF.
+       *******************************************************
+       111-LER-TRANSACAO-DEPTO.
+      *    TRANSACAO DE DEPARTAMENTO: OCUPA UM UNICO REGISTRO.
+          MOVE RS-DEPTO-FUNCAO      TO WK-FUNCAO-ACCEPT.
+          MOVE RS-DEPTO-COD         TO WK-CODFUN-ACCEPT.
+       *******************************************************
+       112-LER-TRANSACAO-FUNCIONARIO.
+      *    UMA TRANSACAO DE FUNCIONARIO OCUPA TRES REGISTROS DE
+      *    SYSIN: OS DOIS PRIMEIROS PREENCHEM WK-ACCEPT E O
+      *    TERCEIRO O EMAIL.
+          MOVE REG-SYSIN            TO WK-ACCEPT.
+          READ ARQ-SYSIN INTO WK-ACCEPT
+             AT END
+                SET FIM-SYSIN TO TRUE
+          END-READ.
+          IF  NOT FIM-SYSIN
+             READ ARQ-SYSIN INTO WK-EMAILFUN-ACCEPT
+                AT END
+                   SET FIM-SYSIN TO TRUE
+             END-READ
+          END-IF.
+       *******************************************************
+       120-VERIFICA-CHECKPOINT.
+      *    SE EXISTIR CHECKPOINT DE UMA EXECUCAO ANTERIOR, AS
+      *    TRANSACOES JA CONFIRMADAS SAO PULADAS ATE ELE.
+          OPEN INPUT ARQ-CHECKPOINT.
+          IF  WK-CKPT-STATUS = '00'
+             READ ARQ-CHECKPOINT INTO REG-CHECKPOINT
+             IF  WK-CKPT-STATUS = '00'
+                SET EM-RESTART TO TRUE
+             END-IF
+             CLOSE ARQ-CHECKPOINT
+          END-IF.
        *******************************************************
        200-PROCESSAR SECTION.
        201-PROCESSAR.
+          IF  EM-RESTART
+             PERFORM 210-PULA-TRANSACAO-PROCESSADA
+          ELSE
+             IF  WK-PARM-FUNCAO-FILTRO NOT = SPACES
+                 AND WK-FUNCAO-ACCEPT NOT = WK-PARM-FUNCAO-FILTRO
+                PERFORM 212-PULA-TRANSACAO-FILTRADA
+             ELSE
+                PERFORM 211-EXECUTA-TRANSACAO
+                PERFORM 214-CONTABILIZA-RESULTADO
+                PERFORM 215-REGISTRA-AUDITORIA
+                PERFORM 216-REGISTRA-ERRO
+                IF  TRANSACAO-OK AND WK-MODO-PRODUCAO
+                   PERFORM 220-GRAVA-CHECKPOINT
+                END-IF
+             END-IF
+          END-IF.
+          PERFORM 110-LER-TRANSACAO.
+      *******************************************************
+       210-PULA-TRANSACAO-PROCESSADA.
+      *    TRANSACAO JA APLICADA NA EXECUCAO ANTERIOR AO CHECKPOINT.
+          IF  WK-FUNCAO-ACCEPT = CKPT-FUNCAO
+              AND WK-CODFUN-ACCEPT = CKPT-CODFUN
+             SET WK-MODO-RESTART TO 'N'
+          END-IF.
+      *******************************************************
+       212-PULA-TRANSACAO-FILTRADA.
+      *    TRANSACAO FORA DA FUNCAO SELECIONADA POR PARM - NEM CHEGA
+      *    A SER CONTADA NO RESUMO, JA QUE NUNCA FOI DE FATO PROCESSADA.
+          CONTINUE.
+      *******************************************************
+       211-EXECUTA-TRANSACAO.
+          SET TRANSACAO-FALHOU TO TRUE.
           EVALUATE WK-FUNCAO-ACCEPT
              WHEN 'I'
                    CALL "INCLUIR" USING WK-ACCEPT,
-                                         WK-EMAILFUN-ACCEPT
+                                         WK-EMAILFUN-ACCEPT,
+                                         WK-STATUS-RETORNO,
+                                         WK-MODO-EXECUCAO
              WHEN 'E'
-                   CALL "EXCLUIR" USING WK-CODFUN-ACCEPT
+                   CALL "EXCLUIR" USING WK-CODFUN-ACCEPT,
+                                        WK-STATUS-RETORNO,
+                                        WK-MODO-EXECUCAO
              WHEN 'A'
                    CALL "ALTERAR" USING WK-ACCEPT,
-                                        WK-EMAILFUN-ACCEPT
+                                        WK-EMAILFUN-ACCEPT,
+                                        WK-STATUS-RETORNO,
+                                        WK-MODO-EXECUCAO
+             WHEN 'L'
+                   CALL "LISTFUN" USING WK-CODFUN-ACCEPT,
+                                        WK-DEPTOFUN-ACCEPT,
+                                        WK-STATUS-RETORNO
+             WHEN 'C'
+                   CALL "INCDEPTO" USING RS-DEPTO-ACCEPT,
+                                         WK-STATUS-RETORNO
+             WHEN 'M'
+                   CALL "ALTDEPTC" USING RS-DEPTO-ACCEPT,
+                                         WK-STATUS-RETORNO
+             WHEN 'X'
+                   CALL "EXCDEPTO" USING RS-DEPTO-COD,
+                                         WK-STATUS-RETORNO
+             WHEN 'V'
+                   CALL "REVERTFUN" USING WK-CODFUN-ACCEPT,
+                                          WK-STATUS-RETORNO
              WHEN OTHER
+                   ADD 1 TO WK-CONT-FUNCAO-INVALIDA
                    DISPLAY 'FUNCAO ' WK-FUNCAO-ACCEPT ' INVALIDA!'
           END-EVALUATE.
+      *******************************************************
+       214-CONTABILIZA-RESULTADO.
+      *    ATUALIZA OS CONTADORES DE SUCESSO/FALHA POR FUNCAO PARA
+      *    O RESUMO DE FIM DE LOTE EXIBIDO EM 901-FINALIZAR.
+          EVALUATE WK-FUNCAO-ACCEPT
+             WHEN 'I'
+                IF  TRANSACAO-OK
+                   ADD 1 TO WK-CONT-INC-OK
+                ELSE
+                   ADD 1 TO WK-CONT-INC-FALHA
+                END-IF
+             WHEN 'A'
+                IF  TRANSACAO-OK
+                   ADD 1 TO WK-CONT-ALT-OK
+                ELSE
+                   ADD 1 TO WK-CONT-ALT-FALHA
+                END-IF
+             WHEN 'E'
+                IF  TRANSACAO-OK
+                   ADD 1 TO WK-CONT-EXC-OK
+                ELSE
+                   ADD 1 TO WK-CONT-EXC-FALHA
+                END-IF
+             WHEN 'L'
+                IF  TRANSACAO-OK
+                   ADD 1 TO WK-CONT-CON-OK
+                ELSE
+                   ADD 1 TO WK-CONT-CON-FALHA
+                END-IF
+             WHEN 'C'
+                IF  TRANSACAO-OK
+                   ADD 1 TO WK-CONT-DEPTO-INC-OK
+                ELSE
+                   ADD 1 TO WK-CONT-DEPTO-INC-FALHA
+                END-IF
+             WHEN 'M'
+                IF  TRANSACAO-OK
+                   ADD 1 TO WK-CONT-DEPTO-ALT-OK
+                ELSE
+                   ADD 1 TO WK-CONT-DEPTO-ALT-FALHA
+                END-IF
+             WHEN 'X'
+                IF  TRANSACAO-OK
+                   ADD 1 TO WK-CONT-DEPTO-EXC-OK
+                ELSE
+                   ADD 1 TO WK-CONT-DEPTO-EXC-FALHA
+                END-IF
+             WHEN 'V'
+                IF  TRANSACAO-OK
+                   ADD 1 TO WK-CONT-REV-OK
+                ELSE
+                   ADD 1 TO WK-CONT-REV-FALHA
+                END-IF
+             WHEN OTHER
+                CONTINUE
+          END-EVALUATE.
+          IF  TRANSACAO-OK
+             ADD 1 TO WK-CONT-TOTAL-OK
+          ELSE
+             ADD 1 TO WK-CONT-TOTAL-FALHA
+          END-IF.
+      *******************************************************
+       215-REGISTRA-AUDITORIA.
+      *    REGISTRA A TRANSACAO EM AUDITFUN, COM SUCESSO OU FALHA,
+      *    PARA FINS DE COMPLIANCE DE RH.
+          MOVE WK-FUNCAO-ACCEPT TO DB2-AUD-FUNCAO.
+          MOVE WK-CODFUN-ACCEPT TO DB2-AUD-CODFUN.
+          PERFORM GRAVA-AUDITORIA.
+      *******************************************************
+       216-REGISTRA-ERRO.
+      *    TODA TRANSACAO RECUSADA VAI PARA O ARQUIVO DE ERROS, PARA
+      *    O OPERADOR DO LOTE CONFERIR SEM PRECISAR GARIMPAR O SYSOUT
+      *    OU CONSULTAR A AUDITFUN NO DB2.
+          IF  TRANSACAO-FALHOU
+             MOVE SPACES            TO REG-ERRLOG
+             MOVE WK-CONT-TOTAL-FALHA TO EL-SEQUENCIA
+             MOVE WK-FUNCAO-ACCEPT  TO EL-FUNCAO
+             MOVE WK-CODFUN-ACCEPT  TO EL-CODFUN
+             MOVE 'TRANSACAO RECUSADA - VER AUDITFUN' TO EL-MENSAGEM
+             WRITE REG-ERRLOG
+          END-IF.
+      *******************************************************
+       220-GRAVA-CHECKPOINT.
+      *    REGISTRA A ULTIMA TRANSACAO CONFIRMADA PARA PERMITIR
+      *    O RESTART DO JOB SEM REPROCESSAR O QUE JA FOI APLICADO.
+          MOVE WK-FUNCAO-ACCEPT TO CKPT-FUNCAO.
+          MOVE WK-CODFUN-ACCEPT TO CKPT-CODFUN.
+          OPEN OUTPUT ARQ-CHECKPOINT.
+          WRITE REG-CHECKPOINT.
+          CLOSE ARQ-CHECKPOINT.
       *******************************************************
        900-FINALIZAR SECTION.
        901-FINALIZAR.
+          CLOSE ARQ-SYSIN.
+          CLOSE ARQ-ERRLOG.
+          PERFORM 910-EXIBE-RESUMO-LOTE.
+          PERFORM 911-EXIBE-METRICAS-LOTE.
           EXIT.
+      *******************************************************
+       910-EXIBE-RESUMO-LOTE.
+      *    RESUMO DE FIM DE LOTE: SUBSTITUI A NECESSIDADE DE GARIMPAR
+      *    O SYSOUT LINHA A LINHA PARA SABER QUANTAS TRANSACOES DE
+      *    CADA FUNCAO FORAM APLICADAS COM SUCESSO OU RECUSADAS.
+          DISPLAY '================================================'.
+          DISPLAY 'RESUMO DO PROCESSAMENTO EM LOTE'.
+          DISPLAY '  INCLUSOES (I) ........ SUCESSO: ' WK-CONT-INC-OK
+                  '  FALHA: ' WK-CONT-INC-FALHA.
+          DISPLAY '  ALTERACOES (A) ....... SUCESSO: ' WK-CONT-ALT-OK
+                  '  FALHA: ' WK-CONT-ALT-FALHA.
+          DISPLAY '  EXCLUSOES (E) ........ SUCESSO: ' WK-CONT-EXC-OK
+                  '  FALHA: ' WK-CONT-EXC-FALHA.
+          DISPLAY '  CONSULTAS (L) ........ SUCESSO: ' WK-CONT-CON-OK
+                  '  FALHA: ' WK-CONT-CON-FALHA.
+          DISPLAY '  INCLUSAO DEPTO (C) ... SUCESSO: '
+                  WK-CONT-DEPTO-INC-OK
+                  '  FALHA: ' WK-CONT-DEPTO-INC-FALHA.
+          DISPLAY '  ALTERACAO DEPTO (M) .. SUCESSO: '
+                  WK-CONT-DEPTO-ALT-OK
+                  '  FALHA: ' WK-CONT-DEPTO-ALT-FALHA.
+          DISPLAY '  EXCLUSAO DEPTO (X) ... SUCESSO: '
+                  WK-CONT-DEPTO-EXC-OK
+                  '  FALHA: ' WK-CONT-DEPTO-EXC-FALHA.
+          DISPLAY '  DESFAZIMENTO (V) ..... SUCESSO: ' WK-CONT-REV-OK
+                  '  FALHA: ' WK-CONT-REV-FALHA.
+          DISPLAY '  FUNCAO INVALIDA ...... OCORRENCIAS: '
+                  WK-CONT-FUNCAO-INVALIDA.
+          DISPLAY '  TOTAL GERAL .......... SUCESSO: '
+                  WK-CONT-TOTAL-OK '  FALHA: ' WK-CONT-TOTAL-FALHA.
+          DISPLAY '================================================'.
+       *******************************************************
+       911-EXIBE-METRICAS-LOTE.
+      *    JANELA DO LOTE: HORARIO DE INICIO/FIM, TEMPO TOTAL
+      *    DECORRIDO E REGISTROS POR SEGUNDO, PARA ACOMPANHAR O
+      *    DESEMPENHO DO LOTE DE EXECUCAO PARA EXECUCAO SEM
+      *    DEPENDER DE FERRAMENTA EXTERNA DE MONITORACAO DE JOB.
+          MOVE FUNCTION CURRENT-DATE TO WK-TIMESTAMP-FIM.
+          COMPUTE WK-SEGUNDOS-FIM =
+                  (WK-TS-FIM-HORA * 3600)
+                + (WK-TS-FIM-MIN  * 60)
+                +  WK-TS-FIM-SEG.
+
+          IF   WK-SEGUNDOS-FIM         NOT < WK-SEGUNDOS-INICIO
+             COMPUTE WK-SEGUNDOS-DECORRIDOS =
+                     WK-SEGUNDOS-FIM - WK-SEGUNDOS-INICIO
+          ELSE
+      *       LOTE ATRAVESSOU A MEIA-NOITE - NAO RECALCULA A
+      *       VIRADA DE DIA, SO EVITA UM DECORRIDO NEGATIVO.
+             MOVE ZERO TO WK-SEGUNDOS-DECORRIDOS
+          END-IF.
+
+          COMPUTE WK-TOTAL-REGISTROS =
+                  WK-CONT-TOTAL-OK + WK-CONT-TOTAL-FALHA.
+
+          DISPLAY 'JANELA DO LOTE'.
+          DISPLAY '  INICIO ................ '
+                  WK-TS-INI-HORA ':' WK-TS-INI-MIN ':' WK-TS-INI-SEG.
+          DISPLAY '  FIM .................... '
+                  WK-TS-FIM-HORA ':' WK-TS-FIM-MIN ':' WK-TS-FIM-SEG.
+          DISPLAY '  TEMPO DECORRIDO (SEG) .. '
+                  WK-SEGUNDOS-DECORRIDOS.
+
+          IF   WK-SEGUNDOS-DECORRIDOS  > ZERO
+             COMPUTE WK-REGISTROS-POR-SEG ROUNDED =
+                     WK-TOTAL-REGISTROS / WK-SEGUNDOS-DECORRIDOS
+             DISPLAY '  REGISTROS/SEGUNDO ...... '
+                     WK-REGISTROS-POR-SEG
+          ELSE
+             DISPLAY '  REGISTROS/SEGUNDO ...... N/D (LOTE MUITO '
+                     'RAPIDO PARA MEDIR)'
+          END-IF.
+          DISPLAY '================================================'.
