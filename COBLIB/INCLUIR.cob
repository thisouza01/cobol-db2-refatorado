@@ -11,8 +11,59 @@
        DATA                          DIVISION.
       *
        WORKING-STORAGE               SECTION.
-      * Vari√°veis de controle SQL 
+      * Vari√°veis de controle SQL
        COPY SQLVARS.
+       COPY CPYRETRY.
+       COPY CPYSQLMSG.
+      *
+       01   WK-CODFUN-SEQ.
+           05  WK-CODFUN-SEQ-BASE      PIC 9(03)     VALUE ZEROS.
+           05  WK-CODFUN-SEQ-VERIF     PIC 9          VALUE ZERO.
+       77   WK-CODFUN-DUP              PIC X(04)     VALUE SPACES.
+       77   WK-EMAIL-DUPLICADO         PIC X         VALUE 'N'.
+           88  EMAIL-JA-CADASTRADO                   VALUE 'S'.
+           COPY CPYVALOK REPLACING ==WK-CAMPO-VALIDO== BY
+                                       ==WK-EMAIL-VALIDO==
+                                   ==CAMPO-VALIDO== BY
+                                       ==EMAIL-VALIDO==.
+           COPY CPYVALOK REPLACING ==WK-CAMPO-VALIDO== BY
+                                       ==WK-ADMISSFUN-VALIDA==
+                                   ==CAMPO-VALIDO== BY
+                                       ==ADMISSFUN-VALIDA==.
+           COPY CPYVALOK REPLACING ==WK-CAMPO-VALIDO== BY
+                                       ==WK-IDADE-CONSISTENTE==
+                                   ==CAMPO-VALIDO== BY
+                                       ==IDADE-CONSISTENTE==.
+           COPY CPYVALOK REPLACING ==WK-CAMPO-VALIDO== BY
+                                       ==WK-SALARIO-VALIDO==
+                                   ==CAMPO-VALIDO== BY
+                                       ==SALARIO-VALIDO==.
+           COPY CPYVALOK REPLACING ==WK-CAMPO-VALIDO== BY
+                                       ==WK-NOME-VALIDO==
+                                   ==CAMPO-VALIDO== BY
+                                       ==NOME-VALIDO==.
+           COPY CPYVALOK REPLACING ==WK-CAMPO-VALIDO== BY
+                                       ==WK-CAMPOS-VALIDO==
+                                   ==CAMPO-VALIDO== BY
+                                       ==CAMPOS-VALIDO==.
+           COPY CPYVALOK REPLACING ==WK-CAMPO-VALIDO== BY
+                                       ==WK-CODFUN-VALIDO==
+                                   ==CAMPO-VALIDO== BY
+                                       ==CODFUN-VALIDO==.
+           COPY CPYVALOK REPLACING ==WK-CAMPO-VALIDO== BY
+                                       ==WK-VAGA-DISPONIVEL==
+                                   ==CAMPO-VALIDO== BY
+                                       ==VAGA-DISPONIVEL==.
+           COPY CPYVALOK REPLACING ==WK-CAMPO-VALIDO== BY
+                                       ==WK-DEPTO-VALIDO==
+                                   ==CAMPO-VALIDO== BY
+                                       ==DEPTO-VALIDO==.
+       77   DB2-NASCFUN                PIC X(11)     VALUE SPACES.
+       77   WK-STATUS-EXISTENTE        PIC X         VALUE SPACES.
+       77   WK-DATADESLIG-EXISTENTE    PIC X(11)     VALUE SPACES.
+       77   WK-FUNCIONARIO-DESLIGADO   PIC X         VALUE 'N'.
+           88  FUNCIONARIO-DESLIGADO                 VALUE 'S'.
+       77   WK-CODIGOS-DEPTO-VALIDOS   PIC X(80)     VALUE SPACES.
       *
        LINKAGE                       SECTION.
        01  LK-ACCEPT.
@@ -23,10 +74,14 @@
               05 LK-DEPTOFUN-ACCEPT     PIC X(3).
               05 LK-ADMISSFUN-ACCEPT    PIC X(11).
               05 LK-IDADEFUN-ACCEPT     PIC 99.
-       77   LK-EMAILFUN-ACCEPT          PIC X(30).       
+       77   LK-EMAILFUN-ACCEPT          PIC X(30).
+       COPY CPYSTAT.
+       COPY CPYMODO.
       *
        PROCEDURE                     DIVISION USING LK-ACCEPT,
-                                                    LK-EMAILFUN-ACCEPT.
+                                                    LK-EMAILFUN-ACCEPT,
+                                                    LK-STATUS-RETORNO,
+                                                    LK-MODO-EXECUCAO.
       * Tratamento de SQLCODE 
        COPY SQLTREAT.                                             
       *
@@ -34,44 +89,224 @@
        GOBACK.
       *
        INCLUI-FUNCIONARIO.
-          MOVE LK-CODFUN-ACCEPT     TO DB2-CODFUN.
+           SET TRANSACAO-FALHOU TO TRUE.
+      *   CODFUN EM BRANCO NO SYSIN: GERA O PROXIMO CODIGO PELA
+      *   SEQUENCE DO DB2 EM VEZ DE EXIGIR QUE O DECK TRAGA UM. UM
+      *   CODFUN GERADO JA SAI COM O DIGITO VERIFICADOR CORRETO, POR
+      *   ISSO SO PRECISA SER CONFERIDO QUANDO VEIO DIGITADO NO SYSIN.
+          IF   LK-CODFUN-ACCEPT     = SPACES
+              PERFORM GERA-CODFUN-SEQUENCIAL
+              SET CODFUN-VALIDO TO TRUE
+          ELSE
+              MOVE LK-CODFUN-ACCEPT TO DB2-CODFUN
+              CALL "VALCODFU" USING LK-CODFUN-ACCEPT, WK-CODFUN-VALIDO
+          END-IF.
           MOVE LK-NOMEFUN-ACCEPT    TO DB2-NOMEFUN-TEXT.
       *   Conta quantidade de caracteres e atualiza DB2-NOMEFUN-LEN.
           CALL "CONTNOME"           USING DB2-NOMEFUN.
+      *   SO ACEITA LETRAS, ESPACOS E OS ACENTOS USADOS EM NOMES EM
+      *   PORTUGUES - VEJA O COMENTARIO EM VALNOME.
+          CALL "VALNOME"            USING LK-NOMEFUN-ACCEPT,
+                                          WK-NOME-VALIDO.
           MOVE LK-SALARIOFUN-ACCEPT TO DB2-SALARIOFUN.
           MOVE LK-DEPTOFUN-ACCEPT   TO DB2-DEPTOFUN.
           MOVE LK-ADMISSFUN-ACCEPT  TO DB2-ADMISSFUN.
-          MOVE LK-IDADEFUN-ACCEPT   TO DB2-IDADEFUN.
           MOVE LK-EMAILFUN-ACCEPT   TO DB2-EMAILFUN-TEXT.
-      *   Conta quantidade de caracteres e atualiza DB2-EMAILFUN-LEN.
-          CALL "CONTMAIL"           USING DB2-EMAILFUN.
+      *   A IDADE INFORMADA NAO E MAIS GRAVADA DIRETO NO CADASTRO -
+      *   FICARIA DESATUALIZADA COM O TEMPO. EM VEZ DISSO, MONTA-SE
+      *   UMA DATA DE NASCIMENTO (NASCFUN) A PARTIR DELA, E A IDADE
+      *   ATUAL PASSA A SER CALCULADA SOB DEMANDA (CALCIDAD).
+          CALL "CALCNASC" USING LK-IDADEFUN-ACCEPT, DB2-NASCFUN.
+      *   NOMEFUN, DEPTOFUN, ADMISSFUN E SALARIOFUN SAO DE
+      *   PREENCHIMENTO OBRIGATORIO - UM REGISTRO INCOMPLETO NEM
+      *   CHEGA A SER SUBMETIDO AS DEMAIS VALIDACOES.
+          CALL "VALOBRIG" USING LK-ACCEPT, WK-CAMPOS-VALIDO.
 
-          EXEC SQL
-             INSERT INTO EAD719.FUNCIONARIOS
-             VALUES(  :DB2-CODFUN,
-                      :DB2-NOMEFUN,
-                      :DB2-SALARIOFUN,
-                      :DB2-DEPTOFUN,
-                      :DB2-ADMISSFUN,
-                      :DB2-IDADEFUN,
-                      :DB2-EMAILFUN)
-          END-EXEC.
+      *   REJEITA ENDERECOS OBVIAMENTE MAL FORMADOS E DATAS DE
+      *   ADMISSAO INVALIDAS OU FUTURAS ANTES DE TOCAR NO BANCO DE
+      *   DADOS.
+          CALL "VALEMAIL" USING LK-EMAILFUN-ACCEPT, WK-EMAIL-VALIDO.
+          CALL "VALADMIS" USING LK-ADMISSFUN-ACCEPT,
+                                WK-ADMISSFUN-VALIDA.
+
+          CALL "VALIDADE" USING LK-ADMISSFUN-ACCEPT,
+                                LK-IDADEFUN-ACCEPT,
+                                WK-IDADE-CONSISTENTE.
+
+          CALL "VALSALAR" USING LK-SALARIOFUN-ACCEPT,
+                                WK-SALARIO-VALIDO.
+
+      *   O DEPARTAMENTO PRECISA EXISTIR ANTES DE CONFERIR VAGA -
+      *   CASO CONTRARIO, VALVAGA SO ENXERGARIA "SEM VAGA" E A
+      *   MENSAGEM FICARIA CONFUSA PARA UM DEPARTAMENTO INEXISTENTE.
+          CALL "VALDEPTO" USING LK-DEPTOFUN-ACCEPT, WK-DEPTO-VALIDO.
+
+      *   NAO ADIANTA GRAVAR O FUNCIONARIO SE O DEPARTAMENTO JA ESTA
+      *   NO LIMITE DE VAGAS CADASTRADO.
+          CALL "VALVAGA" USING LK-DEPTOFUN-ACCEPT, WK-VAGA-DISPONIVEL.
+
+          IF   NOT CAMPOS-VALIDO
+              DISPLAY 'FUNCIONARIO ' LK-CODFUN-ACCEPT
+                      ' COM CAMPO OBRIGATORIO EM BRANCO!'
+          ELSE
+          IF   NOT CODFUN-VALIDO
+              DISPLAY 'CODFUN ' LK-CODFUN-ACCEPT
+                      ' INVALIDO - CONFIRA O DIGITO VERIFICADOR!'
+          ELSE
+          IF   NOT NOME-VALIDO
+              DISPLAY 'NOME ' LK-NOMEFUN-ACCEPT
+                      ' INVALIDO - CARACTER NAO RECONHECIDO!'
+          ELSE
+          IF   NOT EMAIL-VALIDO
+              DISPLAY 'EMAIL ' LK-EMAILFUN-ACCEPT ' INVALIDO!'
+          ELSE
+              IF   NOT ADMISSFUN-VALIDA
+                  DISPLAY 'DATA DE ADMISSAO ' LK-ADMISSFUN-ACCEPT
+                          ' INVALIDA!'
+              ELSE
+                  IF   NOT IDADE-CONSISTENTE
+                      DISPLAY 'IDADE ' LK-IDADEFUN-ACCEPT
+                              ' INCOMPATIVEL COM A ADMISSAO INFORMADA!'
+                  ELSE
+                      IF   NOT SALARIO-VALIDO
+                          DISPLAY 'SALARIO ' LK-SALARIOFUN-ACCEPT
+                                  ' FORA DA FAIXA PERMITIDA!'
+                      ELSE
+                      IF   NOT DEPTO-VALIDO
+      *                   LISTA OS CODIGOS DE DEPARTAMENTO CADASTRADOS
+      *                   PARA O OPERADOR JA CORRIGIR O SYSIN NO
+      *                   PROXIMO ENVIO, EM VEZ DE TER QUE CONSULTAR A
+      *                   TABELA DE DEPARTAMENTOS A PARTE.
+                          CALL "LISTADEPT" USING
+                              WK-CODIGOS-DEPTO-VALIDOS
+                          DISPLAY 'DEPARTAMENTO ' LK-DEPTOFUN-ACCEPT
+                                  ' NAO EXISTE! DEPARTAMENTOS '
+                                  'CADASTRADOS: '
+                                  WK-CODIGOS-DEPTO-VALIDOS
+                      ELSE
+                      IF   NOT VAGA-DISPONIVEL
+                          DISPLAY 'DEPARTAMENTO ' LK-DEPTOFUN-ACCEPT
+                                  ' SEM VAGA DISPONIVEL!'
+                      ELSE
+                          PERFORM VERIFICA-FUNCIONARIO-DESLIGADO
+
+                          IF   FUNCIONARIO-DESLIGADO
+                              DISPLAY 'FUNCIONARIO ' DB2-CODFUN
+                                  ' JA EXISTE, MAS CONSTA DESLIGADO '
+                                  'DESDE ' WK-DATADESLIG-EXISTENTE
+                                  ' - READMISSAO NAO PODE SER FEITA '
+                                  'POR UMA NOVA INCLUSAO!'
+                          ELSE
+      *                   Conta quantidade de caracteres e atualiza
+      *                   DB2-EMAILFUN-LEN.
+                          CALL "CONTMAIL"       USING DB2-EMAILFUN
+
+                          PERFORM VERIFICA-EMAIL-DUPLICADO
 
-          PERFORM TRATA-SQLCODE.
+                          IF   EMAIL-JA-CADASTRADO
+                              DISPLAY 'EMAIL ' DB2-EMAILFUN-TEXT
+                                  ' JA CADASTRADO PARA O FUNCIONARIO '
+                                      WK-CODFUN-DUP '!'
+                          ELSE
+                              IF  MODO-VALIDACAO
+                                  SET TRANSACAO-OK TO TRUE
+                                  DISPLAY 'FUNCIONARIO ' DB2-CODFUN
+                                          ' VALIDADO COM SUCESSO - '
+                                          'MODO VALIDACAO, NADA GRAVADO'
+                              ELSE
+                              MOVE ZERO TO WK-SQL-TENTATIVA
+                              MOVE 'RETRY-TRANSITORIO' TO WK-SQL-STATUS
+                              PERFORM UNTIL WK-SQL-STATUS
+                                          NOT = 'RETRY-TRANSITORIO'
+                                  EXEC SQL
+                                     INSERT INTO EAD719.FUNCIONARIOS
+                                     VALUES(  :DB2-CODFUN,
+                                              :DB2-NOMEFUN,
+                                              :DB2-SALARIOFUN,
+                                              :DB2-DEPTOFUN,
+                                              :DB2-ADMISSFUN,
+                                              :DB2-NASCFUN,
+                                              :DB2-EMAILFUN)
+                                  END-EXEC
 
-          EVALUATE WS-SQL-STATUS
-              WHEN 'SUCESSO'
-                  EXEC SQL COMMIT END-EXEC                                
-                  DISPLAY 'FUNCIONARIO ' DB2-CODFUN 
-                          ' INCLUIDO COM SUCESSO!'
-              WHEN 'JA-EXISTE'
-                  DISPLAY 'FUNCIONARIO ' DB2-CODFUN 
-                          ' JA EXISTE!'
-              WHEN 'FK-INVALIDA'
-                  DISPLAY 'DEPARTAMENTO ' DB2-DEPTOFUN 
-                          ' NAO EXISTE!'
-              WHEN 'NAO-ENCONTRADO'
-                  DISPLAY 'ERRO NA VALIDACAO DOS DADOS'
-              WHEN OTHER
-                  CONTINUE
-          END-EVALUATE.
\ No newline at end of file
+                                  PERFORM TRATA-SQLCODE
+                              END-PERFORM
+
+                              EVALUATE WK-SQL-STATUS
+                                  WHEN 'SUCESSO'
+                                      EXEC SQL COMMIT END-EXEC
+                                      SET TRANSACAO-OK TO TRUE
+                                      DISPLAY 'FUNCIONARIO ' DB2-CODFUN
+                                              ' INCLUIDO COM SUCESSO!'
+                                  WHEN 'JA-EXISTE'
+                                      DISPLAY 'FUNCIONARIO ' DB2-CODFUN
+                                              ' JA EXISTE!'
+                                  WHEN 'FK-INVALIDA'
+                                      CALL "LISTADEPT" USING
+                                          WK-CODIGOS-DEPTO-VALIDOS
+                                      DISPLAY 'DEPARTAMENTO '
+                                              DB2-DEPTOFUN
+                                              ' NAO EXISTE! '
+                                              'DEPARTAMENTOS '
+                                              'CADASTRADOS: '
+                                              WK-CODIGOS-DEPTO-VALIDOS
+                                  WHEN 'NAO-ENCONTRADO'
+                                      DISPLAY
+                                          'ERRO NA VALIDACAO DOS DADOS'
+                                  WHEN 'ERRO-TRANSITORIO'
+                                      EXEC SQL ROLLBACK END-EXEC
+                                      DISPLAY 'FUNCIONARIO ' DB2-CODFUN
+                                              ' NAO INCLUIDO - TENTE '
+                                              'NOVAMENTE MAIS TARDE'
+                                  WHEN OTHER
+                                      CONTINUE
+                              END-EVALUATE
+                              END-IF
+                          END-IF
+                          END-IF
+                      END-IF
+                      END-IF
+                      END-IF
+                  END-IF
+              END-IF
+          END-IF
+          END-IF
+          END-IF
+          END-IF.
+      *
+       VERIFICA-FUNCIONARIO-DESLIGADO.
+      *   UM CODFUN DIGITADO NO SYSIN PODE COINCIDIR COM O DE UM
+      *   FUNCIONARIO JA DESLIGADO (STATUSFUN = 'D') - O INSERT
+      *   NAO DISTINGUE ISSO DE QUALQUER OUTRA CHAVE DUPLICADA, E
+      *   O ERRO -803 GENERICO NAO AVISARIA QUE SE TRATA DE UMA
+      *   READMISSAO, E NAO DE UM CADASTRO NOVO DE VERDADE.
+          MOVE 'N' TO WK-FUNCIONARIO-DESLIGADO.
+          EXEC SQL
+             SELECT STATUSFUN, DATADESLIG
+               INTO :WK-STATUS-EXISTENTE, :WK-DATADESLIG-EXISTENTE
+               FROM EAD719.FUNCIONARIOS
+              WHERE CODFUN = :DB2-CODFUN
+          END-EXEC.
+          IF   SQLCODE                 = 0
+          AND  WK-STATUS-EXISTENTE     = 'D'
+              SET FUNCIONARIO-DESLIGADO TO TRUE
+          END-IF.
+      *
+       VERIFICA-EMAIL-DUPLICADO.
+          MOVE 'N' TO WK-EMAIL-DUPLICADO.
+          EXEC SQL
+             SELECT CODFUN INTO :WK-CODFUN-DUP
+               FROM EAD719.FUNCIONARIOS
+              WHERE EMAILFUN = :DB2-EMAILFUN
+          END-EXEC.
+          IF   SQLCODE                 = 0
+              SET EMAIL-JA-CADASTRADO  TO TRUE
+          END-IF.
+      *
+       GERA-CODFUN-SEQUENCIAL.
+          EXEC SQL
+             VALUES NEXT VALUE FOR EAD719.SEQ_CODFUN
+                INTO :WK-CODFUN-SEQ-BASE
+          END-EXEC.
+          CALL "CALCDIG" USING WK-CODFUN-SEQ-BASE, WK-CODFUN-SEQ-VERIF.
+          MOVE WK-CODFUN-SEQ        TO DB2-CODFUN.
\ No newline at end of file
