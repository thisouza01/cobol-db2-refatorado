@@ -18,47 +18,129 @@
                INCLUDE BOOKFUNC
            END-EXEC.
 
-      * Vari√°veis de controle SQL 
+      * Vari√°veis de controle SQL
        COPY SQLVARS.
+       COPY CPYRETRY.
+       COPY CPYHIST.
+       COPY CPYSQLMSG.
+       COPY CPYLASTU.
       *
        77  WK-SALARIO-EDIT           PIC ZZZ.ZZ9,99  VALUE ZEROS.
+       77  WK-SALARIO-ANTIGO         PIC 9(06)V99    VALUE ZEROS.
+           COPY CPYVALOK REPLACING ==WK-CAMPO-VALIDO== BY
+                                       ==WK-SALARIO-VALIDO==
+                                   ==CAMPO-VALIDO== BY
+                                       ==SALARIO-VALIDO==.
+       77  WK-PERC-VARIACAO-MAX      PIC 9(03)       VALUE 25.
+       77  WK-PERC-VARIACAO          PIC S9(05)V99   VALUE ZEROS.
+       77  WK-VARIACAO-OK            PIC X           VALUE 'N'.
+           88  VARIACAO-OK                           VALUE 'S'.
 
       *
        LINKAGE                       SECTION.
        01 LK-SALARIOFUN-ACCEPT       PIC 9(06)V99.
        01 LK-CODFUN                  PIC X(04).
+       COPY CPYSTAT.
       *
        PROCEDURE                     DIVISION USING LK-CODFUN,
-                                                    LK-SALARIOFUN-ACCEPT.
-      * Tratamento de SQLCODE 
-           COPY SQLTREAT.  
-      *  
+                                                    LK-SALARIOFUN-ACCEPT,
+                                                    LK-STATUS-RETORNO.
+      * Tratamento de SQLCODE
+           COPY SQLTREAT.
+      * Grava historico de alteracao
+           COPY GRAVAHIST.
+      *
            PERFORM ALTERA-SALARIO.
            GOBACK.
       *
        ALTERA-SALARIO.
-           MOVE LK-SALARIOFUN-ACCEPT TO DB2-SALARIOFUN-TEXT.
+           SET TRANSACAO-FALHOU      TO TRUE.
+      *   REJEITA UM SALARIO ABAIXO DO PISO OU ACIMA DO TETO APROVADO
+      *   ANTES DE TOCAR NO BANCO DE DADOS.
+           CALL "VALSALAR" USING LK-SALARIOFUN-ACCEPT,
+                                 WK-SALARIO-VALIDO.
 
-           EXEC SQL
-               UPDATE IBMUSER.FUNCIONARIOS
-               SET SALARIOFUN = :DB2-SALARIOFUN
-                     WHERE CODFUN = :LK-CODFUN
-           END-EXEC.
+           IF   NOT SALARIO-VALIDO
+               DISPLAY 'SALARIO ' LK-SALARIOFUN-ACCEPT
+                       ' FORA DA FAIXA PERMITIDA!'
+           ELSE
+               EXEC SQL
+                   SELECT SALARIOFUN INTO :WK-SALARIO-ANTIGO
+                     FROM EAD719.FUNCIONARIOS
+                    WHERE CODFUN = :LK-CODFUN
+               END-EXEC
+
+               MOVE WK-SALARIO-ANTIGO    TO WK-SALARIO-EDIT
+               MOVE WK-SALARIO-EDIT      TO DB2-HIST-ANTIGO
+
+      *        UM AUMENTO OU CORTE MAIOR QUE WK-PERC-VARIACAO-MAX SO
+      *        SEGUE SEM UM SEGUNDO NIVEL DE APROVACAO, QUE ESTE
+      *        PROGRAMA NAO TEM COMO RECEBER - POR ORA A ALTERACAO
+      *        E RECUSADA PARA EVITAR UM AJUSTE ACIDENTAL DE FOLHA.
+               MOVE 'N' TO WK-VARIACAO-OK
+               IF   WK-SALARIO-ANTIGO    = ZEROS
+                   SET VARIACAO-OK TO TRUE
+               ELSE
+                   COMPUTE WK-PERC-VARIACAO ROUNDED =
+                       FUNCTION ABS(LK-SALARIOFUN-ACCEPT
+                                    - WK-SALARIO-ANTIGO)
+                       * 100 / WK-SALARIO-ANTIGO
+                   IF   WK-PERC-VARIACAO NOT > WK-PERC-VARIACAO-MAX
+                       SET VARIACAO-OK TO TRUE
+                   END-IF
+               END-IF
+
+               IF   NOT VARIACAO-OK
+                   DISPLAY 'SALARIO DO FUNCIONARIO ' LK-CODFUN
+                           ' VARIARIA MAIS DE '
+                           WK-PERC-VARIACAO-MAX
+                           '% - ALTERACAO NAO APLICADA!'
+               ELSE
+                   MOVE LK-SALARIOFUN-ACCEPT TO DB2-SALARIOFUN-TEXT
+
+                   EXEC SQL
+                       VALUES (CURRENT SQLID) INTO :WK-LASTUPD-USER
+                   END-EXEC
+
+                   MOVE ZERO TO WK-SQL-TENTATIVA
+                   MOVE 'RETRY-TRANSITORIO' TO WK-SQL-STATUS
+                   PERFORM UNTIL WK-SQL-STATUS NOT = 'RETRY-TRANSITORIO'
+                       EXEC SQL
+                           UPDATE EAD719.FUNCIONARIOS
+                           SET SALARIOFUN = :DB2-SALARIOFUN,
+                               LASTUPD-DATE = CURRENT DATE,
+                               LASTUPD-USER = :WK-LASTUPD-USER
+                                 WHERE CODFUN = :LK-CODFUN
+                       END-EXEC
 
-           MOVE LK-SALARIOFUN-ACCEPT TO WK-SALARIO-EDIT.
+                       PERFORM TRATA-SQLCODE
+                   END-PERFORM
 
-           PERFORM TRATA-SQLCODE.
+                   MOVE LK-SALARIOFUN-ACCEPT TO WK-SALARIO-EDIT
+                   MOVE WK-SALARIO-EDIT      TO DB2-HIST-NOVO
+                   MOVE LK-CODFUN            TO DB2-HIST-CODFUN
+                   MOVE 'SALARIOFUN'         TO DB2-HIST-CAMPO
 
-           EVALUATE WK-SQL-STATUS
-           WHEN 'SUCESSO'
-              EXEC SQL COMMIT END-EXEC              
-              DISPLAY 'SALARIO DO FUNCIONARIO ' LK-CODFUN
-                      ' FOI ALTERADO PARA ' DB2-SALARIOFUN
-           WHEN 'NAO-ENCONTRADO'
-              DISPLAY 'ERRO NA VALIDACAO DO CODIGO DO FUNCIONARIO'
-           WHEN OTHER
-                EXEC SQL ROLLBACK END-EXEC
-                STOP RUN  
-           END-EVALUATE.
+                   EVALUATE WK-SQL-STATUS
+                   WHEN 'SUCESSO'
+                      SET TRANSACAO-OK TO TRUE
+                      PERFORM GRAVA-HISTORICO
+                      EXEC SQL COMMIT END-EXEC
+                      DISPLAY 'SALARIO DO FUNCIONARIO ' LK-CODFUN
+                              ' FOI ALTERADO PARA ' DB2-SALARIOFUN
+                   WHEN 'NAO-ENCONTRADO'
+                      DISPLAY
+                          'ERRO NA VALIDACAO DO CODIGO DO FUNCIONARIO'
+                   WHEN 'ERRO-TRANSITORIO'
+                      EXEC SQL ROLLBACK END-EXEC
+                      DISPLAY 'SALARIO DO FUNCIONARIO ' LK-CODFUN
+                              ' NAO ALTERADO - TENTE NOVAMENTE MAIS '
+                              'TARDE'
+                   WHEN OTHER
+                        EXEC SQL ROLLBACK END-EXEC
+                        STOP RUN
+                   END-EVALUATE
+               END-IF
+           END-IF.
            
       
