@@ -0,0 +1,114 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID.    RELFAIXA.
+        AUTHOR.        THIAGO.
+      **************************************************
+      * RELATORIO DE DISTRIBUICAO DE FUNCIONARIOS ATIVOS *
+      * POR FAIXA SALARIAL                               *
+      **************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+          DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-RELFAIXA      ASSIGN TO RELFAIXA
+                                     ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-RELFAIXA.
+       01  REG-RELFAIXA.
+           05  RF-DESCR-FAIXA       PIC X(30).
+           05  FILLER               PIC X(03)       VALUE SPACES.
+           05  RF-QTDE-FUNCIONARIOS PIC ZZZ.ZZ9.
+      *
+       WORKING-STORAGE SECTION.
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+      * Vari√°veis de controle SQL
+       COPY SQLVARS.
+      *
+       77  WK-QTDE-FAIXA             PIC 9(05)       VALUE ZEROS.
+       77  WK-DESCR-FAIXA            PIC X(30)       VALUE SPACES.
+      *
+       PROCEDURE DIVISION.
+       000-PRINCIPAL SECTION.
+       001-PRINCIPAL.
+          OPEN OUTPUT ARQ-RELFAIXA.
+      *    AS FAIXAS SALARIAIS SAO FIXAS, EM VEZ DE CONFIGURAVEIS -
+      *    CADA UMA VIRA UM PAR SELECT COUNT(*)/GRAVA-REGISTRO, NA
+      *    MESMA LINHA DIRETA USADA PELOS DEMAIS RELATORIOS DESTE
+      *    LOTE.
+          PERFORM 210-FAIXA-ATE-2000.
+          PERFORM 220-FAIXA-2000-A-4000.
+          PERFORM 230-FAIXA-4000-A-8000.
+          PERFORM 240-FAIXA-8000-A-15000.
+          PERFORM 250-FAIXA-ACIMA-15000.
+          CLOSE ARQ-RELFAIXA.
+          DISPLAY 'RELATORIO DE DISTRIBUICAO SALARIAL GERADO'.
+          STOP RUN.
+       *******************************************************
+       210-FAIXA-ATE-2000.
+          EXEC SQL
+             SELECT COUNT(*)
+               INTO :WK-QTDE-FAIXA
+               FROM EAD719.FUNCIONARIOS
+              WHERE STATUSFUN = 'A'
+                AND SALARIOFUN <= 2000,00
+          END-EXEC.
+          MOVE 'ATE 2.000,00' TO WK-DESCR-FAIXA.
+          PERFORM 290-GRAVA-REGISTRO.
+       *******************************************************
+       220-FAIXA-2000-A-4000.
+          EXEC SQL
+             SELECT COUNT(*)
+               INTO :WK-QTDE-FAIXA
+               FROM EAD719.FUNCIONARIOS
+              WHERE STATUSFUN = 'A'
+                AND SALARIOFUN > 2000,00
+                AND SALARIOFUN <= 4000,00
+          END-EXEC.
+          MOVE '2.000,01 A 4.000,00' TO WK-DESCR-FAIXA.
+          PERFORM 290-GRAVA-REGISTRO.
+       *******************************************************
+       230-FAIXA-4000-A-8000.
+          EXEC SQL
+             SELECT COUNT(*)
+               INTO :WK-QTDE-FAIXA
+               FROM EAD719.FUNCIONARIOS
+              WHERE STATUSFUN = 'A'
+                AND SALARIOFUN > 4000,00
+                AND SALARIOFUN <= 8000,00
+          END-EXEC.
+          MOVE '4.000,01 A 8.000,00' TO WK-DESCR-FAIXA.
+          PERFORM 290-GRAVA-REGISTRO.
+       *******************************************************
+       240-FAIXA-8000-A-15000.
+          EXEC SQL
+             SELECT COUNT(*)
+               INTO :WK-QTDE-FAIXA
+               FROM EAD719.FUNCIONARIOS
+              WHERE STATUSFUN = 'A'
+                AND SALARIOFUN > 8000,00
+                AND SALARIOFUN <= 15000,00
+          END-EXEC.
+          MOVE '8.000,01 A 15.000,00' TO WK-DESCR-FAIXA.
+          PERFORM 290-GRAVA-REGISTRO.
+       *******************************************************
+       250-FAIXA-ACIMA-15000.
+          EXEC SQL
+             SELECT COUNT(*)
+               INTO :WK-QTDE-FAIXA
+               FROM EAD719.FUNCIONARIOS
+              WHERE STATUSFUN = 'A'
+                AND SALARIOFUN > 15000,00
+          END-EXEC.
+          MOVE 'ACIMA DE 15.000,00' TO WK-DESCR-FAIXA.
+          PERFORM 290-GRAVA-REGISTRO.
+       *******************************************************
+       290-GRAVA-REGISTRO.
+          MOVE SPACES                TO REG-RELFAIXA.
+          MOVE WK-DESCR-FAIXA        TO RF-DESCR-FAIXA.
+          MOVE WK-QTDE-FAIXA         TO RF-QTDE-FUNCIONARIOS.
+          WRITE REG-RELFAIXA.
