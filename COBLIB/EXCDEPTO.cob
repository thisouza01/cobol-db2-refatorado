@@ -0,0 +1,74 @@
+       IDENTIFICATION                DIVISION.
+       PROGRAM-ID.                   EXCDEPTO.
+      ****************************************
+      * PROGRAMA DE EXCLUSAO DE DEPARTAMENTO *
+      ****************************************
+       ENVIRONMENT                   DIVISION.
+       CONFIGURATION                 SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       DATA                          DIVISION.
+      *
+       WORKING-STORAGE               SECTION.
+      * Vari√°veis de controle SQL
+       COPY SQLVARS.
+       COPY CPYRETRY.
+       COPY CPYDEPTO.
+       COPY CPYSQLMSG.
+      *
+       77  WK-SQLCODE-EDIT           PIC -999   VALUE ZEROS.
+      *
+       LINKAGE                       SECTION.
+       01  LK-DEPTO-COD              PIC X(03).
+       COPY CPYSTAT.
+      *
+       PROCEDURE                     DIVISION USING LK-DEPTO-COD,
+                                                    LK-STATUS-RETORNO.
+      *
+       PERFORM EXCLUI-DEPARTAMENTO.
+       GOBACK.
+      *
+       EXCLUI-DEPARTAMENTO.
+           SET TRANSACAO-FALHOU      TO TRUE.
+           MOVE LK-DEPTO-COD         TO DB2-DEPTO-COD.
+
+      *    UM DEADLOCK OU TIMEOUT (-911/-913) E TRATADO COMO
+      *    TRANSITORIO: REPETE O MESMO DELETE ANTES DE DESISTIR.
+           MOVE ZERO TO WK-SQL-TENTATIVA.
+           PERFORM UNTIL WK-SQL-TENTATIVA NOT < WK-SQL-MAX-TENTATIVAS
+               EXEC SQL
+                   DELETE FROM EAD719.DEPARTAMENTOS
+                       WHERE DEPTOFUN = :DB2-DEPTO-COD
+               END-EXEC
+
+               IF   SQLCODE = -911 OR SQLCODE = -913
+                   ADD 1 TO WK-SQL-TENTATIVA
+                   DISPLAY 'AVISO: DEADLOCK/TIMEOUT (' SQLCODE
+                           ') - TENTATIVA ' WK-SQL-TENTATIVA
+               ELSE
+                   MOVE WK-SQL-MAX-TENTATIVAS TO WK-SQL-TENTATIVA
+               END-IF
+           END-PERFORM.
+
+           EVALUATE SQLCODE
+               WHEN 0
+                   EXEC SQL COMMIT END-EXEC
+                   SET TRANSACAO-OK TO TRUE
+                   DISPLAY 'DEPARTAMENTO ' DB2-DEPTO-COD
+                         ' FOI EXCLUIDO!'
+               WHEN 100
+                   DISPLAY 'DEPARTAMENTO ' DB2-DEPTO-COD
+                         ' NAO EXISTE!'
+               WHEN -911
+               WHEN -913
+                   DISPLAY 'DEPARTAMENTO ' DB2-DEPTO-COD
+                         ' NAO EXCLUIDO - DEADLOCK/TIMEOUT PERSISTIU'
+               WHEN OTHER
+                   MOVE SQLCODE TO WK-SQLCODE-EDIT
+                   CALL "DECODSQL" USING WK-SQLCODE-EDIT, WK-SQLCODE-MSG
+                   DISPLAY 'ERRO ' WK-SQLCODE-EDIT ' - ' WK-SQLCODE-MSG
+                         ' NO COMANDO DELETE'
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+           END-EVALUATE.
