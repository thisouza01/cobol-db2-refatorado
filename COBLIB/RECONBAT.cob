@@ -0,0 +1,295 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID.    RECONBAT.
+        AUTHOR.        THIAGO.
+      **************************************************
+      * JOB DE RECONCILIACAO: CONFERE SE A QUANTIDADE  *
+      * DE TRANSACOES LIDAS DO SYSIN DE UM LOTE BATE   *
+      * COM A QUANTIDADE DE LINHAS GRAVADAS EM AUDITFUN*
+      * PARA CADA FUNCAO, NO DIA CORRENTE. DIVERGENCIA *
+      * INDICA LOTE QUE PAROU NO MEIO OU AUDITORIA QUE *
+      * FALHOU SEM DERRUBAR A TRANSACAO (VER O         *
+      * PARAGRAFO QUE GRAVA A AUDITORIA).              *
+      * RECEBE O MESMO PARM SOMENTE=X DO PROGMAIN E LE *
+      * O MESMO CHECKPT, PARA CONTAR DO SYSIN SO O QUE *
+      * O PROGMAIN DE FATO TENTOU PROCESSAR NAQUELE     *
+      * LOTE (SEM ISSO, TODA FUNCAO FILTRADA OU PULADA  *
+      * POR RESTART APARECERIA COMO DIVERGENTE).       *
+      **************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+          DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-SYSIN         ASSIGN TO SYSIN
+                                     ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARQ-RECONC        ASSIGN TO RECONC
+                                     ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ARQ-CHECKPOINT    ASSIGN TO CHECKPT
+                                     ORGANIZATION IS LINE SEQUENTIAL
+                                     FILE STATUS IS WK-CKPT-STATUS.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-SYSIN.
+       01  REG-SYSIN                PIC X(80).
+       01  REG-SYSIN-DEPTO REDEFINES REG-SYSIN.
+           05  RS-DEPTO-FUNCAO      PIC X.
+           05  RS-DEPTO-COD         PIC X(03).
+           05  FILLER               PIC X(76).
+       01  REG-SYSIN-FUNC REDEFINES REG-SYSIN.
+      *    MESMO LEIAUTE DE WK-ACCEPT (CPYACEP) PARA OS DOIS PRIMEIROS
+      *    CAMPOS - FUNCAO E CODFUN SAO OS UNICOS DE QUE A
+      *    RECONCILIACAO PRECISA PARA CASAR COM O CHECKPOINT.
+           05  RF-FUNCAO             PIC X.
+           05  RF-CODFUN             PIC X(04).
+           05  FILLER                PIC X(75).
+      *
+       FD  ARQ-CHECKPOINT.
+       01  REG-CHECKPOINT.
+           05  CKPT-FUNCAO           PIC X.
+           05  CKPT-CODFUN           PIC X(4).
+      *
+       FD  ARQ-RECONC.
+       01  REG-RECONC.
+           05  RC-FUNCAO            PIC X(01).
+           05  FILLER               PIC X(03)       VALUE SPACES.
+           05  RC-QTDE-SYSIN        PIC ZZZ.ZZ9.
+           05  FILLER               PIC X(03)       VALUE SPACES.
+           05  RC-QTDE-AUDITFUN     PIC ZZZ.ZZ9.
+           05  FILLER               PIC X(03)       VALUE SPACES.
+           05  RC-STATUS            PIC X(10).
+      *
+       WORKING-STORAGE SECTION.
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+      * Vari√°veis de controle SQL da tabela de auditoria AUDITFUN
+       COPY CPYAUDIT.
+      *
+      *    O LOTE DE SYSIN NAO TRAZ UM IDENTIFICADOR DE EXECUCAO, ENTAO
+      *    A RECONCILIACAO COMPARA CONTRA AS LINHAS DE AUDITFUN
+      *    GRAVADAS NA DATA CORRENTE (MESMO CRITERIO TEMPORAL USADO
+      *    PELOS DEMAIS RELATORIOS DESTE SISTEMA).
+       EXEC SQL
+           DECLARE CUR-RECONC CURSOR FOR
+               SELECT FUNCAO, COUNT(*)
+                 FROM EAD719.AUDITFUN
+                WHERE DATE(DATAHORA) = CURRENT DATE
+                GROUP BY FUNCAO
+       END-EXEC.
+      *
+       77  WK-EOF-SYSIN              PIC X           VALUE 'N'.
+           88  FIM-SYSIN                             VALUE 'S'.
+       77  WK-QTDE-AUDITFUN          PIC 9(05)       VALUE ZEROS.
+       77  WK-IDX                    PIC 9(02)       VALUE ZEROS.
+       77  WK-QTDE-DIVERGENTE        PIC 9(05)       VALUE ZEROS.
+      *
+      *    MESMO FILTRO SOMENTE=X E MESMO MECANISMO DE CHECKPOINT DO
+      *    PROGMAIN, PARA A CONTAGEM DO SYSIN REFLETIR SO O QUE FOI DE
+      *    FATO TENTADO NO LOTE QUE SE QUER RECONCILIAR.
+       77  WK-CKPT-STATUS            PIC X(2)        VALUE SPACES.
+       77  WK-MODO-RESTART           PIC X           VALUE 'N'.
+           88  EM-RESTART                            VALUE 'S'.
+       77  WK-PARM-FUNCAO-FILTRO     PIC X           VALUE SPACES.
+       77  WK-CODFUN-ATUAL           PIC X(04)       VALUE SPACES.
+      *
+      *    UM CONTADOR DE ENTRADA POR FUNCAO, NA MESMA ORDEM USADA
+      *    PELO RESUMO DE FIM DE LOTE DO PROGMAIN.
+       01  TAB-CONT-ENTRADA.
+           05  CE-FUNCAO-TAB         OCCURS 8 TIMES.
+               10  CE-FUNCAO         PIC X(01).
+               10  CE-QTDE-SYSIN     PIC 9(05)       VALUE ZEROS.
+               10  CE-QTDE-AUDITFUN  PIC 9(05)       VALUE ZEROS.
+       77  WK-SUBSCR                 PIC 9(02)       VALUE ZEROS.
+      *
+       LINKAGE SECTION.
+      *    MESMO PARM DO PROGMAIN (EX.: PARM='SOMENTE=I'), PARA A
+      *    RECONCILIACAO SER CHAMADA COM O MESMO FILTRO DO LOTE.
+       01  LK-PARM.
+           05  LK-PARM-TAM           PIC S9(4)       COMP.
+           05  LK-PARM-TEXTO         PIC X(20).
+      *
+       PROCEDURE DIVISION USING LK-PARM.
+       000-PRINCIPAL SECTION.
+       001-PRINCIPAL.
+          PERFORM 100-INICIAR.
+          PERFORM 200-PROCESSAR.
+          PERFORM 900-FINALIZAR.
+          STOP RUN.
+       *******************************************************
+       100-INICIAR SECTION.
+       101-INICIAR.
+          MOVE 'I' TO CE-FUNCAO(1).
+          MOVE 'E' TO CE-FUNCAO(2).
+          MOVE 'A' TO CE-FUNCAO(3).
+          MOVE 'L' TO CE-FUNCAO(4).
+          MOVE 'C' TO CE-FUNCAO(5).
+          MOVE 'M' TO CE-FUNCAO(6).
+          MOVE 'X' TO CE-FUNCAO(7).
+          MOVE 'V' TO CE-FUNCAO(8).
+          PERFORM 102-TRATA-PARM.
+          OPEN INPUT  ARQ-SYSIN.
+          OPEN OUTPUT ARQ-RECONC.
+          PERFORM 103-VERIFICA-CHECKPOINT.
+          PERFORM 110-LER-TRANSACAO.
+       *******************************************************
+       102-TRATA-PARM.
+      *    MESMA PALAVRA-CHAVE SOMENTE=X TRATADA EM 102-TRATA-PARM DO
+      *    PROGMAIN - PRECISA SER A MESMA PARA A CONTAGEM DO SYSIN
+      *    FICAR RESTRITA A FUNCAO QUE O LOTE DE FATO PROCESSOU.
+          IF  LK-PARM-TAM > 0
+             IF  LK-PARM-TEXTO(1:8) = 'SOMENTE='
+                MOVE LK-PARM-TEXTO(9:1) TO WK-PARM-FUNCAO-FILTRO
+                DISPLAY 'RECONBAT COM PARM: RECONCILIANDO SOMENTE A '
+                        'FUNCAO ' WK-PARM-FUNCAO-FILTRO
+             END-IF
+          END-IF.
+       *******************************************************
+       103-VERIFICA-CHECKPOINT.
+      *    MESMO CHECKPT LIDO PELO PROGMAIN EM 120-VERIFICA-CHECKPOINT
+      *    - SE HOUVER UM CHECKPOINT DE EXECUCAO ANTERIOR, AS
+      *    TRANSACOES QUE ELE PULOU NO RESTART TAMBEM NAO ENTRAM NA
+      *    CONTAGEM DO SYSIN AQUI.
+          OPEN INPUT ARQ-CHECKPOINT.
+          IF  WK-CKPT-STATUS = '00'
+             READ ARQ-CHECKPOINT INTO REG-CHECKPOINT
+             IF  WK-CKPT-STATUS = '00'
+                SET EM-RESTART TO TRUE
+             END-IF
+             CLOSE ARQ-CHECKPOINT
+          END-IF.
+       *******************************************************
+       110-LER-TRANSACAO.
+      *    MESMA LOGICA DE LEITURA DO PROGMAIN: AS
+      *    TRANSACOES DE DEPARTAMENTO (C/M/X) OCUPAM UM UNICO
+      *    REGISTRO; AS DEMAIS (FUNCIONARIO) OCUPAM TRES.
+          READ ARQ-SYSIN
+             AT END
+                SET FIM-SYSIN TO TRUE
+          END-READ.
+          IF  NOT FIM-SYSIN
+             PERFORM 120-CONTA-ENTRADA
+             EVALUATE RS-DEPTO-FUNCAO
+                WHEN 'C'
+                WHEN 'M'
+                WHEN 'X'
+                   CONTINUE
+                WHEN OTHER
+                   PERFORM 111-PULA-REGISTROS-FUNCIONARIO
+             END-EVALUATE
+          END-IF.
+       *******************************************************
+       111-PULA-REGISTROS-FUNCIONARIO.
+          READ ARQ-SYSIN
+             AT END
+                SET FIM-SYSIN TO TRUE
+          END-READ.
+          IF  NOT FIM-SYSIN
+             READ ARQ-SYSIN
+                AT END
+                   SET FIM-SYSIN TO TRUE
+             END-READ
+          END-IF.
+       *******************************************************
+       120-CONTA-ENTRADA.
+          EVALUATE RS-DEPTO-FUNCAO
+             WHEN 'C'
+             WHEN 'M'
+             WHEN 'X'
+                MOVE RS-DEPTO-COD  TO WK-CODFUN-ATUAL
+             WHEN OTHER
+                MOVE RF-CODFUN     TO WK-CODFUN-ATUAL
+          END-EVALUATE.
+          IF  EM-RESTART
+             PERFORM 121-VERIFICA-FIM-RESTART
+          ELSE
+             IF  WK-PARM-FUNCAO-FILTRO = SPACES
+                 OR RS-DEPTO-FUNCAO = WK-PARM-FUNCAO-FILTRO
+                PERFORM VARYING WK-SUBSCR FROM 1 BY 1
+                          UNTIL WK-SUBSCR > 8
+                   IF  CE-FUNCAO(WK-SUBSCR) = RS-DEPTO-FUNCAO
+                      ADD 1 TO CE-QTDE-SYSIN(WK-SUBSCR)
+                      MOVE 9 TO WK-SUBSCR
+                   END-IF
+                END-PERFORM
+             END-IF
+          END-IF.
+       *******************************************************
+       121-VERIFICA-FIM-RESTART.
+      *    MESMO CRITERIO DE 210-PULA-TRANSACAO-PROCESSADA DO
+      *    PROGMAIN: A PROPRIA TRANSACAO QUE CASA COM O CHECKPOINT
+      *    TAMBEM FOI PULADA NAQUELA EXECUCAO, ENTAO NAO ENTRA NA
+      *    CONTAGEM - SO A PROXIMA TRANSACAO LIDA JA CONTA NORMAL.
+          IF  RS-DEPTO-FUNCAO = CKPT-FUNCAO
+              AND WK-CODFUN-ATUAL = CKPT-CODFUN
+             SET WK-MODO-RESTART TO 'N'
+          END-IF.
+       *******************************************************
+       200-PROCESSAR SECTION.
+       201-PROCESSAR.
+          PERFORM UNTIL FIM-SYSIN
+             PERFORM 110-LER-TRANSACAO
+          END-PERFORM.
+          CLOSE ARQ-SYSIN.
+          PERFORM 210-LER-AUDITFUN.
+          PERFORM 220-GRAVA-RECONCILIACAO.
+       *******************************************************
+       210-LER-AUDITFUN.
+          EXEC SQL
+             OPEN CUR-RECONC
+          END-EXEC.
+
+          PERFORM UNTIL SQLCODE NOT = 0
+             EXEC SQL
+                FETCH CUR-RECONC
+                  INTO :DB2-AUD-FUNCAO, :WK-QTDE-AUDITFUN
+             END-EXEC
+             IF   SQLCODE = 0
+                PERFORM 211-ACUMULA-AUDITFUN
+             END-IF
+          END-PERFORM.
+
+          EXEC SQL
+             CLOSE CUR-RECONC
+          END-EXEC.
+       *******************************************************
+       211-ACUMULA-AUDITFUN.
+          PERFORM VARYING WK-SUBSCR FROM 1 BY 1
+                    UNTIL WK-SUBSCR > 8
+             IF  CE-FUNCAO(WK-SUBSCR) = DB2-AUD-FUNCAO
+                MOVE WK-QTDE-AUDITFUN TO CE-QTDE-AUDITFUN(WK-SUBSCR)
+                MOVE 9 TO WK-SUBSCR
+             END-IF
+          END-PERFORM.
+       *******************************************************
+       220-GRAVA-RECONCILIACAO.
+          PERFORM VARYING WK-IDX FROM 1 BY 1 UNTIL WK-IDX > 8
+             PERFORM 230-GRAVA-LINHA-RECONC
+          END-PERFORM.
+       *******************************************************
+       230-GRAVA-LINHA-RECONC.
+          MOVE SPACES                    TO REG-RECONC.
+          MOVE CE-FUNCAO(WK-IDX)         TO RC-FUNCAO.
+          MOVE CE-QTDE-SYSIN(WK-IDX)     TO RC-QTDE-SYSIN.
+          MOVE CE-QTDE-AUDITFUN(WK-IDX)  TO RC-QTDE-AUDITFUN.
+          IF  CE-QTDE-SYSIN(WK-IDX) = CE-QTDE-AUDITFUN(WK-IDX)
+             MOVE 'OK'                   TO RC-STATUS
+          ELSE
+             MOVE 'DIVERGENTE'           TO RC-STATUS
+             ADD 1 TO WK-QTDE-DIVERGENTE
+          END-IF.
+          WRITE REG-RECONC.
+       *******************************************************
+       900-FINALIZAR SECTION.
+       901-FINALIZAR.
+          CLOSE ARQ-RECONC.
+          IF  WK-QTDE-DIVERGENTE = ZEROS
+             DISPLAY 'RECONCILIACAO OK: TODAS AS FUNCOES BATEM ENTRE '
+                     'O SYSIN DO LOTE E A AUDITFUN DO DIA'
+          ELSE
+             DISPLAY 'ATENCAO: ' WK-QTDE-DIVERGENTE ' FUNCAO(OES) '
+                     'DIVERGENTE(S) ENTRE O SYSIN E A AUDITFUN - '
+                     'VER ' 'RECONC'
+          END-IF.
+          EXIT.
