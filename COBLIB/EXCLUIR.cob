@@ -11,34 +11,107 @@
        DATA                          DIVISION.
       *
        WORKING-STORAGE               SECTION.
+       COPY CPYRETRY.
+       COPY CPYSQLMSG.
+       COPY CPYLASTU.
       *
        LINKAGE                       SECTION.
-       01  LK-CODFUN-ACCEPT          PIC X(4). 
+       01  LK-CODFUN-ACCEPT          PIC X(4).
+       COPY CPYSTAT.
+       COPY CPYMODO.
       *
-       PROCEDURE                     DIVISION USING LK-CODFUN-ACCEPT.
+       PROCEDURE                     DIVISION USING LK-CODFUN-ACCEPT,
+                                                    LK-STATUS-RETORNO,
+                                                    LK-MODO-EXECUCAO.
       *
-       PERFORM EXCLUI-FUNCIONARIO.
+           IF  MODO-VALIDACAO
+              PERFORM VALIDA-FUNCIONARIO
+           ELSE
+              PERFORM EXCLUI-FUNCIONARIO
+           END-IF.
        GOBACK.
+      *
+       VALIDA-FUNCIONARIO.
+      *    MODO VALIDACAO: SO CONFIRMA QUE O FUNCIONARIO EXISTE E
+      *    ESTA ATIVO, SEM GRAVAR NADA.
+           SET TRANSACAO-FALHOU      TO TRUE.
+           MOVE LK-CODFUN-ACCEPT     TO DB2-CODFUN.
+           EXEC SQL
+               SELECT CODFUN
+                 INTO :DB2-CODFUN
+                 FROM EAD719.FUNCIONARIOS
+                WHERE CODFUN = :DB2-CODFUN
+                  AND STATUSFUN = 'A'
+           END-EXEC.
+           EVALUATE SQLCODE
+               WHEN 0
+                   SET TRANSACAO-OK TO TRUE
+                   DISPLAY 'FUNCIONARIO ' DB2-CODFUN
+                         ' VALIDADO COM SUCESSO - MODO VALIDACAO, '
+                         'NADA GRAVADO'
+               WHEN 100
+                   DISPLAY 'FUNCIONARIO ' DB2-CODFUN
+                         ' NAO EXISTE OU JA ESTA DESLIGADO!'
+               WHEN OTHER
+                   MOVE SQLCODE TO WK-SQLCODE-EDIT
+                   CALL "DECODSQL" USING WK-SQLCODE-EDIT, WK-SQLCODE-MSG
+                   DISPLAY 'ERRO ' WK-SQLCODE-EDIT ' - ' WK-SQLCODE-MSG
+                         ' NA VALIDACAO'
+           END-EVALUATE.
       *
        EXCLUI-FUNCIONARIO.
+      *    DESLIGAMENTO LOGICO: O FUNCIONARIO E MARCADO COMO
+      *    DESLIGADO EM VEZ DE TER A LINHA REMOVIDA, PARA QUE A
+      *    FOLHA E A AUDITORIA CONTINUEM ENXERGANDO O HISTORICO.
+           SET TRANSACAO-FALHOU      TO TRUE.
            MOVE LK-CODFUN-ACCEPT     TO DB2-CODFUN.
 
+      *    UM DEADLOCK OU TIMEOUT (-911/-913) E TRATADO COMO
+      *    TRANSITORIO: REPETE O MESMO UPDATE ANTES DE DESISTIR, EM
+      *    VEZ DE DERRUBAR O JOB INTEIRO POR UM UNICO REGISTRO PRESO.
            EXEC SQL
-               DELETE FROM EAD719.FUNCIONARIOS
-                   WHERE CODFUN = :DB2-CODFUN
+               VALUES (CURRENT SQLID) INTO :WK-LASTUPD-USER
            END-EXEC.
-           
+
+           MOVE ZERO TO WK-SQL-TENTATIVA.
+           PERFORM UNTIL WK-SQL-TENTATIVA NOT < WK-SQL-MAX-TENTATIVAS
+               EXEC SQL
+                   UPDATE EAD719.FUNCIONARIOS
+                      SET STATUSFUN = 'D',
+                          DATADESLIG = CURRENT DATE,
+                          LASTUPD-DATE = CURRENT DATE,
+                          LASTUPD-USER = :WK-LASTUPD-USER
+                       WHERE CODFUN = :DB2-CODFUN
+               END-EXEC
+
+               IF   SQLCODE = -911 OR SQLCODE = -913
+                   ADD 1 TO WK-SQL-TENTATIVA
+                   DISPLAY 'AVISO: DEADLOCK/TIMEOUT (' SQLCODE
+                           ') - TENTATIVA ' WK-SQL-TENTATIVA
+               ELSE
+                   MOVE WK-SQL-MAX-TENTATIVAS TO WK-SQL-TENTATIVA
+               END-IF
+           END-PERFORM.
+
            EVALUATE SQLCODE
                WHEN 0
+                   EXEC SQL COMMIT END-EXEC
+                   SET TRANSACAO-OK TO TRUE
                    DISPLAY 'FUNCIONARIO ' DB2-CODFUN
-                         ' FOI EXCLUIDO!'
+                         ' FOI DESLIGADO!'
                WHEN 100
                    DISPLAY 'FUNCIONARIO ' DB2-CODFUN
                          ' NAO EXISTE!'
+               WHEN -911
+               WHEN -913
+                   DISPLAY 'FUNCIONARIO ' DB2-CODFUN
+                         ' NAO DESLIGADO - DEADLOCK/TIMEOUT PERSISTIU,'
+                         ' REGISTRO PULADO'
                WHEN OTHER
                    MOVE SQLCODE TO WK-SQLCODE-EDIT
-                   DISPLAY 'ERRO ' WK-SQLCODE-EDIT
-                         ' NO COMANDO DELETE'
+                   CALL "DECODSQL" USING WK-SQLCODE-EDIT, WK-SQLCODE-MSG
+                   DISPLAY 'ERRO ' WK-SQLCODE-EDIT ' - ' WK-SQLCODE-MSG
+                         ' NO COMANDO UPDATE'
                    MOVE 12 TO RETURN-CODE
                    STOP RUN
-           END-EVALUATE. 
\ No newline at end of file
+           END-EVALUATE.
\ No newline at end of file
