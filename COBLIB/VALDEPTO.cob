@@ -0,0 +1,48 @@
+       IDENTIFICATION                        DIVISION.
+       PROGRAM-ID.                           VALDEPTO.
+      *****************************************************
+      * CONFERE SE O CODIGO DE DEPARTAMENTO INFORMADO     *
+      * EXISTE CADASTRADO EM DEPARTAMENTOS. SUBROTINA     *
+      * COMPARTILHADA POR TODOS OS PROGRAMAS QUE PRECISAM *
+      * DESSA CONFERENCIA ANTES DE TOCAR NO FUNCIONARIO   *
+      * (INCLUIR, ALTDEPTO), EM VEZ DE CADA UM REPETIR O  *
+      * MESMO SELECT.                                     *
+      *****************************************************
+       ENVIRONMENT                           DIVISION.
+       CONFIGURATION                         SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       DATA                                  DIVISION.
+       WORKING-STORAGE                       SECTION.
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+      *
+       77  WK-DEPTO-QTDE                    PIC 9(04)  VALUE ZEROS.
+      *
+       LINKAGE                               SECTION.
+       01  LK-DEPTOFUN-ACCEPT               PIC X(03).
+           COPY CPYVALLK REPLACING ==LK-CAMPO-VALIDO== BY
+                                       ==LK-DEPTO-VALIDO==
+                                   ==CAMPO-VALIDO== BY
+                                       ==DEPTO-VALIDO==.
+      *
+       PROCEDURE                             DIVISION USING
+                                                 LK-DEPTOFUN-ACCEPT,
+                                                 LK-DEPTO-VALIDO.
+
+       PERFORM CONFERE-DEPARTAMENTO.
+       GOBACK.
+
+       CONFERE-DEPARTAMENTO.
+           MOVE 'N' TO LK-DEPTO-VALIDO.
+           EXEC SQL
+               SELECT COUNT(*) INTO :WK-DEPTO-QTDE
+                 FROM EAD719.DEPARTAMENTOS
+                WHERE DEPTOFUN = :LK-DEPTOFUN-ACCEPT
+           END-EXEC.
+           IF   SQLCODE                     = 0
+               AND WK-DEPTO-QTDE            > ZEROS
+               SET DEPTO-VALIDO TO TRUE
+           END-IF.
