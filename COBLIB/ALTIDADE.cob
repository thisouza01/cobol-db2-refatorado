@@ -17,39 +17,108 @@
            EXEC SQL
                INCLUDE BOOKFUNC
            END-EXEC.
+      * Grava historico de alteracao
+       COPY CPYHIST.
+       COPY CPYRETRY.
       *
        77 RETORNO-SQLCODE            PIC -999   VALUE ZEROS.
+       77 WK-NASCFUN-ANTIGA          PIC X(11)  VALUE SPACES.
+       77 WK-ADMISSFUN-ATUAL         PIC X(11)  VALUE SPACES.
+           COPY CPYVALOK REPLACING ==WK-CAMPO-VALIDO== BY
+                                       ==WK-IDADE-CONSISTENTE==
+                                   ==CAMPO-VALIDO== BY
+                                       ==IDADE-CONSISTENTE==.
+       77 DB2-NASCFUN                PIC X(11)  VALUE SPACES.
+       COPY CPYSQLMSG.
+       COPY CPYLASTU.
       *
        LINKAGE                       SECTION.
        01 LK-IDADEFUN-ACCEPT         PIC 99.
        01 LK-CODFUN                  PIC X(04).
+       COPY CPYSTAT.
       *
        PROCEDURE                     DIVISION USING LK-CODFUN,
-                                                    LK-IDADEFUN-ACCEPT.
-                                                    
+                                                    LK-IDADEFUN-ACCEPT,
+                                                    LK-STATUS-RETORNO.
+           COPY GRAVAHIST.
       *
        PERFORM ALTERA-IDADE.
        GOBACK.
       *
        ALTERA-IDADE.
-           MOVE LK-IDADEFUN-ACCEPT TO DB2-IDADEFUN.
+           SET TRANSACAO-FALHOU    TO TRUE.
            EXEC SQL
-               UPDATE IBMUSER.FUNCIONARIOS
-               SET IDADEFUN = :DB2-IDADEFUN
-                   WHERE CODFUN = :LK-CODFUN
+               SELECT NASCFUN, ADMISSFUN
+                 INTO :WK-NASCFUN-ANTIGA, :WK-ADMISSFUN-ATUAL
+                 FROM EAD719.FUNCIONARIOS
+                WHERE CODFUN = :LK-CODFUN
            END-EXEC.
-           EVALUATE SQLCODE
-           WHEN 0
-              DISPLAY 'IDADE DO FUNCIONARIO ' LK-CODFUN
-                      ' FOI ALTERADO PARA ' DB2-IDADEFUN
-           WHEN 100
-              DISPLAY 'FUNCIONARIO ' LK-CODFUN
-                      ' NAO EXISTE'
-           WHEN OTHER
-              MOVE SQLCODE TO RETORNO-SQLCODE
-              DISPLAY 'ERRO ' RETORNO-SQLCODE
-                      ' NO COMANDO UPDATE DA IDADE'
-              MOVE 12 TO RETURN-CODE
-              GOBACK
-           END-EVALUATE.
+           MOVE WK-NASCFUN-ANTIGA  TO DB2-HIST-ANTIGO.
+
+      *   REJEITA UMA IDADE QUE NAO BATE COM A DATA DE ADMISSAO JA
+      *   GRAVADA (POR EXEMPLO, TER SIDO CONTRATADO COM MENOS DE
+      *   WK-IDADE-MINIMA ANOS).
+           CALL "VALIDADE" USING WK-ADMISSFUN-ATUAL,
+                                 LK-IDADEFUN-ACCEPT,
+                                 WK-IDADE-CONSISTENTE.
+
+           IF   NOT IDADE-CONSISTENTE
+               DISPLAY 'IDADE ' LK-IDADEFUN-ACCEPT
+                       ' INCOMPATIVEL COM A ADMISSAO DO FUNCIONARIO '
+                       LK-CODFUN '!'
+           ELSE
+      *        A IDADE INFORMADA NAO E MAIS GRAVADA DIRETO NO
+      *        CADASTRO - FICARIA DESATUALIZADA COM O TEMPO. MONTA-SE
+      *        UMA NOVA DATA DE NASCIMENTO (NASCFUN) A PARTIR DELA.
+               CALL "CALCNASC" USING LK-IDADEFUN-ACCEPT, DB2-NASCFUN
+
+               EXEC SQL
+                   VALUES (CURRENT SQLID) INTO :WK-LASTUPD-USER
+               END-EXEC
+
+      *        UM DEADLOCK OU TIMEOUT (-911/-913) E TRATADO COMO
+      *        TRANSITORIO: REPETE O MESMO UPDATE ANTES DE DESISTIR.
+               MOVE ZERO TO WK-SQL-TENTATIVA
+               PERFORM UNTIL
+                       WK-SQL-TENTATIVA NOT < WK-SQL-MAX-TENTATIVAS
+                   EXEC SQL
+                       UPDATE EAD719.FUNCIONARIOS
+                       SET NASCFUN = :DB2-NASCFUN,
+                           LASTUPD-DATE = CURRENT DATE,
+                           LASTUPD-USER = :WK-LASTUPD-USER
+                           WHERE CODFUN = :LK-CODFUN
+                   END-EXEC
+
+                   IF   SQLCODE = -911 OR SQLCODE = -913
+                       ADD 1 TO WK-SQL-TENTATIVA
+                       DISPLAY 'AVISO: DEADLOCK/TIMEOUT (' SQLCODE
+                               ') - TENTATIVA ' WK-SQL-TENTATIVA
+                   ELSE
+                       MOVE WK-SQL-MAX-TENTATIVAS TO WK-SQL-TENTATIVA
+                   END-IF
+               END-PERFORM
+
+               MOVE DB2-NASCFUN        TO DB2-HIST-NOVO
+               MOVE LK-CODFUN          TO DB2-HIST-CODFUN
+               MOVE 'NASCFUN'          TO DB2-HIST-CAMPO
+
+               EVALUATE SQLCODE
+               WHEN 0
+                  SET TRANSACAO-OK TO TRUE
+                  PERFORM GRAVA-HISTORICO
+                  EXEC SQL COMMIT END-EXEC
+                  DISPLAY 'IDADE DO FUNCIONARIO ' LK-CODFUN
+                          ' FOI ALTERADO PARA ' LK-IDADEFUN-ACCEPT
+               WHEN 100
+                  DISPLAY 'FUNCIONARIO ' LK-CODFUN
+                          ' NAO EXISTE'
+               WHEN OTHER
+                  MOVE SQLCODE TO RETORNO-SQLCODE
+                  CALL "DECODSQL" USING RETORNO-SQLCODE, WK-SQLCODE-MSG
+                  DISPLAY 'ERRO ' RETORNO-SQLCODE ' - ' WK-SQLCODE-MSG
+                          ' NO COMANDO UPDATE DA IDADE'
+                  MOVE 12 TO RETURN-CODE
+                  GOBACK
+               END-EVALUATE
+           END-IF.
       
