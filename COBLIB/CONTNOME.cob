@@ -4,12 +4,13 @@
        ENVIRONMENT                           DIVISION.
       *
        DATA                                  DIVISION.
-       WORKING-STORAGE                       SECTION.
-       77  WK-POSICAO                        PIC 99    VALUE ZEROS.
-      *
        LINKAGE                               SECTION.
+      *    LK-NOMEFUN-LEN PRECISA SER BINARIO (COMP) PARA CASAR COM O
+      *    HOST VARIABLE DE UMA COLUNA VARCHAR NO DB2 - O PRECOMPILADOR
+      *    GERA O INDICADOR DE TAMANHO DE UM VARCHAR COMO HALFWORD
+      *    BINARIO, NAO COMO ZONED DECIMAL.
        01  LK-NOMEFUN.
-             05  LK-NOMEFUN-LEN              PIC S9(04).
+             05  LK-NOMEFUN-LEN              PIC S9(04)    COMP.
              05  LK-NOMEFUN-TEXT             PIC X(30).
       *
        PROCEDURE                             DIVISION USING LK-NOMEFUN.
@@ -18,10 +19,14 @@
        GOBACK.
 
        CONTA-NOME.
-          MOVE 30 TO LK-NOMEFUN-LEN.
-          PERFORM VARYING WK-POSICAO FROM 30 BY -1
-                   UNTIL LK-NOMEFUN-TEXT(WK-POSICAO:1) NOT EQUAL SPACES
-             CONTINUE
-          END-PERFORM.
-          MOVE WK-POSICAO TO LK-NOMEFUN-LEN.
+          MOVE FUNCTION LENGTH(FUNCTION TRIM(LK-NOMEFUN-TEXT TRAILING))
+                                              TO LK-NOMEFUN-LEN.
+      *    CAMPO TOTALMENTE OCUPADO, SEM NENHUM ESPACO SOBRANDO NO
+      *    FINAL - O NOME ORIGINAL PODE TER SIDO MAIOR DO QUE OS 30
+      *    CARACTERES DISPONIVEIS E TER SIDO TRUNCADO ANTES DE CHEGAR
+      *    AQUI.
+          IF   LK-NOMEFUN-LEN = 30
+             DISPLAY 'AVISO: NOME ' LK-NOMEFUN-TEXT
+                     ' PODE TER SIDO TRUNCADO EM 30 CARACTERES'
+          END-IF.
       
