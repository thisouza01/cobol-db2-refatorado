@@ -0,0 +1,82 @@
+       IDENTIFICATION                        DIVISION.
+       PROGRAM-ID.                           VALEMAIL.
+      *****************************************************
+      * VALIDA O FORMATO BASICO DE UM ENDERECO DE EMAIL   *
+      * (PRESENCA DE "@" E DE UM DOMINIO COM PONTO) E, SE *
+      * O FORMATO ESTIVER OK, CONFERE SE O DOMINIO ESTA   *
+      * NA LISTA DE DOMINIOS PERMITIDOS (EAD719.DOMINIOOK)*
+      * - UM EMAIL PESSOAL FORA DOS DOMINIOS CORPORATIVOS *
+      * CADASTRADOS NAO PASSA, MESMO COM FORMATO VALIDO.  *
+      *****************************************************
+       ENVIRONMENT                           DIVISION.
+      *
+       DATA                                  DIVISION.
+       WORKING-STORAGE                       SECTION.
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+      *
+       77  WK-PARTE-LOCAL                 PIC X(30)  VALUE SPACES.
+       77  WK-PARTE-DOMINIO               PIC X(30)  VALUE SPACES.
+       77  WK-QTDE-ARROBA                 PIC 9      VALUE ZERO.
+       77  WK-QTDE-PONTO                  PIC 9      VALUE ZERO.
+           COPY CPYVALOK REPLACING ==WK-CAMPO-VALIDO== BY
+                                       ==WK-FORMATO-VALIDO==
+                                   ==CAMPO-VALIDO== BY
+                                       ==FORMATO-VALIDO==.
+       77  WK-DOMINIO-QTDE                PIC 9(04)  VALUE ZEROS.
+      *
+       LINKAGE                               SECTION.
+       01  LK-EMAILFUN-TEXT                PIC X(30).
+           COPY CPYVALLK REPLACING ==LK-CAMPO-VALIDO== BY
+                                       ==LK-EMAIL-VALIDO==
+                                   ==CAMPO-VALIDO== BY
+                                       ==EMAIL-VALIDO==.
+      *
+       PROCEDURE                             DIVISION USING
+                                                 LK-EMAILFUN-TEXT,
+                                                 LK-EMAIL-VALIDO.
+
+       PERFORM VALIDA-EMAIL.
+       GOBACK.
+
+       VALIDA-EMAIL.
+          MOVE 'N'    TO LK-EMAIL-VALIDO.
+          MOVE 'N'    TO WK-FORMATO-VALIDO.
+          MOVE SPACES TO WK-PARTE-LOCAL WK-PARTE-DOMINIO.
+          MOVE ZERO   TO WK-QTDE-ARROBA WK-QTDE-PONTO.
+
+          INSPECT LK-EMAILFUN-TEXT TALLYING WK-QTDE-ARROBA
+                  FOR ALL '@'.
+
+          IF   WK-QTDE-ARROBA        = 1
+              UNSTRING LK-EMAILFUN-TEXT DELIMITED BY '@'
+                 INTO WK-PARTE-LOCAL WK-PARTE-DOMINIO
+              END-UNSTRING
+              INSPECT WK-PARTE-DOMINIO TALLYING WK-QTDE-PONTO
+                      FOR ALL '.'
+              IF   WK-PARTE-LOCAL       NOT = SPACES
+               AND WK-PARTE-DOMINIO     NOT = SPACES
+               AND WK-QTDE-PONTO        NOT = ZERO
+               AND WK-PARTE-DOMINIO(1:1)    NOT = '.'
+                  SET FORMATO-VALIDO TO TRUE
+              END-IF
+          END-IF.
+
+          IF   FORMATO-VALIDO
+              PERFORM CONFERE-DOMINIO-PERMITIDO
+              IF   WK-DOMINIO-QTDE      > ZEROS
+                  SET EMAIL-VALIDO TO TRUE
+              END-IF
+          END-IF.
+
+       CONFERE-DOMINIO-PERMITIDO.
+      *    COMPARACAO CASE-INSENSITIVE: O DOMINIO DIGITADO VEM NO
+      *    FORMATO QUE O USUARIO DIGITOU, MAS OS DOMINIOS CADASTRADOS
+      *    EM DOMINIOOK SAO SEMPRE GRAVADOS EM MAIUSCULAS.
+           MOVE ZEROS TO WK-DOMINIO-QTDE.
+           EXEC SQL
+               SELECT COUNT(*) INTO :WK-DOMINIO-QTDE
+                 FROM EAD719.DOMINIOOK
+                WHERE DOMINIO = UPPER(:WK-PARTE-DOMINIO)
+           END-EXEC.
