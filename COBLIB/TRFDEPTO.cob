@@ -0,0 +1,131 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID.    TRFDEPTO.
+        AUTHOR.        THIAGO.
+      **************************************************
+      * TRANSFERENCIA EM LOTE DE FUNCIONARIOS ENTRE    *
+      * DEPARTAMENTOS (REORGANIZACAO / FUSAO DE AREAS) *
+      **************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+          DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-SYSIN         ASSIGN TO SYSIN
+                                     ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-SYSIN.
+       01  REG-SYSIN.
+           05  RS-DEPTOFUN-ANTIGO   PIC X(03).
+           05  RS-DEPTOFUN-NOVO     PIC X(03).
+      *
+       WORKING-STORAGE SECTION.
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+       77  WK-DEPTOFUN-ANTIGO        PIC X(03).
+       77  WK-DEPTOFUN-NOVO          PIC X(03).
+       77  WK-QTDE-TRANSFERIDA       PIC 9(05)       VALUE ZEROS.
+       77  WK-SQLCODE-EDIT           PIC -999        VALUE ZEROS.
+       77  WK-CODIGOS-DEPTO-VALIDOS  PIC X(80)       VALUE SPACES.
+       COPY CPYRETRY.
+       COPY CPYLASTU.
+
+       77  WK-EOF-SYSIN              PIC X           VALUE 'N'.
+           88  FIM-SYSIN                             VALUE 'S'.
+      *
+       PROCEDURE DIVISION.
+       000-PRINCIPAL SECTION.
+       001-PRINCIPAL.
+          PERFORM 101-INICIAR.
+          PERFORM 201-PROCESSAR UNTIL FIM-SYSIN.
+          PERFORM 901-FINALIZAR.
+          STOP RUN.
+       *******************************************************
+       100-INICIAR SECTION.
+       101-INICIAR.
+          OPEN INPUT ARQ-SYSIN.
+          PERFORM 110-LER-TRANSACAO.
+       *******************************************************
+       110-LER-TRANSACAO.
+      *    CADA REGISTRO DE SYSIN TRAZ UM PAR DE DEPARTAMENTOS
+      *    (ORIGEM/DESTINO) A SER PROCESSADO EM UM UNICO PASSO.
+          READ ARQ-SYSIN
+             AT END
+                SET FIM-SYSIN TO TRUE
+          END-READ.
+       *******************************************************
+       200-PROCESSAR SECTION.
+       201-PROCESSAR.
+          MOVE RS-DEPTOFUN-ANTIGO TO WK-DEPTOFUN-ANTIGO.
+          MOVE RS-DEPTOFUN-NOVO   TO WK-DEPTOFUN-NOVO.
+          PERFORM 210-TRANSFERE-DEPARTAMENTO.
+          PERFORM 110-LER-TRANSACAO.
+       *******************************************************
+       210-TRANSFERE-DEPARTAMENTO.
+      *    UM UNICO UPDATE ATUALIZA TODOS OS FUNCIONARIOS DO
+      *    DEPARTAMENTO DE ORIGEM, COM UM UNICO PONTO DE COMMIT.
+      *    UM DEADLOCK OU TIMEOUT (-911/-913) E TRATADO COMO
+      *    TRANSITORIO: REPETE O MESMO UPDATE ANTES DE DESISTIR, EM
+      *    VEZ DE DERRUBAR O LOTE INTEIRO POR UM PAR DE DEPARTAMENTOS
+      *    PRESO NUMA JANELA DE LOCK.
+          EXEC SQL
+             VALUES (CURRENT SQLID) INTO :WK-LASTUPD-USER
+          END-EXEC.
+
+          MOVE ZERO TO WK-SQL-TENTATIVA.
+          PERFORM UNTIL WK-SQL-TENTATIVA NOT < WK-SQL-MAX-TENTATIVAS
+             EXEC SQL
+                UPDATE EAD719.FUNCIONARIOS
+                   SET DEPTOFUN = :WK-DEPTOFUN-NOVO,
+                       LASTUPD-DATE = CURRENT DATE,
+                       LASTUPD-USER = :WK-LASTUPD-USER
+                 WHERE DEPTOFUN = :WK-DEPTOFUN-ANTIGO
+             END-EXEC
+
+             IF   SQLCODE = -911 OR SQLCODE = -913
+                ADD 1 TO WK-SQL-TENTATIVA
+                DISPLAY 'AVISO: DEADLOCK/TIMEOUT (' SQLCODE
+                      ') - TENTATIVA ' WK-SQL-TENTATIVA
+             ELSE
+                MOVE WK-SQL-MAX-TENTATIVAS TO WK-SQL-TENTATIVA
+             END-IF
+          END-PERFORM.
+
+          EVALUATE SQLCODE
+             WHEN 0
+                MOVE SQLERRD(3) TO WK-QTDE-TRANSFERIDA
+                EXEC SQL COMMIT END-EXEC
+                DISPLAY WK-QTDE-TRANSFERIDA
+                      ' FUNCIONARIO(S) TRANSFERIDO(S) DO DEPTO '
+                      WK-DEPTOFUN-ANTIGO ' PARA ' WK-DEPTOFUN-NOVO
+             WHEN 100
+                DISPLAY 'NENHUM FUNCIONARIO NO DEPARTAMENTO '
+                      WK-DEPTOFUN-ANTIGO
+             WHEN -530
+                CALL "LISTADEPT" USING WK-CODIGOS-DEPTO-VALIDOS
+                DISPLAY 'DEPARTAMENTO ' WK-DEPTOFUN-NOVO
+                      ' NAO EXISTE! DEPARTAMENTOS CADASTRADOS: '
+                      WK-CODIGOS-DEPTO-VALIDOS
+                EXEC SQL ROLLBACK END-EXEC
+             WHEN -911
+             WHEN -913
+                DISPLAY 'TRANSFERENCIA DO DEPTO ' WK-DEPTOFUN-ANTIGO
+                      ' PARA ' WK-DEPTOFUN-NOVO ' NAO APLICADA - '
+                      'DEADLOCK/TIMEOUT PERSISTIU, PAR PULADO'
+                EXEC SQL ROLLBACK END-EXEC
+             WHEN OTHER
+                MOVE SQLCODE TO WK-SQLCODE-EDIT
+                DISPLAY 'ERRO ' WK-SQLCODE-EDIT
+                      ' NA TRANSFERENCIA DE DEPARTAMENTO'
+                MOVE 12 TO RETURN-CODE
+                EXEC SQL ROLLBACK END-EXEC
+                STOP RUN
+          END-EVALUATE.
+       *******************************************************
+       900-FINALIZAR SECTION.
+       901-FINALIZAR.
+          CLOSE ARQ-SYSIN.
+          EXIT.
