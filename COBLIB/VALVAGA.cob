@@ -0,0 +1,60 @@
+       IDENTIFICATION                        DIVISION.
+       PROGRAM-ID.                           VALVAGA.
+      *****************************************************
+      * CONFERE SE O DEPARTAMENTO AINDA TEM VAGA DISPONIVEL*
+      * ANTES DE RECEBER MAIS UM FUNCIONARIO (INCLUSAO OU  *
+      * TRANSFERENCIA DE DEPARTAMENTO). LIMITEFUN/LIMITE   *
+      * IGUAL A ZERO SIGNIFICA DEPARTAMENTO SEM LIMITE DE  *
+      * VAGAS CADASTRADO (COMPATIVEL COM DEPARTAMENTOS JA  *
+      * INCLUIDOS ANTES DESTE CONTROLE EXISTIR).           *
+      *****************************************************
+       ENVIRONMENT                           DIVISION.
+       CONFIGURATION                         SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       DATA                                  DIVISION.
+       WORKING-STORAGE                       SECTION.
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+      *
+       COPY CPYDEPTO.
+       77  WK-DEPTO-OCUPACAO               PIC 9(04)  VALUE ZEROS.
+      *
+       LINKAGE                               SECTION.
+       01  LK-DEPTOFUN-ACCEPT               PIC X(03).
+           COPY CPYVALLK REPLACING ==LK-CAMPO-VALIDO== BY
+                                       ==LK-VAGA-DISPONIVEL==
+                                   ==CAMPO-VALIDO== BY
+                                       ==VAGA-DISPONIVEL==.
+      *
+       PROCEDURE                             DIVISION USING
+                                                 LK-DEPTOFUN-ACCEPT,
+                                                 LK-VAGA-DISPONIVEL.
+
+       PERFORM CONFERE-VAGA.
+       GOBACK.
+
+       CONFERE-VAGA.
+           MOVE 'N' TO LK-VAGA-DISPONIVEL.
+           EXEC SQL
+               SELECT LIMITEFUN INTO :DB2-DEPTO-LIMITE
+                 FROM EAD719.DEPARTAMENTOS
+                WHERE DEPTOFUN = :LK-DEPTOFUN-ACCEPT
+           END-EXEC.
+           IF   SQLCODE                     = 0
+               IF   DB2-DEPTO-LIMITE         = ZEROS
+                   SET VAGA-DISPONIVEL TO TRUE
+               ELSE
+                   EXEC SQL
+                       SELECT COUNT(*) INTO :WK-DEPTO-OCUPACAO
+                         FROM EAD719.FUNCIONARIOS
+                        WHERE DEPTOFUN = :LK-DEPTOFUN-ACCEPT
+                          AND STATUSFUN = 'A'
+                   END-EXEC
+                   IF   WK-DEPTO-OCUPACAO    < DB2-DEPTO-LIMITE
+                       SET VAGA-DISPONIVEL TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
