@@ -0,0 +1,135 @@
+       IDENTIFICATION                DIVISION.
+       PROGRAM-ID.                   LISTFUN.
+      ***************************************************
+      * PROGRAMA DE CONSULTA DE FUNCIONARIO(S)          *
+      * POR CODIGO OU POR DEPARTAMENTO                  *
+      ***************************************************
+       ENVIRONMENT                   DIVISION.
+       CONFIGURATION                 SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       DATA                          DIVISION.
+      *
+       WORKING-STORAGE               SECTION.
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+           EXEC SQL
+               INCLUDE BOOKFUNC
+           END-EXEC.
+
+      * Vari√°veis de controle SQL
+       COPY SQLVARS.
+       COPY CPYRETRY.
+       COPY CPYSQLMSG.
+      *
+       EXEC SQL
+           DECLARE CUR-LISTFUN CURSOR FOR
+               SELECT CODFUN, NOMEFUN, SALARIOFUN, DEPTOFUN,
+                      ADMISSFUN, NASCFUN, EMAILFUN
+                 FROM EAD719.FUNCIONARIOS
+                WHERE DEPTOFUN = :DB2-DEPTOFUN
+       END-EXEC.
+      *
+       77  WK-SALARIO-EDIT           PIC ZZZ.ZZ9,99  VALUE ZEROS.
+       77  WK-QTDE-LISTADA           PIC 9(05)       VALUE ZEROS.
+       77  DB2-NASCFUN               PIC X(11)       VALUE SPACES.
+       77  WK-IDADE-ATUAL            PIC 99          VALUE ZEROS.
+      *
+       LINKAGE                       SECTION.
+       01  LK-CODFUN-ACCEPT          PIC X(04).
+       01  LK-DEPTOFUN-ACCEPT        PIC X(03).
+       COPY CPYSTAT.
+      *
+       PROCEDURE                     DIVISION USING LK-CODFUN-ACCEPT,
+                                                     LK-DEPTOFUN-ACCEPT,
+                                                     LK-STATUS-RETORNO.
+      * Tratamento de SQLCODE
+           COPY SQLTREAT.
+      *
+           PERFORM LISTA-FUNCIONARIO.
+           GOBACK.
+      *
+       LISTA-FUNCIONARIO.
+           SET TRANSACAO-FALHOU      TO TRUE.
+           IF   LK-CODFUN-ACCEPT     NOT = SPACES
+               PERFORM 210-LISTA-POR-CODIGO
+           ELSE
+               IF   LK-DEPTOFUN-ACCEPT NOT = SPACES
+                   PERFORM 220-LISTA-POR-DEPARTAMENTO
+               ELSE
+                   DISPLAY 'INFORME O CODFUN OU O DEPTOFUN PARA A '
+                           'CONSULTA'
+               END-IF
+           END-IF.
+      *
+       210-LISTA-POR-CODIGO.
+           MOVE LK-CODFUN-ACCEPT TO DB2-CODFUN.
+           EXEC SQL
+               SELECT CODFUN, NOMEFUN, SALARIOFUN, DEPTOFUN,
+                      ADMISSFUN, NASCFUN, EMAILFUN
+                 INTO :DB2-CODFUN, :DB2-NOMEFUN, :DB2-SALARIOFUN,
+                      :DB2-DEPTOFUN, :DB2-ADMISSFUN, :DB2-NASCFUN,
+                      :DB2-EMAILFUN
+                 FROM EAD719.FUNCIONARIOS
+                WHERE CODFUN = :DB2-CODFUN
+           END-EXEC.
+
+           PERFORM TRATA-SQLCODE.
+
+           EVALUATE WK-SQL-STATUS
+               WHEN 'SUCESSO'
+                   SET TRANSACAO-OK TO TRUE
+                   PERFORM 230-EXIBE-FUNCIONARIO
+               WHEN 'NAO-ENCONTRADO'
+                   DISPLAY 'FUNCIONARIO ' LK-CODFUN-ACCEPT
+                           ' NAO EXISTE!'
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+      *
+       220-LISTA-POR-DEPARTAMENTO.
+           MOVE LK-DEPTOFUN-ACCEPT TO DB2-DEPTOFUN.
+           MOVE ZEROS TO WK-QTDE-LISTADA.
+
+           EXEC SQL
+               OPEN CUR-LISTFUN
+           END-EXEC.
+
+           PERFORM UNTIL SQLCODE NOT = 0
+               EXEC SQL
+                   FETCH CUR-LISTFUN
+                     INTO :DB2-CODFUN, :DB2-NOMEFUN, :DB2-SALARIOFUN,
+                          :DB2-DEPTOFUN, :DB2-ADMISSFUN, :DB2-NASCFUN,
+                          :DB2-EMAILFUN
+               END-EXEC
+               IF   SQLCODE = 0
+                   ADD 1 TO WK-QTDE-LISTADA
+                   PERFORM 230-EXIBE-FUNCIONARIO
+               END-IF
+           END-PERFORM.
+
+           EXEC SQL
+               CLOSE CUR-LISTFUN
+           END-EXEC.
+
+           IF   WK-QTDE-LISTADA = ZEROS
+               DISPLAY 'NENHUM FUNCIONARIO ENCONTRADO NO '
+                       'DEPARTAMENTO ' LK-DEPTOFUN-ACCEPT
+           ELSE
+               SET TRANSACAO-OK TO TRUE
+           END-IF.
+      *
+       230-EXIBE-FUNCIONARIO.
+           MOVE DB2-SALARIOFUN TO WK-SALARIO-EDIT.
+      *    IDADE NAO VEM MAIS GRAVADA - E CALCULADA NA HORA A PARTIR
+      *    DA DATA DE NASCIMENTO (NASCFUN).
+           CALL "CALCIDAD" USING DB2-NASCFUN, WK-IDADE-ATUAL.
+           DISPLAY 'CODFUN: '     DB2-CODFUN
+                   ' NOME: '      DB2-NOMEFUN-TEXT
+                   ' SALARIO: '   WK-SALARIO-EDIT
+                   ' DEPTO: '     DB2-DEPTOFUN
+                   ' ADMISSAO: '  DB2-ADMISSFUN
+                   ' IDADE: '     WK-IDADE-ATUAL
+                   ' EMAIL: '     DB2-EMAILFUN-TEXT.
