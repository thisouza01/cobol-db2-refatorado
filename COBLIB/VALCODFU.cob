@@ -0,0 +1,45 @@
+       IDENTIFICATION                        DIVISION.
+       PROGRAM-ID.                           VALCODFU.
+      *****************************************************
+      * CONFERE O FORMATO DO CODFUN INFORMADO NO SYSIN:   *
+      * OS 4 CARACTERES PRECISAM SER NUMERICOS E O ULTIMO *
+      * DIGITO E UM DIGITO VERIFICADOR CALCULADO SOBRE OS *
+      * 3 PRIMEIROS (PESOS 3,2,1, MODULO 10) - O MESMO    *
+      * ESQUEMA USADO POR GERA-CODFUN-SEQUENCIAL (INCLUIR)*
+      * AO MONTAR UM CODFUN GERADO PELA SEQUENCE DO DB2.  *
+      *****************************************************
+       ENVIRONMENT                           DIVISION.
+      *
+       DATA                                  DIVISION.
+       WORKING-STORAGE                       SECTION.
+       01  WK-CODFUN-DIGITOS.
+           05  WK-CODFUN-BASE.
+               10  WK-DIG-1               PIC 9.
+               10  WK-DIG-2               PIC 9.
+               10  WK-DIG-3               PIC 9.
+           05  WK-DIG-VERIF               PIC 9.
+       77  WK-DIG-CALCULADO               PIC 9       VALUE ZERO.
+      *
+       LINKAGE                               SECTION.
+       01  LK-CODFUN-ACCEPT                PIC X(4).
+           COPY CPYVALLK REPLACING ==LK-CAMPO-VALIDO== BY
+                                       ==LK-CODFUN-VALIDO==
+                                   ==CAMPO-VALIDO== BY
+                                       ==CODFUN-VALIDO==.
+      *
+       PROCEDURE                             DIVISION USING
+                                                 LK-CODFUN-ACCEPT,
+                                                 LK-CODFUN-VALIDO.
+
+       PERFORM CONFERE-CODFUN.
+       GOBACK.
+
+       CONFERE-CODFUN.
+           MOVE 'N'                  TO LK-CODFUN-VALIDO.
+           MOVE LK-CODFUN-ACCEPT     TO WK-CODFUN-DIGITOS.
+           IF   LK-CODFUN-ACCEPT         IS NUMERIC
+               CALL "CALCDIG" USING WK-CODFUN-BASE, WK-DIG-CALCULADO
+               IF   WK-DIG-VERIF          = WK-DIG-CALCULADO
+                   SET CODFUN-VALIDO TO TRUE
+               END-IF
+           END-IF.
