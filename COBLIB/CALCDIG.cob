@@ -0,0 +1,30 @@
+       IDENTIFICATION                        DIVISION.
+       PROGRAM-ID.                           CALCDIG.
+      *****************************************************
+      * CALCULA O DIGITO VERIFICADOR DOS 3 PRIMEIROS      *
+      * DIGITOS DE UM CODFUN (PESOS 3,2,1, MODULO 10).    *
+      * USADO TANTO PARA CONFERIR UM CODFUN INFORMADO NO  *
+      * SYSIN (VALCODFU) QUANTO PARA MONTAR UM CODFUN     *
+      * GERADO PELA SEQUENCE DO DB2 (INCLUIR).            *
+      *****************************************************
+       ENVIRONMENT                           DIVISION.
+      *
+       DATA                                  DIVISION.
+       WORKING-STORAGE                       SECTION.
+      *
+       LINKAGE                               SECTION.
+       01  LK-CODFUN-BASE.
+           05  LK-DIG-1                    PIC 9.
+           05  LK-DIG-2                    PIC 9.
+           05  LK-DIG-3                    PIC 9.
+       01  LK-DIGITO-VERIF                 PIC 9.
+      *
+       PROCEDURE                             DIVISION USING
+                                                 LK-CODFUN-BASE,
+                                                 LK-DIGITO-VERIF.
+
+       COMPUTE LK-DIGITO-VERIF =
+               FUNCTION MOD((LK-DIG-1 * 3) +
+                            (LK-DIG-2 * 2) +
+                            (LK-DIG-3 * 1), 10).
+       GOBACK.
