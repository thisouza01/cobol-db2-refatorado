@@ -0,0 +1,102 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID.    EXTRORG.
+        AUTHOR.        THIAGO.
+      **************************************************
+      * EXTRACAO MENSAL DOS FUNCIONARIOS ATIVOS, EM     *
+      * LAYOUT POSICIONAL FIXO, PARA ALIMENTAR O        *
+      * ORGANOGRAMA/DIRETORIO CORPORATIVO. UMA LINHA    *
+      * POR FUNCIONARIO, AGRUPADA POR DEPARTAMENTO.     *
+      **************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+          DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-EXTRORG       ASSIGN TO EXTRORG
+                                     ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-EXTRORG.
+       01  REG-EXTRORG.
+           05  RO-CODFUN            PIC X(04).
+           05  FILLER               PIC X(02)       VALUE SPACES.
+           05  RO-NOMEFUN           PIC X(30).
+           05  FILLER               PIC X(02)       VALUE SPACES.
+           05  RO-DEPTOFUN          PIC X(03).
+           05  FILLER               PIC X(02)       VALUE SPACES.
+           05  RO-DESCDEPTO         PIC X(30).
+           05  FILLER               PIC X(02)       VALUE SPACES.
+           05  RO-EMAILFUN          PIC X(30).
+      *
+       WORKING-STORAGE SECTION.
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+      * Vari√°veis de controle SQL
+       COPY SQLVARS.
+       COPY CPYDEPTO.
+      *
+       EXEC SQL
+           DECLARE CUR-EXTRORG CURSOR FOR
+               SELECT F.CODFUN, F.NOMEFUN, F.DEPTOFUN, D.DESCDEPTO,
+                      F.EMAILFUN
+                 FROM EAD719.FUNCIONARIOS F
+                 JOIN EAD719.DEPARTAMENTOS D
+                   ON D.DEPTOFUN = F.DEPTOFUN
+                WHERE F.STATUSFUN = 'A'
+                ORDER BY F.DEPTOFUN, F.NOMEFUN
+       END-EXEC.
+      *
+       77  WK-QTDE-EXTRAIDA          PIC 9(05)       VALUE ZEROS.
+      *
+       PROCEDURE DIVISION.
+       000-PRINCIPAL SECTION.
+       001-PRINCIPAL.
+          PERFORM 100-INICIAR.
+          PERFORM 200-PROCESSAR.
+          PERFORM 900-FINALIZAR.
+          STOP RUN.
+       *******************************************************
+       100-INICIAR SECTION.
+       101-INICIAR.
+          OPEN OUTPUT ARQ-EXTRORG.
+          EXEC SQL
+             OPEN CUR-EXTRORG
+          END-EXEC.
+       *******************************************************
+       200-PROCESSAR SECTION.
+       201-PROCESSAR.
+      *    UM REGISTRO DE SAIDA POR FUNCIONARIO ATIVO, AGRUPADO POR
+      *    DEPARTAMENTO, NA ORDEM QUE O DIRETORIO ESPERA RECEBER.
+          PERFORM UNTIL SQLCODE NOT = 0
+             EXEC SQL
+                FETCH CUR-EXTRORG
+                  INTO :DB2-CODFUN, :DB2-NOMEFUN, :DB2-DEPTOFUN,
+                       :DB2-DEPTO-DESC, :DB2-EMAILFUN
+             END-EXEC
+             IF   SQLCODE = 0
+                PERFORM 210-GRAVA-REGISTRO
+             END-IF
+          END-PERFORM.
+       *******************************************************
+       210-GRAVA-REGISTRO.
+          MOVE SPACES            TO REG-EXTRORG.
+          MOVE DB2-CODFUN        TO RO-CODFUN.
+          MOVE DB2-NOMEFUN-TEXT  TO RO-NOMEFUN.
+          MOVE DB2-DEPTOFUN      TO RO-DEPTOFUN.
+          MOVE DB2-DEPTO-DESC    TO RO-DESCDEPTO.
+          MOVE DB2-EMAILFUN-TEXT TO RO-EMAILFUN.
+          WRITE REG-EXTRORG.
+          ADD 1 TO WK-QTDE-EXTRAIDA.
+       *******************************************************
+       900-FINALIZAR SECTION.
+       901-FINALIZAR.
+          EXEC SQL
+             CLOSE CUR-EXTRORG
+          END-EXEC.
+          CLOSE ARQ-EXTRORG.
+          DISPLAY WK-QTDE-EXTRAIDA ' FUNCIONARIO(S) EXTRAIDO(S) PARA '
+                  'O ORGANOGRAMA/DIRETORIO'.
+          EXIT.
