@@ -11,6 +11,28 @@
        DATA                          DIVISION.
       *
        WORKING-STORAGE               SECTION.
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+           EXEC SQL
+               INCLUDE BOOKFUNC
+           END-EXEC.
+
+      * Vari√°veis de controle SQL
+       COPY SQLVARS.
+       COPY CPYRETRY.
+       COPY CPYSQLMSG.
+      *
+      *   SENTINELA QUE UM OPERADOR PODE ENVIAR NUM CAMPO TEXTO PARA
+      *   PEDIR EXPLICITAMENTE QUE ELE SEJA APAGADO - SPACES SOZINHO
+      *   SIGNIFICA "NAO MEXA NESTE CAMPO".
+       77  WK-SENTINELA-LIMPAR       PIC X(08)  VALUE '*LIMPAR*'.
+      *   ACUMULA O RESULTADO DOS SEIS CALLS DE ALTERACAO DE CAMPO -
+      *   LK-STATUS-RETORNO E SOBRESCRITO A CADA CALL, ENTAO PRECISA
+      *   DE UM SINALIZADOR PROPRIO PARA SABER SE ALGUM DELES FALHOU.
+       77  WK-ALTERACAO-OK           PIC X      VALUE 'S'.
+           88  ALTERACAO-OK                     VALUE 'S'.
+           88  ALTERACAO-FALHOU                 VALUE 'N'.
       *
        LINKAGE                       SECTION.
        01  LK-ACCEPT.
@@ -21,38 +43,124 @@
               05 LK-DEPTOFUN-ACCEPT     PIC X(3).
               05 LK-ADMISSFUN-ACCEPT    PIC X(11).
               05 LK-IDADEFUN-ACCEPT     PIC 99.
-       77  LK-EMAILFUN-ACCEPT           PIC X(30).       
+       77  LK-EMAILFUN-ACCEPT           PIC X(30).
+       COPY CPYSTAT.
+       COPY CPYMODO.
       *
        PROCEDURE                     DIVISION USING LK-ACCEPT,
-                                                    LK-EMAILFUN-ACCEPT.
+                                                    LK-EMAILFUN-ACCEPT,
+                                                    LK-STATUS-RETORNO,
+                                                    LK-MODO-EXECUCAO.
+      * Tratamento de SQLCODE
+           COPY SQLTREAT.
       *
        PERFORM ALTERA-INFORMACAO.
        GOBACK.
       *
        ALTERA-INFORMACAO.
+           SET TRANSACAO-FALHOU      TO TRUE.
            MOVE LK-CODFUN-ACCEPT     TO DB2-CODFUN.
 
-           IF   LK-NOMEFUN-ACCEPT    NOT = SPACES
-               CALL "ALTNOME" USING DB2-CODFUN,
-                                    LK-NOMEFUN-ACCEPT
-           END-IF.
-           IF   LK-SALARIOFUN-ACCEPT IS NUMERIC
-               CALL "ALTSALAR" USING DB2-CODFUN,
-                                     LK-SALARIOFUN-ACCEPT          
-           END-IF.
-           IF   LK-DEPTOFUN-ACCEPT   NOT = SPACES
-               CALL "ALTDEPTO" USING DB2-CODFUN,
-                                     LK-DEPTOFUN-ACCEPT         
-           END-IF.
-           IF   LK-ADMISSFUN-ACCEPT  NOT = SPACES
-               CALL "ALTADMIS" USING DB2-CODFUN,
-                                     LK-ADMISSFUN-ACCEPT  
-           END-IF.
-           IF   LK-IDADEFUN-ACCEPT   IS NUMERIC
-               CALL "ALTIDADE" USING DB2-CODFUN,
-                                     LK-IDADEFUN-ACCEPT  
+           PERFORM VERIFICA-FUNCIONARIO.
+
+           IF   WK-SQL-STATUS        NOT = 'SUCESSO'
+               DISPLAY 'FUNCIONARIO ' LK-CODFUN-ACCEPT
+                       ' NAO EXISTE!'
+           ELSE
+               IF  MODO-VALIDACAO
+      *    MODO VALIDACAO: CONFIRMA SO A EXISTENCIA DO FUNCIONARIO,
+      *    SEM CHAMAR OS SUBPROGRAMAS DE ALTERACAO - A VALIDACAO
+      *    CAMPO A CAMPO FICA DENTRO DE CADA ALTXXXX.
+                   SET TRANSACAO-OK TO TRUE
+                   DISPLAY 'FUNCIONARIO ' DB2-CODFUN
+                           ' VALIDADO COM SUCESSO - MODO VALIDACAO, '
+                           'NADA GRAVADO'
+               ELSE
+               SET ALTERACAO-OK TO TRUE
+               IF   LK-NOMEFUN-ACCEPT(1:8) = WK-SENTINELA-LIMPAR
+                   CALL "ALTNOME" USING DB2-CODFUN,
+                                        SPACES,
+                                        LK-STATUS-RETORNO
+                   IF   NOT TRANSACAO-OK
+                       SET ALTERACAO-FALHOU TO TRUE
+                   END-IF
+               ELSE
+                   IF   LK-NOMEFUN-ACCEPT    NOT = SPACES
+                       CALL "ALTNOME" USING DB2-CODFUN,
+                                            LK-NOMEFUN-ACCEPT,
+                                            LK-STATUS-RETORNO
+                       IF   NOT TRANSACAO-OK
+                           SET ALTERACAO-FALHOU TO TRUE
+                       END-IF
+                   END-IF
+               END-IF
+               IF   LK-SALARIOFUN-ACCEPT IS NUMERIC
+                   CALL "ALTSALAR" USING DB2-CODFUN,
+                                         LK-SALARIOFUN-ACCEPT,
+                                         LK-STATUS-RETORNO
+                   IF   NOT TRANSACAO-OK
+                       SET ALTERACAO-FALHOU TO TRUE
+                   END-IF
+               END-IF
+               IF   LK-DEPTOFUN-ACCEPT   NOT = SPACES
+                   CALL "ALTDEPTO" USING DB2-CODFUN,
+                                         LK-DEPTOFUN-ACCEPT,
+                                         LK-STATUS-RETORNO
+                   IF   NOT TRANSACAO-OK
+                       SET ALTERACAO-FALHOU TO TRUE
+                   END-IF
+               END-IF
+               IF   LK-ADMISSFUN-ACCEPT  NOT = SPACES
+                   CALL "ALTADMIS" USING DB2-CODFUN,
+                                         LK-ADMISSFUN-ACCEPT,
+                                         LK-STATUS-RETORNO
+                   IF   NOT TRANSACAO-OK
+                       SET ALTERACAO-FALHOU TO TRUE
+                   END-IF
+               END-IF
+               IF   LK-IDADEFUN-ACCEPT   IS NUMERIC
+                   CALL "ALTIDADE" USING DB2-CODFUN,
+                                         LK-IDADEFUN-ACCEPT,
+                                         LK-STATUS-RETORNO
+                   IF   NOT TRANSACAO-OK
+                       SET ALTERACAO-FALHOU TO TRUE
+                   END-IF
+               END-IF
+               IF   LK-EMAILFUN-ACCEPT(1:8) = WK-SENTINELA-LIMPAR
+                   CALL "ALTEMAIL" USING DB2-CODFUN,
+                                         SPACES,
+                                         LK-STATUS-RETORNO
+                   IF   NOT TRANSACAO-OK
+                       SET ALTERACAO-FALHOU TO TRUE
+                   END-IF
+               ELSE
+                   IF   LK-EMAILFUN-ACCEPT   NOT = SPACES
+                       CALL "ALTEMAIL" USING DB2-CODFUN,
+                                             LK-EMAILFUN-ACCEPT,
+                                             LK-STATUS-RETORNO
+                       IF   NOT TRANSACAO-OK
+                           SET ALTERACAO-FALHOU TO TRUE
+                       END-IF
+                   END-IF
+               END-IF
+               IF   ALTERACAO-OK
+                   SET TRANSACAO-OK TO TRUE
+               ELSE
+                   SET TRANSACAO-FALHOU TO TRUE
+               END-IF
+               END-IF
            END-IF.
-           IF   LK-EMAILFUN-ACCEPT   NOT = SPACES
-               CALL "ALTEMAIL" USING DB2-CODFUN,
-                                     LK-EMAILFUN-ACCEPT
-           END-IF.
\ No newline at end of file
+      *
+       VERIFICA-FUNCIONARIO.
+           MOVE ZERO TO WK-SQL-TENTATIVA.
+           MOVE 'RETRY-TRANSITORIO' TO WK-SQL-STATUS.
+           PERFORM UNTIL WK-SQL-STATUS NOT = 'RETRY-TRANSITORIO'
+               EXEC SQL
+                   SELECT CODFUN
+                     INTO :DB2-CODFUN
+                     FROM EAD719.FUNCIONARIOS
+                    WHERE CODFUN = :DB2-CODFUN
+               END-EXEC
+
+               PERFORM TRATA-SQLCODE
+           END-PERFORM.
\ No newline at end of file
