@@ -0,0 +1,54 @@
+       IDENTIFICATION                        DIVISION.
+       PROGRAM-ID.                           VALNOME.
+      *****************************************************
+      * VALIDA O CONTEUDO DE NOMEFUN: SO ACEITA LETRAS,   *
+      * ESPACOS, APOSTROFO E HIFEN (SOBRENOMES COMPOSTOS),*
+      * INCLUINDO AS LETRAS ACENTUADAS USADAS EM NOMES EM *
+      * PORTUGUES (Á, Ã, Ç, ETC). QUALQUER OUTRO BYTE E   *
+      * REJEITADO - NA PRATICA, A DEFESA CONTRA UM NOME   *
+      * QUE CHEGOU COM A CCSID/CODEPAGE TROCADA E VIROU    *
+      * LIXO BINARIO EM VEZ DE TEXTO ACENTUADO.            *
+      *****************************************************
+       ENVIRONMENT                           DIVISION.
+      *
+       DATA                                  DIVISION.
+       WORKING-STORAGE                       SECTION.
+       77  WK-POSICAO                      PIC 99      VALUE ZEROS.
+       77  WK-CARACTER                     PIC X       VALUE SPACE.
+           88  CARACTER-ACENTUADO-VALIDO   VALUE
+               X'C0' X'C1' X'C2' X'C3' X'C7' X'C9' X'CA' X'CD'
+               X'D3' X'D4' X'D5' X'DA' X'DC'
+               X'E0' X'E1' X'E2' X'E3' X'E7' X'E9' X'EA' X'ED'
+               X'F3' X'F4' X'F5' X'FA' X'FC'.
+           88  CARACTER-PONTUACAO-NOME     VALUE "'" '-'.
+      *
+       LINKAGE                               SECTION.
+       01  LK-NOMEFUN-TEXT                  PIC X(30).
+           COPY CPYVALLK REPLACING ==LK-CAMPO-VALIDO== BY
+                                       ==LK-NOME-VALIDO==
+                                   ==CAMPO-VALIDO== BY
+                                       ==NOME-VALIDO==.
+      *
+       PROCEDURE                             DIVISION USING
+                                                 LK-NOMEFUN-TEXT,
+                                                 LK-NOME-VALIDO.
+
+       PERFORM VALIDA-NOME.
+       GOBACK.
+
+       VALIDA-NOME.
+           MOVE 'S' TO LK-NOME-VALIDO.
+           IF   LK-NOMEFUN-TEXT          = SPACES
+               MOVE 'N' TO LK-NOME-VALIDO
+           ELSE
+               PERFORM VARYING WK-POSICAO FROM 1 BY 1
+                       UNTIL WK-POSICAO > 30
+                   MOVE LK-NOMEFUN-TEXT(WK-POSICAO:1) TO WK-CARACTER
+                   IF   NOT (WK-CARACTER        IS ALPHABETIC
+                         OR  WK-CARACTER           = SPACE
+                         OR  CARACTER-ACENTUADO-VALIDO
+                         OR  CARACTER-PONTUACAO-NOME)
+                       MOVE 'N' TO LK-NOME-VALIDO
+                   END-IF
+               END-PERFORM
+           END-IF.
