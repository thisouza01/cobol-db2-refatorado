@@ -0,0 +1,64 @@
+       IDENTIFICATION                        DIVISION.
+       PROGRAM-ID.                           DECODSQL.
+      *****************************************************
+      * TRADUZ OS SQLCODES NEGATIVOS MAIS COMUNS EM UMA    *
+      * MENSAGEM CURTA, DE NEGOCIO, PARA EXIBIR AO OPERADOR*
+      * NO LUGAR DO NUMERO CRU DO SQLCODE. SUBROTINA       *
+      * COMPARTILHADA PELO TRATA-SQLCODE (SQLTREAT) E PELOS*
+      * PROGRAMAS QUE FAZEM SEU PROPRIO EVALUATE SQLCODE   *
+      * (ALTNOME, ALTIDADE, REVERTFUN). O ALTDEPTO JA USA O*
+      * SQLTREAT, ENTAO SO CHEGA AQUI POR ESSE CAMINHO.    *
+      *****************************************************
+       ENVIRONMENT                           DIVISION.
+      *
+       DATA                                  DIVISION.
+       WORKING-STORAGE                       SECTION.
+      *
+       LINKAGE                               SECTION.
+       01  LK-SQLCODE-ACCEPT                 PIC -999.
+       01  LK-SQLCODE-MSG                    PIC X(40).
+      *
+       PROCEDURE                             DIVISION USING
+                                                 LK-SQLCODE-ACCEPT,
+                                                 LK-SQLCODE-MSG.
+
+       PERFORM DECODIFICA-SQLCODE.
+       GOBACK.
+
+       DECODIFICA-SQLCODE.
+           EVALUATE LK-SQLCODE-ACCEPT
+               WHEN -204
+                   MOVE 'OBJETO/TABELA NAO ENCONTRADO NO BANCO'
+                       TO LK-SQLCODE-MSG
+               WHEN -305
+                   MOVE 'VALOR NULO RECEBIDO EM CAMPO SEM INDICADOR'
+                       TO LK-SQLCODE-MSG
+               WHEN -407
+                   MOVE 'CAMPO OBRIGATORIO NAO PODE FICAR EM BRANCO'
+                       TO LK-SQLCODE-MSG
+               WHEN -408
+                   MOVE 'TIPO DE DADO INCOMPATIVEL COM A COLUNA'
+                       TO LK-SQLCODE-MSG
+               WHEN -530
+                   MOVE 'REFERENCIA A DEPARTAMENTO INEXISTENTE'
+                       TO LK-SQLCODE-MSG
+               WHEN -803
+                   MOVE 'REGISTRO JA CADASTRADO (CHAVE DUPLICADA)'
+                       TO LK-SQLCODE-MSG
+               WHEN -811
+                   MOVE 'CONSULTA RETORNOU MAIS DE UM REGISTRO'
+                       TO LK-SQLCODE-MSG
+               WHEN -904
+                   MOVE 'RECURSO DO BANCO DE DADOS INDISPONIVEL'
+                       TO LK-SQLCODE-MSG
+               WHEN -911
+               WHEN -913
+                   MOVE 'BLOQUEIO/TIMEOUT NO BANCO DE DADOS'
+                       TO LK-SQLCODE-MSG
+               WHEN -922
+                   MOVE 'SEM AUTORIZACAO PARA ACESSAR O BANCO'
+                       TO LK-SQLCODE-MSG
+               WHEN OTHER
+                   MOVE 'ERRO DE BANCO DE DADOS NAO CATALOGADO'
+                       TO LK-SQLCODE-MSG
+           END-EVALUATE.
