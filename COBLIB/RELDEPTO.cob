@@ -0,0 +1,96 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID.    RELDEPTO.
+        AUTHOR.        THIAGO.
+      **************************************************
+      * RELATORIO DE QUANTIDADE DE FUNCIONARIOS ATIVOS *
+      * POR DEPARTAMENTO                               *
+      **************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+          DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-RELDEPTO      ASSIGN TO RELDEPTO
+                                     ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-RELDEPTO.
+       01  REG-RELDEPTO.
+           05  RR-DEPTOFUN          PIC X(03).
+           05  FILLER               PIC X(03)       VALUE SPACES.
+           05  RR-DESCDEPTO         PIC X(30).
+           05  FILLER               PIC X(03)       VALUE SPACES.
+           05  RR-QTDE-FUNCIONARIOS PIC ZZZ.ZZ9.
+      *
+       WORKING-STORAGE SECTION.
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+      * Vari√°veis de controle SQL
+       COPY SQLVARS.
+       COPY CPYDEPTO.
+      *
+       EXEC SQL
+           DECLARE CUR-RELDEPTO CURSOR FOR
+               SELECT D.DEPTOFUN, D.DESCDEPTO,
+                      COUNT(F.CODFUN)
+                 FROM EAD719.DEPARTAMENTOS D
+                 LEFT JOIN EAD719.FUNCIONARIOS F
+                        ON F.DEPTOFUN = D.DEPTOFUN
+                       AND F.STATUSFUN = 'A'
+                GROUP BY D.DEPTOFUN, D.DESCDEPTO
+                ORDER BY D.DEPTOFUN
+       END-EXEC.
+      *
+       77  WK-QTDE-FUNCIONARIOS      PIC 9(05)       VALUE ZEROS.
+       77  WK-QTDE-DEPARTAMENTOS     PIC 9(05)       VALUE ZEROS.
+      *
+       PROCEDURE DIVISION.
+       000-PRINCIPAL SECTION.
+       001-PRINCIPAL.
+          PERFORM 100-INICIAR.
+          PERFORM 200-PROCESSAR.
+          PERFORM 900-FINALIZAR.
+          STOP RUN.
+       *******************************************************
+       100-INICIAR SECTION.
+       101-INICIAR.
+          OPEN OUTPUT ARQ-RELDEPTO.
+          EXEC SQL
+             OPEN CUR-RELDEPTO
+          END-EXEC.
+       *******************************************************
+       200-PROCESSAR SECTION.
+       201-PROCESSAR.
+      *    UMA LINHA POR DEPARTAMENTO, MESMO OS QUE ESTAO SEM
+      *    NINGUEM ATIVO NO MOMENTO (LEFT JOIN + COUNT).
+          PERFORM UNTIL SQLCODE NOT = 0
+             EXEC SQL
+                FETCH CUR-RELDEPTO
+                  INTO :DB2-DEPTO-COD, :DB2-DEPTO-DESC,
+                       :WK-QTDE-FUNCIONARIOS
+             END-EXEC
+             IF   SQLCODE = 0
+                PERFORM 210-GRAVA-REGISTRO
+             END-IF
+          END-PERFORM.
+       *******************************************************
+       210-GRAVA-REGISTRO.
+          MOVE SPACES                TO REG-RELDEPTO.
+          MOVE DB2-DEPTO-COD         TO RR-DEPTOFUN.
+          MOVE DB2-DEPTO-DESC        TO RR-DESCDEPTO.
+          MOVE WK-QTDE-FUNCIONARIOS  TO RR-QTDE-FUNCIONARIOS.
+          WRITE REG-RELDEPTO.
+          ADD 1 TO WK-QTDE-DEPARTAMENTOS.
+       *******************************************************
+       900-FINALIZAR SECTION.
+       901-FINALIZAR.
+          EXEC SQL
+             CLOSE CUR-RELDEPTO
+          END-EXEC.
+          CLOSE ARQ-RELDEPTO.
+          DISPLAY WK-QTDE-DEPARTAMENTOS
+                  ' DEPARTAMENTO(S) LISTADO(S) NO RELATORIO DE LOTACAO'.
+          EXIT.
