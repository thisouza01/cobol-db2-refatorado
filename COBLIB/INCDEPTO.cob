@@ -0,0 +1,68 @@
+       IDENTIFICATION                DIVISION.
+       PROGRAM-ID.                   INCDEPTO.
+      ****************************************
+      * PROGRAMA DE INCLUSAO DE DEPARTAMENTO *
+      ****************************************
+       ENVIRONMENT                   DIVISION.
+       CONFIGURATION                 SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       DATA                          DIVISION.
+      *
+       WORKING-STORAGE               SECTION.
+      * Vari√°veis de controle SQL
+       COPY SQLVARS.
+       COPY CPYRETRY.
+       COPY CPYDEPTO.
+      *
+       LINKAGE                       SECTION.
+       01  LK-DEPTO-ACCEPT.
+              05 LK-DEPTO-COD           PIC X(03).
+              05 LK-DEPTO-DESC          PIC X(30).
+              05 LK-DEPTO-LIMITE        PIC 9(04).
+       COPY CPYSTAT.
+      *
+       PROCEDURE                     DIVISION USING LK-DEPTO-ACCEPT,
+                                                    LK-STATUS-RETORNO.
+      * Tratamento de SQLCODE
+           COPY SQLTREAT.
+      *
+           PERFORM INCLUI-DEPARTAMENTO.
+           GOBACK.
+      *
+       INCLUI-DEPARTAMENTO.
+           SET TRANSACAO-FALHOU      TO TRUE.
+           MOVE LK-DEPTO-COD         TO DB2-DEPTO-COD.
+           MOVE LK-DEPTO-DESC        TO DB2-DEPTO-DESC.
+           MOVE LK-DEPTO-LIMITE      TO DB2-DEPTO-LIMITE.
+
+           MOVE ZERO TO WK-SQL-TENTATIVA.
+           MOVE 'RETRY-TRANSITORIO' TO WK-SQL-STATUS.
+           PERFORM UNTIL WK-SQL-STATUS NOT = 'RETRY-TRANSITORIO'
+               EXEC SQL
+                   INSERT INTO EAD719.DEPARTAMENTOS
+                   VALUES(  :DB2-DEPTO-COD,
+                            :DB2-DEPTO-DESC,
+                            :DB2-DEPTO-LIMITE)
+               END-EXEC
+
+               PERFORM TRATA-SQLCODE
+           END-PERFORM.
+
+           EVALUATE WK-SQL-STATUS
+               WHEN 'SUCESSO'
+                   EXEC SQL COMMIT END-EXEC
+                   SET TRANSACAO-OK TO TRUE
+                   DISPLAY 'DEPARTAMENTO ' DB2-DEPTO-COD
+                           ' INCLUIDO COM SUCESSO!'
+               WHEN 'JA-EXISTE'
+                   DISPLAY 'DEPARTAMENTO ' DB2-DEPTO-COD
+                           ' JA EXISTE!'
+               WHEN 'ERRO-TRANSITORIO'
+                   EXEC SQL ROLLBACK END-EXEC
+                   DISPLAY 'DEPARTAMENTO ' DB2-DEPTO-COD
+                           ' NAO INCLUIDO - TENTE NOVAMENTE MAIS TARDE'
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
