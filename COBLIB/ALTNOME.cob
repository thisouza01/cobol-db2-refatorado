@@ -17,39 +17,99 @@
            EXEC SQL
                INCLUDE BOOKFUNC
            END-EXEC.
+      * Grava historico de alteracao
+       COPY CPYHIST.
+       COPY CPYRETRY.
+       COPY CPYLASTU.
       *
        77 RETORNO-SQLCODE            PIC -999   VALUE ZEROS.
+       77 WK-NOME-ANTIGO             PIC X(30)  VALUE SPACES.
+           COPY CPYVALOK REPLACING ==WK-CAMPO-VALIDO== BY
+                                       ==WK-NOME-VALIDO==
+                                   ==CAMPO-VALIDO== BY
+                                       ==NOME-VALIDO==.
+       COPY CPYSQLMSG.
       *
        LINKAGE                       SECTION.
        01 LK-NOMEFUN-ACCEPT          PIC X(30).
        01 LK-CODFUN                  PIC X(04).
+       COPY CPYSTAT.
       *
        PROCEDURE                     DIVISION USING LK-CODFUN,
-                                                    LK-NOMEFUN-ACCEPT.
+                                                    LK-NOMEFUN-ACCEPT,
+                                                    LK-STATUS-RETORNO.
+           COPY GRAVAHIST.
       *
        PERFORM ALTERA-NOME.
        GOBACK.
       *
        ALTERA-NOME.
-           MOVE LK-NOMEFUN-ACCEPT TO DB2-NOMEFUN-TEXT.
-           CALL "CONTNOME" USING DB2-NOMEFUN.
-           EXEC SQL
-               UPDATE IBMUSER.FUNCIONARIOS
-               SET NOMEFUN = :DB2-NOMEFUN
-                     WHERE CODFUN = :LK-CODFUN
-           END-EXEC.
-           EVALUATE SQLCODE
-           WHEN 0
-              DISPLAY 'NOME DO FUNCIONARIO ' LK-CODFUN
-                      ' FOI ALTERADO PARA ' DB2-NOMEFUN-TEXT
-           WHEN 100
-              DISPLAY 'FUNCIONARIO ' LK-CODFUN
-                      ' NAO EXISTE'
-           WHEN OTHER
-              MOVE SQLCODE TO RETORNO-SQLCODE
-              DISPLAY 'ERRO ' RETORNO-SQLCODE
-                      ' NO COMANDO UPDATE DO NOME'
-              MOVE 12 TO RETURN-CODE
-              GOBACK
-           END-EVALUATE.
+           SET TRANSACAO-FALHOU      TO TRUE.
+      *   SO ACEITA LETRAS, ESPACOS E OS ACENTOS USADOS EM NOMES EM
+      *   PORTUGUES - VEJA O COMENTARIO EM VALNOME.
+           CALL "VALNOME" USING LK-NOMEFUN-ACCEPT, WK-NOME-VALIDO.
+
+           IF   NOT NOME-VALIDO
+               DISPLAY 'NOME ' LK-NOMEFUN-ACCEPT
+                       ' INVALIDO - CARACTER NAO RECONHECIDO!'
+           ELSE
+               EXEC SQL
+                   SELECT NOMEFUN INTO :WK-NOME-ANTIGO
+                     FROM EAD719.FUNCIONARIOS
+                    WHERE CODFUN = :LK-CODFUN
+               END-EXEC
+
+               MOVE WK-NOME-ANTIGO    TO DB2-HIST-ANTIGO
+
+               MOVE LK-NOMEFUN-ACCEPT TO DB2-NOMEFUN-TEXT
+               CALL "CONTNOME" USING DB2-NOMEFUN
+
+               EXEC SQL
+                   VALUES (CURRENT SQLID) INTO :WK-LASTUPD-USER
+               END-EXEC
+
+      *        UM DEADLOCK OU TIMEOUT (-911/-913) E TRATADO COMO
+      *        TRANSITORIO: REPETE O MESMO UPDATE ANTES DE DESISTIR.
+               MOVE ZERO TO WK-SQL-TENTATIVA
+               PERFORM UNTIL WK-SQL-TENTATIVA NOT < WK-SQL-MAX-TENTATIVAS
+                   EXEC SQL
+                       UPDATE EAD719.FUNCIONARIOS
+                       SET NOMEFUN = :DB2-NOMEFUN,
+                           LASTUPD-DATE = CURRENT DATE,
+                           LASTUPD-USER = :WK-LASTUPD-USER
+                             WHERE CODFUN = :LK-CODFUN
+                   END-EXEC
+
+                   IF   SQLCODE = -911 OR SQLCODE = -913
+                       ADD 1 TO WK-SQL-TENTATIVA
+                       DISPLAY 'AVISO: DEADLOCK/TIMEOUT (' SQLCODE
+                               ') - TENTATIVA ' WK-SQL-TENTATIVA
+                   ELSE
+                       MOVE WK-SQL-MAX-TENTATIVAS TO WK-SQL-TENTATIVA
+                   END-IF
+               END-PERFORM
+
+               MOVE LK-NOMEFUN-ACCEPT TO DB2-HIST-NOVO
+               MOVE LK-CODFUN         TO DB2-HIST-CODFUN
+               MOVE 'NOMEFUN'         TO DB2-HIST-CAMPO
+
+               EVALUATE SQLCODE
+               WHEN 0
+                  SET TRANSACAO-OK TO TRUE
+                  PERFORM GRAVA-HISTORICO
+                  EXEC SQL COMMIT END-EXEC
+                  DISPLAY 'NOME DO FUNCIONARIO ' LK-CODFUN
+                          ' FOI ALTERADO PARA ' DB2-NOMEFUN-TEXT
+               WHEN 100
+                  DISPLAY 'FUNCIONARIO ' LK-CODFUN
+                          ' NAO EXISTE'
+               WHEN OTHER
+                  MOVE SQLCODE TO RETORNO-SQLCODE
+                  CALL "DECODSQL" USING RETORNO-SQLCODE, WK-SQLCODE-MSG
+                  DISPLAY 'ERRO ' RETORNO-SQLCODE ' - ' WK-SQLCODE-MSG
+                          ' NO COMANDO UPDATE DO NOME'
+                  MOVE 12 TO RETURN-CODE
+                  GOBACK
+               END-EVALUATE
+           END-IF.
       
