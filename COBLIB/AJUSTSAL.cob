@@ -0,0 +1,221 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID.    AJUSTSAL.
+        AUTHOR.        THIAGO.
+      **************************************************
+      * REAJUSTE SALARIAL EM LOTE (DISSIDIO/COLA): CADA*
+      * LINHA DO SYSIN TRAZ UM DEPARTAMENTO (OU EM     *
+      * BRANCO, PARA A FOLHA INTEIRA) E O PERCENTUAL A *
+      * APLICAR SOBRE O SALARIO ATUAL DE TODOS OS      *
+      * FUNCIONARIOS ATIVOS DO ESCOPO. CADA FUNCIONARIO*
+      * E ATUALIZADO E HISTORIADO INDIVIDUALMENTE, PARA*
+      * QUE UM UNICO REGISTRO COM PROBLEMA (FORA DE    *
+      * FAIXA, DEADLOCK PERSISTENTE) NAO IMPECA OS      *
+      * DEMAIS DE SEREM REAJUSTADOS.                    *
+      **************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+          DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-SYSIN         ASSIGN TO SYSIN
+                                     ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-SYSIN.
+       01  REG-SYSIN.
+           05  RS-DEPTOFUN-COLA     PIC X(03).
+           05  RS-PERCENTUAL-COLA   PIC S9(3)V99
+                                     SIGN LEADING SEPARATE.
+      *
+       WORKING-STORAGE SECTION.
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+      * Variaveis de controle SQL
+       COPY SQLVARS.
+      * Grava historico de alteracao
+       COPY CPYHIST.
+       COPY CPYRETRY.
+       COPY CPYLASTU.
+       COPY CPYSQLMSG.
+      *
+      *    WITH HOLD: O COMMIT/ROLLBACK EM 300-APLICA-REAJUSTE E DADO A
+      *    CADA FUNCIONARIO (VER CABECALHO), ENQUANTO O CURSOR AINDA
+      *    ESTA ABERTO PERCORRENDO O ESCOPO - SEM WITH HOLD O PRIMEIRO
+      *    COMMIT FECHARIA O CURSOR E INTERROMPERIA O LOTE NO MEIO.
+       EXEC SQL
+           DECLARE CUR-COLA-DEPTO CURSOR WITH HOLD FOR
+               SELECT CODFUN, SALARIOFUN
+                 FROM EAD719.FUNCIONARIOS
+                WHERE STATUSFUN = 'A'
+                  AND DEPTOFUN   = :WK-DEPTOFUN-COLA
+       END-EXEC.
+      *
+       EXEC SQL
+           DECLARE CUR-COLA-TODOS CURSOR WITH HOLD FOR
+               SELECT CODFUN, SALARIOFUN
+                 FROM EAD719.FUNCIONARIOS
+                WHERE STATUSFUN = 'A'
+       END-EXEC.
+      *
+       77  WK-EOF-SYSIN              PIC X           VALUE 'N'.
+           88  FIM-SYSIN                             VALUE 'S'.
+       77  WK-DEPTOFUN-COLA          PIC X(03)       VALUE SPACES.
+       77  WK-PERCENTUAL-COLA        PIC S9(3)V99    VALUE ZEROS.
+       77  WK-SALARIO-ANTIGO         PIC 9(06)V99    VALUE ZEROS.
+       77  WK-SALARIO-NOVO           PIC 9(06)V99    VALUE ZEROS.
+       77  WK-SALARIO-EDIT           PIC ZZZ.ZZ9,99  VALUE ZEROS.
+           COPY CPYVALOK REPLACING ==WK-CAMPO-VALIDO== BY
+                                       ==WK-SALARIO-VALIDO==
+                                   ==CAMPO-VALIDO== BY
+                                       ==SALARIO-VALIDO==.
+       77  WK-QTDE-AJUSTADOS         PIC 9(05)       VALUE ZEROS.
+       77  WK-QTDE-REJEITADOS        PIC 9(05)       VALUE ZEROS.
+      *
+       PROCEDURE DIVISION.
+      * Tratamento de SQLCODE
+           COPY SQLTREAT.
+      * Grava historico de alteracao
+           COPY GRAVAHIST.
+      *
+       000-PRINCIPAL SECTION.
+       001-PRINCIPAL.
+          PERFORM 100-INICIAR.
+          PERFORM 200-PROCESSAR UNTIL FIM-SYSIN.
+          PERFORM 900-FINALIZAR.
+          STOP RUN.
+       *******************************************************
+       100-INICIAR SECTION.
+       101-INICIAR.
+          OPEN INPUT ARQ-SYSIN.
+          PERFORM 110-LER-TRANSACAO.
+       *******************************************************
+       110-LER-TRANSACAO.
+      *    CADA REGISTRO DE SYSIN E UMA DIRETRIZ DE REAJUSTE
+      *    (DEPARTAMENTO/PERCENTUAL) INDEPENDENTE, PROCESSADA POR
+      *    INTEIRO ANTES DE LER A PROXIMA.
+          READ ARQ-SYSIN
+             AT END
+                SET FIM-SYSIN TO TRUE
+          END-READ.
+       *******************************************************
+       200-PROCESSAR SECTION.
+       201-PROCESSAR.
+          MOVE RS-DEPTOFUN-COLA   TO WK-DEPTOFUN-COLA.
+          MOVE RS-PERCENTUAL-COLA TO WK-PERCENTUAL-COLA.
+          IF   WK-DEPTOFUN-COLA        = SPACES
+             DISPLAY 'APLICANDO REAJUSTE DE ' RS-PERCENTUAL-COLA
+                     '% PARA TODOS OS FUNCIONARIOS ATIVOS'
+          ELSE
+             DISPLAY 'APLICANDO REAJUSTE DE ' RS-PERCENTUAL-COLA
+                     '% PARA O DEPARTAMENTO ' WK-DEPTOFUN-COLA
+          END-IF.
+          PERFORM 210-PROCESSA-ESCOPO.
+          PERFORM 110-LER-TRANSACAO.
+       *******************************************************
+       210-PROCESSA-ESCOPO.
+          IF   WK-DEPTOFUN-COLA        = SPACES
+             EXEC SQL
+                OPEN CUR-COLA-TODOS
+             END-EXEC
+             PERFORM UNTIL SQLCODE NOT = 0
+                EXEC SQL
+                   FETCH CUR-COLA-TODOS
+                     INTO :DB2-CODFUN, :WK-SALARIO-ANTIGO
+                END-EXEC
+                IF   SQLCODE = 0
+                   PERFORM 300-APLICA-REAJUSTE
+                END-IF
+             END-PERFORM
+             EXEC SQL
+                CLOSE CUR-COLA-TODOS
+             END-EXEC
+          ELSE
+             EXEC SQL
+                OPEN CUR-COLA-DEPTO
+             END-EXEC
+             PERFORM UNTIL SQLCODE NOT = 0
+                EXEC SQL
+                   FETCH CUR-COLA-DEPTO
+                     INTO :DB2-CODFUN, :WK-SALARIO-ANTIGO
+                END-EXEC
+                IF   SQLCODE = 0
+                   PERFORM 300-APLICA-REAJUSTE
+                END-IF
+             END-PERFORM
+             EXEC SQL
+                CLOSE CUR-COLA-DEPTO
+             END-EXEC
+          END-IF.
+       *******************************************************
+       300-APLICA-REAJUSTE.
+      *    O SALARIO ATUAL JA VEIO DO CURSOR (WK-SALARIO-ANTIGO) -
+      *    SO PRECISA APLICAR O PERCENTUAL E CONFERIR SE O RESULTADO
+      *    AINDA RESPEITA PISO E TETO (VALSALAR), DO JEITO QUE
+      *    QUALQUER OUTRA ALTERACAO DE SALARIO NESTE SISTEMA CONFERE.
+          COMPUTE WK-SALARIO-NOVO ROUNDED =
+              WK-SALARIO-ANTIGO
+              + (WK-SALARIO-ANTIGO * WK-PERCENTUAL-COLA / 100).
+
+          CALL "VALSALAR" USING WK-SALARIO-NOVO, WK-SALARIO-VALIDO.
+
+          IF   NOT SALARIO-VALIDO
+             DISPLAY 'FUNCIONARIO ' DB2-CODFUN
+                     ' - REAJUSTE LEVARIA O SALARIO PARA FORA DA '
+                     'FAIXA PERMITIDA, NAO APLICADO!'
+             ADD 1 TO WK-QTDE-REJEITADOS
+          ELSE
+             MOVE WK-SALARIO-ANTIGO TO WK-SALARIO-EDIT
+             MOVE WK-SALARIO-EDIT   TO DB2-HIST-ANTIGO
+
+             EXEC SQL
+                 VALUES (CURRENT SQLID) INTO :WK-LASTUPD-USER
+             END-EXEC
+
+             MOVE ZERO TO WK-SQL-TENTATIVA
+             MOVE 'RETRY-TRANSITORIO' TO WK-SQL-STATUS
+             PERFORM UNTIL WK-SQL-STATUS NOT = 'RETRY-TRANSITORIO'
+                 EXEC SQL
+                     UPDATE EAD719.FUNCIONARIOS
+                     SET SALARIOFUN = :WK-SALARIO-NOVO,
+                         LASTUPD-DATE = CURRENT DATE,
+                         LASTUPD-USER = :WK-LASTUPD-USER
+                           WHERE CODFUN = :DB2-CODFUN
+                 END-EXEC
+
+                 PERFORM TRATA-SQLCODE
+             END-PERFORM
+
+             MOVE WK-SALARIO-NOVO TO WK-SALARIO-EDIT
+             MOVE WK-SALARIO-EDIT TO DB2-HIST-NOVO
+             MOVE DB2-CODFUN      TO DB2-HIST-CODFUN
+             MOVE 'SALARIOFUN'    TO DB2-HIST-CAMPO
+
+             EVALUATE WK-SQL-STATUS
+                WHEN 'SUCESSO'
+                    PERFORM GRAVA-HISTORICO
+                    EXEC SQL COMMIT END-EXEC
+                    ADD 1 TO WK-QTDE-AJUSTADOS
+                    DISPLAY 'FUNCIONARIO ' DB2-CODFUN
+                            ' REAJUSTADO PARA ' WK-SALARIO-EDIT
+                WHEN 'ERRO-TRANSITORIO'
+                    EXEC SQL ROLLBACK END-EXEC
+                    DISPLAY 'FUNCIONARIO ' DB2-CODFUN
+                            ' NAO REAJUSTADO - TENTE NOVAMENTE '
+                            'MAIS TARDE'
+                    ADD 1 TO WK-QTDE-REJEITADOS
+                WHEN OTHER
+                    EXEC SQL ROLLBACK END-EXEC
+                    STOP RUN
+             END-EVALUATE
+          END-IF.
+       *******************************************************
+       900-FINALIZAR SECTION.
+       901-FINALIZAR.
+          CLOSE ARQ-SYSIN.
+          DISPLAY WK-QTDE-AJUSTADOS  ' FUNCIONARIO(S) REAJUSTADO(S)'.
+          DISPLAY WK-QTDE-REJEITADOS ' FUNCIONARIO(S) NAO '
+                  'REAJUSTADO(S) (FORA DE FAIXA OU ERRO)'.
+          EXIT.
