@@ -0,0 +1,206 @@
+        IDENTIFICATION                DIVISION.
+        PROGRAM-ID.                   CICSFUNC.
+        AUTHOR.        THIAGO.
+      ****************************************************
+      * TRANSACAO CICS ONLINE DE MANUTENCAO DE FUNCIONARIO *
+      * (INCLUSAO/ALTERACAO/EXCLUSAO/CONSULTA), PSEUDO-    *
+      * CONVERSACIONAL, REAPROVEITANDO OS MESMOS PROGRAMAS *
+      * CHAMADOS PELO LOTE (INCLUIR/ALTERAR/EXCLUIR/LISTFUN)*
+      ****************************************************
+      * O MAPA EMPMAPA DO MAPSET EMPMSET E O PSB/PCT DESTA *
+      * TRANSACAO (TRANID EMPM) SAO DEFINIDOS FORA DESTE   *
+      * REPOSITORIO, DA MESMA FORMA QUE OS DEMAIS ARTEFATOS*
+      * GERADOS EXTERNAMENTE (DCLGEN, COPYBOOKS DE DB2).   *
+      ****************************************************
+        ENVIRONMENT                   DIVISION.
+        CONFIGURATION                 SECTION.
+        SPECIAL-NAMES.
+            DECIMAL-POINT IS COMMA.
+       *
+        DATA                          DIVISION.
+       *
+        WORKING-STORAGE               SECTION.
+            EXEC SQL
+                INCLUDE SQLCA
+            END-EXEC.
+       * Mapa de entrada/saida da transacao (BMS)
+        COPY EMPMAPA.
+       *
+        01  WK-EMPM-RESP              PIC S9(8)       COMP.
+        01  WK-EMPM-RESP2             PIC S9(8)       COMP.
+       *
+        77  WK-STATUS-RETORNO         PIC X           VALUE 'N'.
+            88  TRANSACAO-OK                          VALUE 'S'.
+            88  TRANSACAO-FALHOU                      VALUE 'N'.
+       *
+        77  WK-MENSAGEM                PIC X(60)      VALUE SPACES.
+       *
+      *    TRANSACAO ONLINE SEMPRE OPERA EM MODO DE PRODUCAO - O MODO
+      *    DE VALIDACAO E UM RECURSO DO LOTE, ONDE FAZ SENTIDO
+      *    VALIDAR UM ARQUIVO INTEIRO ANTES DE GRAVAR.
+        77  WK-MODO-EXECUCAO           PIC X           VALUE 'P'.
+       *
+        01  WK-ACCEPT.
+            05  WK-FUNCAO-ACCEPT       PIC X.
+            05  WK-CODFUN-ACCEPT       PIC X(4).
+            05  WK-NOMEFUN-ACCEPT      PIC X(30).
+            05  WK-SALARIOFUN-ACCEPT   PIC 9(6)V99.
+            05  WK-DEPTOFUN-ACCEPT     PIC X(3).
+            05  WK-ADMISSFUN-ACCEPT    PIC X(11).
+            05  WK-IDADEFUN-ACCEPT     PIC 99.
+        77  WK-EMAILFUN-ACCEPT         PIC X(30).
+       *
+        LINKAGE                       SECTION.
+        01  DFHCOMMAREA.
+            05  CA-FUNCAO              PIC X.
+            05  CA-CODFUN              PIC X(4).
+            05  CA-NOMEFUN             PIC X(30).
+            05  CA-SALARIOFUN          PIC 9(6)V99.
+            05  CA-DEPTOFUN            PIC X(3).
+            05  CA-ADMISSFUN           PIC X(11).
+            05  CA-IDADEFUN            PIC 99.
+            05  CA-EMAILFUN            PIC X(30).
+            05  CA-MENSAGEM            PIC X(60).
+       *
+        PROCEDURE                     DIVISION.
+        000-PRINCIPAL SECTION.
+        001-PRINCIPAL.
+           EXEC CICS HANDLE CONDITION
+                MAPFAIL   (100-PRIMEIRA-TELA)
+                ERROR     (999-ERRO-CICS)
+           END-EXEC.
+
+           IF  EIBCALEN = 0
+              PERFORM 100-PRIMEIRA-TELA
+              PERFORM 102-RETORNA-SEM-COMMAREA
+           ELSE
+              PERFORM 200-RECEBE-E-PROCESSA
+              PERFORM 202-RETORNA-COM-COMMAREA
+           END-IF.
+
+           GOBACK.
+       *******************************************************
+        102-RETORNA-SEM-COMMAREA.
+      *    PRIMEIRA ENTRADA NA TRANSACAO: NAO HA COMMAREA RECEBIDA
+      *    (EIBCALEN = 0), ENTAO O RETURN NAO PODE ENDERECAR
+      *    DFHCOMMAREA - DEVOLVE SO O TRANSID PARA A PROXIMA ENTRADA.
+           EXEC CICS RETURN
+                TRANSID ('EMPM')
+           END-EXEC.
+       *******************************************************
+        202-RETORNA-COM-COMMAREA.
+      *    DFHCOMMAREA NAO E LIDO DE VOLTA EM NENHUMA ENTRADA
+      *    POSTERIOR - SO VAI NO RETURN PARA MANTER O TRANSID
+      *    DISPONIVEL ENTRE PSEUDO-CONVERSAS, O MESMO QUE O RETURN
+      *    DE 102-RETORNA-SEM-COMMAREA JA FAZ SEM COMMAREA NENHUMA.
+           EXEC CICS RETURN
+                TRANSID ('EMPM')
+                COMMAREA (DFHCOMMAREA)
+           END-EXEC.
+       *******************************************************
+        100-PRIMEIRA-TELA SECTION.
+        101-PRIMEIRA-TELA.
+      *    PRIMEIRA ENTRADA NA TRANSACAO: SO EXIBE O MAPA EM
+      *    BRANCO, PEDINDO A FUNCAO E OS DADOS DO FUNCIONARIO.
+           MOVE SPACES TO EMPMAPAO.
+           EXEC CICS SEND MAP ('EMPMAPA')
+                MAPSET ('EMPMSET')
+                ERASE
+           END-EXEC.
+      *    NAO FAZ EXEC CICS RETURN AQUI - O UNICO RETURN DA TAREFA
+      *    E O DE 001-PRINCIPAL, APOS ESTE PERFORM RETORNAR A ELE.
+       *******************************************************
+        200-RECEBE-E-PROCESSA SECTION.
+        201-RECEBE-E-PROCESSA.
+           EXEC CICS RECEIVE MAP ('EMPMAPA')
+                MAPSET ('EMPMSET')
+                INTO (EMPMAPAI)
+           END-EXEC.
+
+           PERFORM 210-MONTA-TRANSACAO.
+           PERFORM 220-EXECUTA-TRANSACAO.
+           PERFORM 230-MONTA-RESPOSTA.
+       *******************************************************
+        210-MONTA-TRANSACAO.
+      *    OS CAMPOS DIGITADOS NO MAPA VIRAM OS MESMOS PARAMETROS
+      *    QUE O PROGMAIN MONTA A PARTIR DO SYSIN PARA CHAMAR OS
+      *    MESMOS PROGRAMAS DE MANUTENCAO USADOS NO LOTE.
+           MOVE FUNCAOI     OF EMPMAPAI TO WK-FUNCAO-ACCEPT.
+           MOVE CODFUNI     OF EMPMAPAI TO WK-CODFUN-ACCEPT.
+           MOVE NOMEFUNI    OF EMPMAPAI TO WK-NOMEFUN-ACCEPT.
+           MOVE SALARIOI    OF EMPMAPAI TO WK-SALARIOFUN-ACCEPT.
+           MOVE DEPTOI      OF EMPMAPAI TO WK-DEPTOFUN-ACCEPT.
+           MOVE ADMISSAOI   OF EMPMAPAI TO WK-ADMISSFUN-ACCEPT.
+           MOVE IDADEI      OF EMPMAPAI TO WK-IDADEFUN-ACCEPT.
+           MOVE EMAILI      OF EMPMAPAI TO WK-EMAILFUN-ACCEPT.
+       *******************************************************
+        220-EXECUTA-TRANSACAO.
+           SET TRANSACAO-FALHOU TO TRUE.
+           EVALUATE WK-FUNCAO-ACCEPT
+              WHEN 'I'
+                    CALL "INCLUIR" USING WK-ACCEPT,
+                                          WK-EMAILFUN-ACCEPT,
+                                          WK-STATUS-RETORNO,
+                                          WK-MODO-EXECUCAO
+              WHEN 'A'
+                    CALL "ALTERAR" USING WK-ACCEPT,
+                                         WK-EMAILFUN-ACCEPT,
+                                         WK-STATUS-RETORNO,
+                                         WK-MODO-EXECUCAO
+              WHEN 'E'
+                    CALL "EXCLUIR" USING WK-CODFUN-ACCEPT,
+                                         WK-STATUS-RETORNO,
+                                         WK-MODO-EXECUCAO
+              WHEN 'L'
+                    CALL "LISTFUN" USING WK-CODFUN-ACCEPT,
+                                         WK-DEPTOFUN-ACCEPT,
+                                         WK-STATUS-RETORNO
+              WHEN OTHER
+                    MOVE 'FUNCAO INVALIDA - USE I/A/E/L'
+                                             TO WK-MENSAGEM
+           END-EVALUATE.
+
+           IF   TRANSACAO-OK
+              MOVE 'TRANSACAO CONCLUIDA COM SUCESSO' TO WK-MENSAGEM
+           ELSE
+              IF  WK-MENSAGEM = SPACES
+                 MOVE 'TRANSACAO RECUSADA - CONFIRA OS DADOS'
+                                          TO WK-MENSAGEM
+              END-IF
+           END-IF.
+       *******************************************************
+        230-MONTA-RESPOSTA.
+      *    DEVOLVE O FUNCIONARIO NA TELA (ATUALIZADO OU NAO,
+      *    CONFORME O RESULTADO) JUNTO COM A MENSAGEM DE STATUS.
+           MOVE SPACES            TO EMPMAPAO.
+           MOVE WK-FUNCAO-ACCEPT     TO FUNCAOO     OF EMPMAPAO.
+           MOVE WK-CODFUN-ACCEPT     TO CODFUNO     OF EMPMAPAO.
+           MOVE WK-NOMEFUN-ACCEPT    TO NOMEFUNO    OF EMPMAPAO.
+           MOVE WK-SALARIOFUN-ACCEPT TO SALARIOO    OF EMPMAPAO.
+           MOVE WK-DEPTOFUN-ACCEPT   TO DEPTOO      OF EMPMAPAO.
+           MOVE WK-ADMISSFUN-ACCEPT  TO ADMISSAOO   OF EMPMAPAO.
+           MOVE WK-IDADEFUN-ACCEPT   TO IDADEO      OF EMPMAPAO.
+           MOVE WK-EMAILFUN-ACCEPT   TO EMAILO      OF EMPMAPAO.
+           MOVE WK-MENSAGEM          TO MSGO        OF EMPMAPAO.
+
+           EXEC CICS SEND MAP ('EMPMAPA')
+                MAPSET ('EMPMSET')
+                DATAONLY
+           END-EXEC.
+       *******************************************************
+        999-ERRO-CICS SECTION.
+        991-ERRO-CICS.
+      *    QUALQUER CONDICAO CICS NAO TRATADA EXPLICITAMENTE CAI
+      *    AQUI EM VEZ DE ABENDAR A TRANSACAO DO USUARIO.
+           MOVE EIBRESP  TO WK-EMPM-RESP.
+           MOVE EIBRESP2 TO WK-EMPM-RESP2.
+           MOVE SPACES TO EMPMAPAO.
+           MOVE 'ERRO CICS NA TRANSACAO - AVISE O SUPORTE'
+                                          TO MSGO OF EMPMAPAO.
+           EXEC CICS SEND MAP ('EMPMAPA')
+                MAPSET ('EMPMSET')
+                ERASE
+           END-EXEC.
+
+           EXEC CICS RETURN
+           END-EXEC.
