@@ -0,0 +1,97 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID.    EXTRFOLHA.
+        AUTHOR.        THIAGO.
+      **************************************************
+      * EXTRACAO EM LOTE DOS FUNCIONARIOS ATIVOS, EM   *
+      * LAYOUT POSICIONAL FIXO, PARA ENVIO AO SISTEMA  *
+      * DE FOLHA DE PAGAMENTO                          *
+      **************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+          DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-EXTRATO       ASSIGN TO EXTFOLHA
+                                     ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-EXTRATO.
+       01  REG-EXTRATO.
+           05  RE-CODFUN            PIC X(04).
+           05  RE-NOMEFUN           PIC X(30).
+           05  RE-DEPTOFUN          PIC X(03).
+           05  RE-SALARIOFUN        PIC 9(07)V99.
+           05  RE-ADMISSFUN         PIC X(10).
+           05  FILLER               PIC X(26).
+      *
+       WORKING-STORAGE SECTION.
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+      * Vari√°veis de controle SQL
+       COPY SQLVARS.
+      *
+       EXEC SQL
+           DECLARE CUR-EXTRFOLHA CURSOR FOR
+               SELECT CODFUN, NOMEFUN, SALARIOFUN, DEPTOFUN,
+                      ADMISSFUN
+                 FROM EAD719.FUNCIONARIOS
+                WHERE STATUSFUN = 'A'
+                ORDER BY DEPTOFUN, CODFUN
+       END-EXEC.
+      *
+       77  WK-SQLCODE-EDIT           PIC -999        VALUE ZEROS.
+       77  WK-QTDE-EXTRAIDA          PIC 9(05)       VALUE ZEROS.
+      *
+       PROCEDURE DIVISION.
+       000-PRINCIPAL SECTION.
+       001-PRINCIPAL.
+          PERFORM 100-INICIAR.
+          PERFORM 200-PROCESSAR.
+          PERFORM 900-FINALIZAR.
+          STOP RUN.
+       *******************************************************
+       100-INICIAR SECTION.
+       101-INICIAR.
+          OPEN OUTPUT ARQ-EXTRATO.
+          EXEC SQL
+             OPEN CUR-EXTRFOLHA
+          END-EXEC.
+       *******************************************************
+       200-PROCESSAR SECTION.
+       201-PROCESSAR.
+      *    UM REGISTRO DE SAIDA DE LARGURA FIXA E GRAVADO PARA
+      *    CADA FUNCIONARIO ATIVO, NA ORDEM QUE A FOLHA ESPERA
+      *    RECEBER (POR DEPARTAMENTO, DEPOIS POR CODIGO).
+          PERFORM UNTIL SQLCODE NOT = 0
+             EXEC SQL
+                FETCH CUR-EXTRFOLHA
+                  INTO :DB2-CODFUN, :DB2-NOMEFUN, :DB2-SALARIOFUN,
+                       :DB2-DEPTOFUN, :DB2-ADMISSFUN
+             END-EXEC
+             IF   SQLCODE = 0
+                PERFORM 210-GRAVA-REGISTRO
+             END-IF
+          END-PERFORM.
+       *******************************************************
+       210-GRAVA-REGISTRO.
+          MOVE SPACES            TO REG-EXTRATO.
+          MOVE DB2-CODFUN        TO RE-CODFUN.
+          MOVE DB2-NOMEFUN-TEXT  TO RE-NOMEFUN.
+          MOVE DB2-DEPTOFUN      TO RE-DEPTOFUN.
+          MOVE DB2-SALARIOFUN    TO RE-SALARIOFUN.
+          MOVE DB2-ADMISSFUN     TO RE-ADMISSFUN.
+          WRITE REG-EXTRATO.
+          ADD 1 TO WK-QTDE-EXTRAIDA.
+       *******************************************************
+       900-FINALIZAR SECTION.
+       901-FINALIZAR.
+          EXEC SQL
+             CLOSE CUR-EXTRFOLHA
+          END-EXEC.
+          CLOSE ARQ-EXTRATO.
+          DISPLAY WK-QTDE-EXTRAIDA ' FUNCIONARIO(S) EXTRAIDO(S) PARA '
+                  'A FOLHA DE PAGAMENTO'.
+          EXIT.
