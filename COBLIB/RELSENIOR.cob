@@ -0,0 +1,114 @@
+        IDENTIFICATION DIVISION.
+        PROGRAM-ID.    RELSENIOR.
+        AUTHOR.        THIAGO.
+      **************************************************
+      * RELATORIO DE TEMPO DE CASA POR DEPARTAMENTO,   *
+      * DO FUNCIONARIO MAIS ANTIGO PARA O MAIS RECENTE *
+      **************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+          DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-RELSENIOR     ASSIGN TO RELSENIOR
+                                     ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQ-RELSENIOR.
+       01  REG-RELSENIOR.
+           05  RS-DEPTOFUN          PIC X(03).
+           05  FILLER               PIC X(02)       VALUE SPACES.
+           05  RS-CODFUN            PIC X(04).
+           05  FILLER               PIC X(02)       VALUE SPACES.
+           05  RS-NOMEFUN           PIC X(30).
+           05  FILLER               PIC X(02)       VALUE SPACES.
+           05  RS-ADMISSFUN         PIC X(10).
+           05  FILLER               PIC X(02)       VALUE SPACES.
+           05  RS-ANOS-DE-CASA      PIC 999.
+      *
+       WORKING-STORAGE SECTION.
+           EXEC SQL
+              INCLUDE SQLCA
+           END-EXEC.
+      * Vari√°veis de controle SQL
+       COPY SQLVARS.
+      *
+       EXEC SQL
+           DECLARE CUR-RELSENIOR CURSOR FOR
+               SELECT CODFUN, NOMEFUN, DEPTOFUN, ADMISSFUN
+                 FROM EAD719.FUNCIONARIOS
+                WHERE STATUSFUN = 'A'
+      *        ADMISSFUN E TEXTO DD/MM/AAAA - ORDENAR PELO TEXTO
+      *        BRUTO ORDENARIA POR DIA ANTES DE ANO. REORDENA OS
+      *        PEDACOS PARA AAAA/MM/DD PARA FICAR CRONOLOGICO.
+                ORDER BY DEPTOFUN, SUBSTR(ADMISSFUN, 7, 4),
+                         SUBSTR(ADMISSFUN, 4, 2), SUBSTR(ADMISSFUN, 1, 2)
+       END-EXEC.
+      *
+       01  WK-DATA-ATUAL.
+           05  WK-DATA-ATUAL-AAAAMMDD.
+               10  WK-HOJE-AAAA     PIC 9(04).
+               10  FILLER           PIC X(04).
+           05  FILLER               PIC X(14).
+      *
+       01  WK-ADMISSFUN-PARTES.
+           05  FILLER               PIC X(06).
+           05  WK-ADM-ANO           PIC 9(04).
+      *
+       77  WK-QTDE-LISTADA           PIC 9(05)       VALUE ZEROS.
+      *
+       PROCEDURE DIVISION.
+       000-PRINCIPAL SECTION.
+       001-PRINCIPAL.
+          PERFORM 100-INICIAR.
+          PERFORM 200-PROCESSAR.
+          PERFORM 900-FINALIZAR.
+          STOP RUN.
+       *******************************************************
+       100-INICIAR SECTION.
+       101-INICIAR.
+          MOVE FUNCTION CURRENT-DATE TO WK-DATA-ATUAL.
+          OPEN OUTPUT ARQ-RELSENIOR.
+          EXEC SQL
+             OPEN CUR-RELSENIOR
+          END-EXEC.
+       *******************************************************
+       200-PROCESSAR SECTION.
+       201-PROCESSAR.
+      *    A ORDEM DA CONSULTA (DEPARTAMENTO, DEPOIS ADMISSAO) JA
+      *    DEIXA CADA DEPARTAMENTO COM O FUNCIONARIO MAIS ANTIGO NO
+      *    TOPO, SEM PRECISAR DE UM SORT SEPARADO NO LOTE.
+          PERFORM UNTIL SQLCODE NOT = 0
+             EXEC SQL
+                FETCH CUR-RELSENIOR
+                  INTO :DB2-CODFUN, :DB2-NOMEFUN, :DB2-DEPTOFUN,
+                       :DB2-ADMISSFUN
+             END-EXEC
+             IF   SQLCODE = 0
+                PERFORM 210-GRAVA-REGISTRO
+             END-IF
+          END-PERFORM.
+       *******************************************************
+       210-GRAVA-REGISTRO.
+          MOVE DB2-ADMISSFUN(1:10) TO WK-ADMISSFUN-PARTES.
+          MOVE SPACES              TO REG-RELSENIOR.
+          MOVE DB2-DEPTOFUN        TO RS-DEPTOFUN.
+          MOVE DB2-CODFUN          TO RS-CODFUN.
+          MOVE DB2-NOMEFUN-TEXT    TO RS-NOMEFUN.
+          MOVE DB2-ADMISSFUN       TO RS-ADMISSFUN.
+          COMPUTE RS-ANOS-DE-CASA = WK-HOJE-AAAA - WK-ADM-ANO.
+          WRITE REG-RELSENIOR.
+          ADD 1 TO WK-QTDE-LISTADA.
+       *******************************************************
+       900-FINALIZAR SECTION.
+       901-FINALIZAR.
+          EXEC SQL
+             CLOSE CUR-RELSENIOR
+          END-EXEC.
+          CLOSE ARQ-RELSENIOR.
+          DISPLAY WK-QTDE-LISTADA
+                  ' FUNCIONARIO(S) LISTADO(S) NO RELATORIO DE TEMPO '
+                  'DE CASA'.
+          EXIT.
