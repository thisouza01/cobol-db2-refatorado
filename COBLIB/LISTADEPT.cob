@@ -0,0 +1,68 @@
+       IDENTIFICATION                        DIVISION.
+       PROGRAM-ID.                           LISTADEPT.
+      *****************************************************
+      * MONTA UMA LISTA COM OS CODIGOS DE DEPARTAMENTO    *
+      * CADASTRADOS, PARA SER EXIBIDA QUANDO UM           *
+      * DEPARTAMENTO INFORMADO NAO EXISTE (-530/VALDEPTO) *
+      * - ASSIM O OPERADOR JA VE AS OPCOES VALIDAS PARA   *
+      * CORRIGIR O SYSIN E REENVIAR O LOTE, EM VEZ DE TER *
+      * QUE CONSULTAR A TABELA DE DEPARTAMENTOS A PARTE.  *
+      *****************************************************
+       ENVIRONMENT                           DIVISION.
+       CONFIGURATION                         SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       DATA                                  DIVISION.
+       WORKING-STORAGE                       SECTION.
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+      *
+           EXEC SQL
+               DECLARE CUR-LISTADEPT CURSOR FOR
+                   SELECT DEPTOFUN
+                     FROM EAD719.DEPARTAMENTOS
+                    ORDER BY DEPTOFUN
+           END-EXEC.
+      *
+       77  WK-DEPTOFUN-LIDO                 PIC X(03)  VALUE SPACES.
+       77  WK-POSICAO                       PIC 999    VALUE 1.
+      *
+       LINKAGE                               SECTION.
+       01  LK-CODIGOS-VALIDOS               PIC X(80).
+      *
+       PROCEDURE                             DIVISION USING
+                                                 LK-CODIGOS-VALIDOS.
+
+       PERFORM MONTA-LISTA.
+       GOBACK.
+
+       MONTA-LISTA.
+           MOVE SPACES TO LK-CODIGOS-VALIDOS.
+           MOVE 1      TO WK-POSICAO.
+
+           EXEC SQL
+               OPEN CUR-LISTADEPT
+           END-EXEC.
+
+           PERFORM UNTIL SQLCODE NOT = 0
+               EXEC SQL
+                   FETCH CUR-LISTADEPT INTO :WK-DEPTOFUN-LIDO
+               END-EXEC
+      *        PARA NAO TRANSBORDAR LK-CODIGOS-VALIDOS, OS CODIGOS QUE
+      *        NAO COUBEREM MAIS SAO SIMPLESMENTE DEIXADOS DE FORA -
+      *        A LISTA E SO UMA SUGESTAO, NAO PRECISA SER EXAUSTIVA.
+               IF   SQLCODE              = 0
+               AND  WK-POSICAO + 3       NOT > 80
+                   STRING WK-DEPTOFUN-LIDO DELIMITED BY SIZE
+                          ' '             DELIMITED BY SIZE
+                          INTO LK-CODIGOS-VALIDOS
+                          WITH POINTER WK-POSICAO
+                   END-STRING
+               END-IF
+           END-PERFORM.
+
+           EXEC SQL
+               CLOSE CUR-LISTADEPT
+           END-EXEC.
