@@ -0,0 +1,45 @@
+       IDENTIFICATION                        DIVISION.
+       PROGRAM-ID.                           VALOBRIG.
+      *****************************************************
+      * CONFERE SE OS CAMPOS DE PREENCHIMENTO OBRIGATORIO *
+      * DO FUNCIONARIO VIERAM PREENCHIDOS NO SYSIN, ANTES *
+      * DE GASTAR UMA CHAMADA DE BANCO COM UM REGISTRO QUE*
+      * JA NASCEU INCOMPLETO.                             *
+      *****************************************************
+       ENVIRONMENT                           DIVISION.
+       CONFIGURATION                         SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       DATA                                  DIVISION.
+       WORKING-STORAGE                       SECTION.
+      *
+       LINKAGE                               SECTION.
+       01  LK-ACCEPT.
+              05 LK-FUNCAO-ACCEPT       PIC X.
+              05 LK-CODFUN-ACCEPT       PIC X(4).
+              05 LK-NOMEFUN-ACCEPT      PIC X(30).
+              05 LK-SALARIOFUN-ACCEPT   PIC 9(6)V99.
+              05 LK-DEPTOFUN-ACCEPT     PIC X(3).
+              05 LK-ADMISSFUN-ACCEPT    PIC X(11).
+              05 LK-IDADEFUN-ACCEPT     PIC 99.
+           COPY CPYVALLK REPLACING ==LK-CAMPO-VALIDO== BY
+                                       ==LK-CAMPOS-VALIDO==
+                                   ==CAMPO-VALIDO== BY
+                                       ==CAMPOS-VALIDO==.
+      *
+       PROCEDURE                             DIVISION USING
+                                                 LK-ACCEPT,
+                                                 LK-CAMPOS-VALIDO.
+
+       PERFORM CONFERE-CAMPOS-OBRIGATORIOS.
+       GOBACK.
+
+       CONFERE-CAMPOS-OBRIGATORIOS.
+           MOVE 'N' TO LK-CAMPOS-VALIDO.
+           IF   LK-NOMEFUN-ACCEPT     NOT = SPACES
+            AND LK-DEPTOFUN-ACCEPT    NOT = SPACES
+            AND LK-ADMISSFUN-ACCEPT   NOT = SPACES
+            AND LK-SALARIOFUN-ACCEPT  NOT = ZERO
+               SET CAMPOS-VALIDO TO TRUE
+           END-IF.
