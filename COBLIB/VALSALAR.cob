@@ -0,0 +1,73 @@
+       IDENTIFICATION                        DIVISION.
+       PROGRAM-ID.                           VALSALAR.
+      *****************************************************
+      * CONFERE SE O SALARIO INFORMADO RESPEITA O PISO    *
+      * (SALARIO MINIMO VIGENTE) E O TETO APROVADO PARA   *
+      * A FOLHA. OS DOIS VALORES VEM DE EAD719.FAIXASAL,  *
+      * A FAIXA DE VIGENCIA MAIS RECENTE QUE JA COMECOU,  *
+      * EM VEZ DE CONSTANTE LOCAL - ASSIM UM REAJUSTE DO  *
+      * SALARIO MINIMO E UMA LINHA NOVA NA TABELA, SEM    *
+      * PRECISAR RECOMPILAR NENHUM PROGRAMA DESTA FOLHA.  *
+      *****************************************************
+       ENVIRONMENT                           DIVISION.
+       CONFIGURATION                         SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+       DATA                                  DIVISION.
+       WORKING-STORAGE                       SECTION.
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+      *
+           EXEC SQL
+               DECLARE CUR-FAIXASAL CURSOR FOR
+                   SELECT SALARIOMINIMO, SALARIOMAXIMO
+                     FROM EAD719.FAIXASAL
+                    WHERE DATAVIGENCIA NOT > CURRENT DATE
+                    ORDER BY DATAVIGENCIA DESC
+           END-EXEC.
+      *
+      *    VALORES USADOS SE A TABELA ESTIVER VAZIA OU SEM NENHUMA
+      *    FAIXA JA VIGENTE - A CONFERENCIA DE SALARIO NAO PODE
+      *    FICAR PARADA SO PORQUE A TABELA DE PARAMETROS AINDA NAO
+      *    FOI CARREGADA.
+       77  WK-SALARIO-MINIMO              PIC 9(6)V99 VALUE 1412,00.
+       77  WK-SALARIO-MAXIMO              PIC 9(6)V99 VALUE 50000,00.
+      *
+       LINKAGE                               SECTION.
+       01  LK-SALARIOFUN                    PIC 9(6)V99.
+           COPY CPYVALLK REPLACING ==LK-CAMPO-VALIDO== BY
+                                       ==LK-SALARIO-VALIDO==
+                                   ==CAMPO-VALIDO== BY
+                                       ==SALARIO-VALIDO==.
+      *
+       PROCEDURE                             DIVISION USING
+                                                 LK-SALARIOFUN,
+                                                 LK-SALARIO-VALIDO.
+
+       PERFORM BUSCA-FAIXA-VIGENTE.
+       PERFORM CONFERE-SALARIO.
+       GOBACK.
+
+       BUSCA-FAIXA-VIGENTE.
+           EXEC SQL
+               OPEN CUR-FAIXASAL
+           END-EXEC.
+      *    SE NAO ACHAR NENHUMA FAIXA VIGENTE (TABELA VAZIA OU AINDA
+      *    NAO CARREGADA), O FETCH FALHA E WK-SALARIO-MINIMO/MAXIMO
+      *    PERMANECEM COM OS VALORES-PADRAO DECLARADOS ACIMA.
+           EXEC SQL
+               FETCH CUR-FAIXASAL
+                 INTO :WK-SALARIO-MINIMO, :WK-SALARIO-MAXIMO
+           END-EXEC.
+           EXEC SQL
+               CLOSE CUR-FAIXASAL
+           END-EXEC.
+
+       CONFERE-SALARIO.
+           MOVE 'N' TO LK-SALARIO-VALIDO.
+           IF   LK-SALARIOFUN        NOT < WK-SALARIO-MINIMO
+            AND LK-SALARIOFUN        NOT > WK-SALARIO-MAXIMO
+               SET SALARIO-VALIDO TO TRUE
+           END-IF.
