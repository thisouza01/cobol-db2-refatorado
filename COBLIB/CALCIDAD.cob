@@ -0,0 +1,49 @@
+       IDENTIFICATION                        DIVISION.
+       PROGRAM-ID.                           CALCIDAD.
+      *****************************************************
+      * CALCULA A IDADE ATUAL DO FUNCIONARIO A PARTIR DA  *
+      * DATA DE NASCIMENTO (NASCFUN), EM VEZ DE DEPENDER   *
+      * DE UM VALOR DE IDADE GRAVADO NO CADASTRO QUE FICA  *
+      * DESATUALIZADO COM O PASSAR DO TEMPO.               *
+      *****************************************************
+       ENVIRONMENT                           DIVISION.
+      *
+       DATA                                  DIVISION.
+       WORKING-STORAGE                       SECTION.
+       01  WK-NASC-PARTES.
+           05  WK-NASC-DIA                 PIC 99.
+           05  FILLER                      PIC X.
+           05  WK-NASC-MES                 PIC 99.
+           05  FILLER                      PIC X.
+           05  WK-NASC-ANO                 PIC 9(4).
+       01  WK-DATA-ATUAL.
+           05  WK-HOJE-ANO                 PIC 9(4).
+           05  WK-HOJE-MES                 PIC 99.
+           05  WK-HOJE-DIA                 PIC 99.
+           05  FILLER                      PIC X(14).
+       77  WK-IDADE-CALCULADA             PIC 9(4)   VALUE ZEROS.
+      *
+       LINKAGE                               SECTION.
+       01  LK-NASCFUN-TEXT                  PIC X(11).
+       01  LK-IDADEFUN-CALC                 PIC 99.
+      *
+       PROCEDURE                             DIVISION USING
+                                                 LK-NASCFUN-TEXT,
+                                                 LK-IDADEFUN-CALC.
+
+       PERFORM CALCULA-IDADE.
+       GOBACK.
+
+       CALCULA-IDADE.
+           MOVE LK-NASCFUN-TEXT(1:10) TO WK-NASC-PARTES.
+           MOVE FUNCTION CURRENT-DATE TO WK-DATA-ATUAL.
+
+           COMPUTE WK-IDADE-CALCULADA = WK-HOJE-ANO - WK-NASC-ANO.
+
+           IF   WK-HOJE-MES             < WK-NASC-MES
+            OR (WK-HOJE-MES             = WK-NASC-MES
+            AND WK-HOJE-DIA             < WK-NASC-DIA)
+               SUBTRACT 1 FROM WK-IDADE-CALCULADA
+           END-IF.
+
+           MOVE WK-IDADE-CALCULADA TO LK-IDADEFUN-CALC.
