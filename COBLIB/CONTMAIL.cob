@@ -4,12 +4,13 @@
        ENVIRONMENT                           DIVISION.
       *
        DATA                                  DIVISION.
-       WORKING-STORAGE                       SECTION.
-       77  WK-POSICAO                     PIC 99    VALUE ZEROS.
-      *
        LINKAGE                               SECTION.
+      *    LK-EMAILFUN-LEN PRECISA SER BINARIO (COMP) PARA CASAR COM O
+      *    HOST VARIABLE DE UMA COLUNA VARCHAR NO DB2 - O PRECOMPILADOR
+      *    GERA O INDICADOR DE TAMANHO DE UM VARCHAR COMO HALFWORD
+      *    BINARIO, NAO COMO ZONED DECIMAL.
        01  LK-EMAILFUN.
-             05  LK-EMAILFUN-LEN          PIC S9(04).
+             05  LK-EMAILFUN-LEN          PIC S9(04)    COMP.
              05  LK-EMAILFUN-TEXT         PIC X(30).
       *
        PROCEDURE                             DIVISION USING LK-EMAILFUN.
@@ -18,9 +19,14 @@
        GOBACK.
 
        CONTA-EMAIL.
-          MOVE 30 TO LK-EMAILFUN-LEN.
-          PERFORM VARYING WK-POSICAO FROM 30 BY -1
-                   UNTIL LK-EMAILFUN-TEXT(WK-POSICAO:1) NOT EQUAL SPACES
-             SUBTRACT 1 FROM LK-EMAILFUN-LEN
-          END-PERFORM.
+          MOVE FUNCTION LENGTH(FUNCTION TRIM(LK-EMAILFUN-TEXT TRAILING))
+                                              TO LK-EMAILFUN-LEN.
+      *    CAMPO TOTALMENTE OCUPADO, SEM NENHUM ESPACO SOBRANDO NO
+      *    FINAL - O EMAIL ORIGINAL PODE TER SIDO MAIOR DO QUE OS 30
+      *    CARACTERES DISPONIVEIS E TER SIDO TRUNCADO ANTES DE CHEGAR
+      *    AQUI.
+          IF   LK-EMAILFUN-LEN = 30
+             DISPLAY 'AVISO: EMAIL ' LK-EMAILFUN-TEXT
+                     ' PODE TER SIDO TRUNCADO EM 30 CARACTERES'
+          END-IF.
       
