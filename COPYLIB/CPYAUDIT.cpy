@@ -0,0 +1,4 @@
+      * Vari√°veis de controle SQL da tabela de auditoria AUDITFUN
+       01  DB2-AUD-FUNCAO            PIC X(01).
+       01  DB2-AUD-CODFUN            PIC X(04).
+       01  DB2-AUD-USERID            PIC X(08).
