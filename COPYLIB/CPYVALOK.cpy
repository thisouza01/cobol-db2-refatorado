@@ -0,0 +1,13 @@
+      * Indicador padrao de "campo valido" que cada programa chamador
+      * declarava, igual, para receber o resultado de um VALxxxx (
+      * VALNOME, VALEMAIL, VALDEPTO, VALSALAR etc). Em vez de repetir
+      * o 77/88 a mao em cada programa, use (o nivel 88 pode ser
+      * VALIDO, VALIDA, CONSISTENTE, DISPONIVEL conforme o campo):
+      *     COPY CPYVALOK REPLACING ==WK-CAMPO-VALIDO== BY
+      *                                 ==WK-EMAIL-VALIDO==
+      *                             ==CAMPO-VALIDO== BY
+      *                                 ==EMAIL-VALIDO==.
+      * Veja CPYVALLK, o lado equivalente na LINKAGE SECTION do
+      * proprio programa de validacao.
+       77  WK-CAMPO-VALIDO           PIC X         VALUE 'N'.
+           88  CAMPO-VALIDO                        VALUE 'S'.
