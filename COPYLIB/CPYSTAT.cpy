@@ -0,0 +1,7 @@
+      * Indicador de resultado devolvido pelos programas chamados
+      * pelo PROGMAIN (INCLUIR/EXCLUIR/ALTERAR/LISTFUN/INCDEPTO/
+      * ALTDEPTC/EXCDEPTO), para permitir contagem de sucesso e
+      * falha por transacao no chamador.
+       01  LK-STATUS-RETORNO         PIC X(01).
+           88  TRANSACAO-OK                     VALUE 'S'.
+           88  TRANSACAO-FALHOU                 VALUE 'N'.
