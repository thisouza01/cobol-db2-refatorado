@@ -0,0 +1,4 @@
+      * Contador de tentativas usado por TRATA-SQLCODE para reter
+      * um deadlock/timeout (-911/-913) em vez de encerrar o job
+       77  WK-SQL-TENTATIVA          PIC 9        VALUE ZERO.
+       77  WK-SQL-MAX-TENTATIVAS     PIC 9        VALUE 3.
