@@ -4,6 +4,7 @@
                WHEN 0
                    MOVE 'S' TO WK-SQL-OK
                    MOVE 'SUCESSO' TO WK-SQL-STATUS
+                   MOVE ZERO TO WK-SQL-TENTATIVA
                WHEN 100
                    MOVE 'N' TO WK-SQL-OK
                    MOVE 'NAO-ENCONTRADO' TO WK-SQL-STATUS
@@ -13,11 +14,35 @@
                WHEN -530
                    MOVE 'N' TO WK-SQL-OK
                    MOVE 'FK-INVALIDA' TO WK-SQL-STATUS
+               WHEN -911
+               WHEN -913
+                   MOVE 'N' TO WK-SQL-OK
+                   ADD 1 TO WK-SQL-TENTATIVA
+                   IF   WK-SQL-TENTATIVA   < WK-SQL-MAX-TENTATIVAS
+                       MOVE 'RETRY-TRANSITORIO' TO WK-SQL-STATUS
+                       DISPLAY 'AVISO: DEADLOCK/TIMEOUT SQLCODE '
+                               SQLCODE ' - TENTATIVA ' WK-SQL-TENTATIVA
+      *                BACKOFF LINEAR: ESPERA TENTATIVA SEGUNDOS ANTES
+      *                DE REPETIR, PARA DAR TEMPO DO BLOQUEIO/TIMEOUT
+      *                TRANSITORIO SE DESFAZER NO BANCO.
+                       CALL "C$SLEEP" USING WK-SQL-TENTATIVA
+                   ELSE
+                       MOVE 'ERRO-TRANSITORIO' TO WK-SQL-STATUS
+                       MOVE SQLCODE TO WK-SQLCODE-EDIT
+                       CALL "DECODSQL" USING WK-SQLCODE-EDIT,
+                                              WK-SQLCODE-MSG
+                       DISPLAY 'ERRO ' WK-SQLCODE-EDIT ' - '
+                               WK-SQLCODE-MSG
+                               ' PERSISTIU APOS ' WK-SQL-TENTATIVA
+                               ' TENTATIVAS - REGISTRO NAO PROCESSADO'
+                       MOVE ZERO TO WK-SQL-TENTATIVA
+                   END-IF
                WHEN OTHER
                    MOVE 'N' TO WK-SQL-OK
                    MOVE 'ERRO-FATAL' TO WK-SQL-STATUS
                    MOVE SQLCODE TO WK-SQLCODE-EDIT
-                   DISPLAY 'ERRO ' WK-SQLCODE-EDIT
+                   CALL "DECODSQL" USING WK-SQLCODE-EDIT, WK-SQLCODE-MSG
+                   DISPLAY 'ERRO ' WK-SQLCODE-EDIT ' - ' WK-SQLCODE-MSG
                    MOVE 12 TO RETURN-CODE
                    EXEC SQL ROLLBACK END-EXEC
                    STOP RUN
