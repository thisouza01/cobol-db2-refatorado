@@ -0,0 +1,25 @@
+      * Grava uma linha de auditoria para a transacao processada,
+      * com sucesso ou falha. Chamada com DB2-AUD-FUNCAO e
+      * DB2-AUD-CODFUN ja preenchidos pelo chamador.
+       GRAVA-AUDITORIA.
+           EXEC SQL
+               VALUES (CURRENT SQLID) INTO :DB2-AUD-USERID
+           END-EXEC.
+
+           EXEC SQL
+               INSERT INTO EAD719.AUDITFUN
+                  (FUNCAO, CODFUN, USERID, DATAHORA)
+                  VALUES (:DB2-AUD-FUNCAO, :DB2-AUD-CODFUN,
+                          :DB2-AUD-USERID, CURRENT TIMESTAMP)
+           END-EXEC.
+           IF  SQLCODE                  NOT = 0
+               DISPLAY 'AVISO: FALHA AO GRAVAR AUDITORIA DA '
+                       'TRANSACAO ' DB2-AUD-FUNCAO ' ' DB2-AUD-CODFUN
+           ELSE
+      *        CONFIRMA IMEDIATAMENTE - ESTA UNIDADE DE TRABALHO E
+      *        SEPARADA DA DO PROGRAMA DE MANUTENCAO (QUE JA CONFIRMOU
+      *        A SUA PROPRIA), ENTAO A LINHA DE AUDITORIA PRECISA DO
+      *        SEU PROPRIO COMMIT PARA NAO FICAR PENDENTE ATE O FIM
+      *        DO JOB.
+               EXEC SQL COMMIT END-EXEC
+           END-IF.
