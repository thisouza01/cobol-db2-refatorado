@@ -0,0 +1,2 @@
+      * Mensagem decodificada de um SQLCODE negativo (DECODSQL)
+       77  WK-SQLCODE-MSG             PIC X(40)   VALUE SPACES.
