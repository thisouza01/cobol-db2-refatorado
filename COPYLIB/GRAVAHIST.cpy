@@ -0,0 +1,16 @@
+      * Grava uma linha de historico de alteracao do funcionario.
+      * Chamada apos a atualizacao ser confirmada com sucesso, com
+      * DB2-HIST-CODFUN/CAMPO/ANTIGO/NOVO ja preenchidos pelo
+      * chamador.
+       GRAVA-HISTORICO.
+           EXEC SQL
+               INSERT INTO EAD719.FUNCIONARIOS_HIST
+                  (CODFUN, CAMPOALT, VALORANTIGO, VALORNOVO, DATAALT)
+                  VALUES (:DB2-HIST-CODFUN, :DB2-HIST-CAMPO,
+                          :DB2-HIST-ANTIGO, :DB2-HIST-NOVO,
+                          CURRENT DATE)
+           END-EXEC.
+           IF  SQLCODE                  NOT = 0
+               DISPLAY 'AVISO: FALHA AO GRAVAR HISTORICO DO '
+                       'FUNCIONARIO ' DB2-HIST-CODFUN
+           END-IF.
