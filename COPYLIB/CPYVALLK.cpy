@@ -0,0 +1,13 @@
+      * Indicador padrao de "campo valido" na LINKAGE SECTION de um
+      * programa de validacao de campo da familia VALxxxx - o lado
+      * que o proprio VALxxxx devolve para quem o chamou. Repetia-se,
+      * igual, em cada VALxxxx - agora e so (o nivel 88 pode ser
+      * VALIDO, VALIDA, CONSISTENTE, DISPONIVEL conforme o campo):
+      *     COPY CPYVALLK REPLACING ==LK-CAMPO-VALIDO== BY
+      *                                 ==LK-EMAIL-VALIDO==
+      *                             ==CAMPO-VALIDO== BY
+      *                                 ==EMAIL-VALIDO==.
+      * Veja CPYVALOK, o lado equivalente na WORKING-STORAGE SECTION
+      * de quem chama o programa de validacao.
+       01  LK-CAMPO-VALIDO           PIC X.
+           88  CAMPO-VALIDO                        VALUE 'S'.
