@@ -0,0 +1,7 @@
+      * Modo de execucao repassado pelo chamador (PROGMAIN via PARM,
+      * ou a transacao CICS) para permitir uma rodada de validacao
+      * sem gravar nada no banco - as mesmas checagens e motivos de
+      * recusa de sempre, so que sem INSERT/UPDATE/DELETE nem COMMIT.
+       01  LK-MODO-EXECUCAO          PIC X(01).
+           88  MODO-VALIDACAO                        VALUE 'V'.
+           88  MODO-PRODUCAO                         VALUE 'P'.
