@@ -0,0 +1,4 @@
+      * Vari√°veis de controle SQL da tabela de DEPARTAMENTOS
+       01  DB2-DEPTO-COD             PIC X(03).
+       01  DB2-DEPTO-DESC            PIC X(30).
+       01  DB2-DEPTO-LIMITE          PIC 9(04).
