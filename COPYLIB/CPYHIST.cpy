@@ -0,0 +1,6 @@
+      * Vari√°veis de controle SQL da tabela de historico
+      * de alteracoes de FUNCIONARIOS_HIST
+       01  DB2-HIST-CODFUN           PIC X(04).
+       01  DB2-HIST-CAMPO            PIC X(10).
+       01  DB2-HIST-ANTIGO           PIC X(30).
+       01  DB2-HIST-NOVO             PIC X(30).
