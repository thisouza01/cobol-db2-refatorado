@@ -0,0 +1,3 @@
+      * Userid da ultima alteracao (CURRENT SQLID), para gravar em
+      * LASTUPD-USER junto com LASTUPD-DATE a cada UPDATE
+       77  WK-LASTUPD-USER            PIC X(08)   VALUE SPACES.
